@@ -1,42 +1,196 @@
-       **MSSQL INTEGRATION PLACEHOLDER**
-
-
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. Patient_Records_Access_MSSQL.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       77  PATIENT-ID         PIC X(10).
-       77  PATIENT-NAME       PIC X(30).
-       77  PATIENT-AGE        PIC 9(3).
-       77  PATIENT-HISTORY    PIC X(100).
-
-       PROCEDURE DIVISION.
-       MAIN-PROCESS.
-           DISPLAY "Patient Records Access Module - MSSQL Placeholder".
-           STOP RUN.
-
-       * Placeholder for MSSQL data access procedures
-
-       * Retrieve patient record by ID
-       RETRIEVE-PATIENT-RECORD.
-           * Connect to MSSQL database
-           * Execute SELECT statement to retrieve patient record
-           * Handle results
-           EXIT.
-
-       * Save patient record
-       SAVE-PATIENT-RECORD.
-           * Connect to MSSQL database
-           * Execute INSERT/UPDATE statement to save patient record
-           * Handle results
-           EXIT.
-
-       * Delete patient record
-       DELETE-PATIENT-RECORD.
-           * Connect to MSSQL database
-           * Execute DELETE statement to remove patient record
-           * Handle results
-           EXIT.
-
-       END PROGRAM Patient_Records_Access_MSSQL.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Sync PATIENT-FILE (owned by PATIENT-RECORDS) to the
+      *          MSSQL "Patients" table via embedded SQL, for shops
+      *          that mirror the line-sequential master into a
+      *          reporting/BI database.
+      * Tectonics: cobc (requires a Micro Focus/ESQL precompiler and an
+      *          MSSQL ODBC/OLE DB driver configured on the target
+      *          machine - not buildable under plain GnuCOBOL).
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Patient_Records_Access_MSSQL.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * Read-only view onto PATIENT-FILE (owned by PATIENT-RECORDS),
+      * same pattern used by every other module that reads the patient
+      * master (see PM- prefixed records in Appointments.cbl etc).
+           SELECT PATIENT-MASTER-FILE ASSIGN TO "/data/patients.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PM-PATIENT-ID
+               FILE STATUS IS WS-PATIENT-MASTER-STATUS.
+           SELECT REPORT-FILE ASSIGN TO
+               "/data/mssql_sync_report.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PATIENT-MASTER-FILE.
+       01  PATIENT-MASTER-RECORD.
+           05  PM-PATIENT-ID         PIC 9(8).
+           05  PM-FIRST-NAME         PIC X(20).
+           05  PM-LAST-NAME          PIC X(30).
+           05  PM-PATIENT-DOB        PIC X(10).
+           05  PM-STREET             PIC X(50).
+           05  PM-CITY               PIC X(20).
+           05  PM-PHONE-NUMBER       PIC 9(10).
+           05  PM-COND               PIC X(100).
+           05  PM-EC-NAME            PIC X(30).
+           05  PM-EC-RELATIONSHIP    PIC X(15).
+           05  PM-EC-PHONE           PIC 9(10).
+
+       FD  REPORT-FILE.
+       01  REPORT-LINE               PIC X(80).
+
+       WORKING-STORAGE SECTION.
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       01  WS-PATIENT-MASTER-STATUS  PIC XX VALUE "00".
+       01  WS-PATIENT-EOF            PIC X VALUE "N".
+       01  WS-SYNCED-COUNT           PIC 9(8) VALUE 0.
+       01  WS-ERROR-COUNT            PIC 9(8) VALUE 0.
+
+      * Host variables - mirror PATIENT-MASTER-RECORD field for field so
+      * MOVE PATIENT-MASTER-RECORD TO WS-HOST-* is a straight copy.
+       01  WS-HOST-PATIENT-ID        PIC 9(8).
+       01  WS-HOST-FIRST-NAME        PIC X(20).
+       01  WS-HOST-LAST-NAME         PIC X(30).
+       01  WS-HOST-STREET            PIC X(50).
+       01  WS-HOST-CITY              PIC X(20).
+       01  WS-HOST-PHONE-NUMBER      PIC 9(10).
+       01  WS-HOST-COND              PIC X(100).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESS.
+           DISPLAY "Patient Records MSSQL Sync - Starting"
+           PERFORM CONNECT-TO-MSSQL
+           IF SQLCODE NOT = 0
+               DISPLAY "Unable to connect to MSSQL - sync aborted"
+               STOP RUN
+           END-IF
+           OPEN INPUT PATIENT-MASTER-FILE
+           OPEN OUTPUT REPORT-FILE
+           IF WS-PATIENT-MASTER-STATUS = "35"
+               DISPLAY "No patient records on file - sync skipped"
+           ELSE
+               MOVE "N" TO WS-PATIENT-EOF
+               PERFORM UNTIL WS-PATIENT-EOF = "Y"
+                   READ PATIENT-MASTER-FILE NEXT
+                       INTO PATIENT-MASTER-RECORD
+                       AT END
+                           MOVE "Y" TO WS-PATIENT-EOF
+                       NOT AT END
+                           PERFORM SAVE-PATIENT-RECORD
+                   END-READ
+               END-PERFORM
+           END-IF
+           CLOSE PATIENT-MASTER-FILE
+           PERFORM WRITE-SYNC-SUMMARY
+           CLOSE REPORT-FILE
+           PERFORM DISCONNECT-FROM-MSSQL
+           DISPLAY "Patient Records MSSQL Sync - Complete"
+           DISPLAY "Synced: " WS-SYNCED-COUNT " Errors: " WS-ERROR-COUNT
+           STOP RUN.
+
+       CONNECT-TO-MSSQL.
+           EXEC SQL
+               CONNECT TO 'HOSPITAL_MSSQL' USER 'hms_sync'
+           END-EXEC
+           .
+
+       DISCONNECT-FROM-MSSQL.
+           EXEC SQL
+               DISCONNECT 'HOSPITAL_MSSQL'
+           END-EXEC
+           .
+
+      * Retrieve a single patient record by ID - used by callers that
+      * only need to look one patient up in MSSQL rather than run a
+      * full sync (e.g. a future reporting module).
+       RETRIEVE-PATIENT-RECORD.
+           EXEC SQL
+               SELECT FirstName, LastName, Street, City,
+                      PhoneNumber, Cond
+                 INTO :WS-HOST-FIRST-NAME, :WS-HOST-LAST-NAME,
+                      :WS-HOST-STREET, :WS-HOST-CITY,
+                      :WS-HOST-PHONE-NUMBER, :WS-HOST-COND
+                 FROM Patients
+                WHERE PatientID = :WS-HOST-PATIENT-ID
+           END-EXEC
+           IF SQLCODE NOT = 0
+               DISPLAY "MSSQL retrieve failed for Patient ID "
+                       WS-HOST-PATIENT-ID " SQLCODE=" SQLCODE
+           END-IF
+           .
+
+      * Save (upsert) one patient record read from PATIENT-MASTER-FILE
+      * into the MSSQL Patients table.
+       SAVE-PATIENT-RECORD.
+           MOVE PM-PATIENT-ID    TO WS-HOST-PATIENT-ID
+           MOVE PM-FIRST-NAME    TO WS-HOST-FIRST-NAME
+           MOVE PM-LAST-NAME     TO WS-HOST-LAST-NAME
+           MOVE PM-STREET        TO WS-HOST-STREET
+           MOVE PM-CITY          TO WS-HOST-CITY
+           MOVE PM-PHONE-NUMBER  TO WS-HOST-PHONE-NUMBER
+           MOVE PM-COND          TO WS-HOST-COND
+
+           EXEC SQL
+               MERGE INTO Patients AS Target
+               USING (SELECT :WS-HOST-PATIENT-ID AS PatientID)
+                   AS Source (PatientID)
+               ON Target.PatientID = Source.PatientID
+               WHEN MATCHED THEN
+                   UPDATE SET FirstName   = :WS-HOST-FIRST-NAME,
+                              LastName    = :WS-HOST-LAST-NAME,
+                              Street      = :WS-HOST-STREET,
+                              City        = :WS-HOST-CITY,
+                              PhoneNumber = :WS-HOST-PHONE-NUMBER,
+                              Cond        = :WS-HOST-COND
+               WHEN NOT MATCHED THEN
+                   INSERT (PatientID, FirstName, LastName, Street,
+                           City, PhoneNumber, Cond)
+                   VALUES (:WS-HOST-PATIENT-ID, :WS-HOST-FIRST-NAME,
+                           :WS-HOST-LAST-NAME, :WS-HOST-STREET,
+                           :WS-HOST-CITY, :WS-HOST-PHONE-NUMBER,
+                           :WS-HOST-COND)
+           END-EXEC
+
+           IF SQLCODE = 0
+               ADD 1 TO WS-SYNCED-COUNT
+           ELSE
+               ADD 1 TO WS-ERROR-COUNT
+               DISPLAY "MSSQL sync failed for Patient ID "
+                       WS-HOST-PATIENT-ID " SQLCODE=" SQLCODE
+           END-IF
+           .
+
+      * Delete a patient record from MSSQL - called when
+      * PATIENT-RECORDS' DELETE-RECORD removes the local master; not
+      * driven from this batch's own MAIN-PROCESS loop.
+       DELETE-PATIENT-RECORD.
+           EXEC SQL
+               DELETE FROM Patients
+                WHERE PatientID = :WS-HOST-PATIENT-ID
+           END-EXEC
+           IF SQLCODE NOT = 0
+               DISPLAY "MSSQL delete failed for Patient ID "
+                       WS-HOST-PATIENT-ID " SQLCODE=" SQLCODE
+           END-IF
+           .
+
+       WRITE-SYNC-SUMMARY.
+           STRING "Patients Synced: " DELIMITED BY SIZE
+               WS-SYNCED-COUNT DELIMITED BY SIZE
+               INTO REPORT-LINE
+           WRITE REPORT-LINE
+           STRING "Sync Errors: " DELIMITED BY SIZE
+               WS-ERROR-COUNT DELIMITED BY SIZE
+               INTO REPORT-LINE
+           WRITE REPORT-LINE
+           .
+
+       END PROGRAM Patient_Records_Access_MSSQL.
