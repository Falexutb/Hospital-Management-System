@@ -11,9 +11,33 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT BILLING-FILE ASSIGN TO "/data\billing.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BILLING-FILE-STATUS.
+           SELECT TEMP-FILE ASSIGN TO "/data/billing_temp.dat"
                ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT TEMP-FILE ASSIGN TO "/data\temp.dat"
+           SELECT PATIENT-MASTER-FILE ASSIGN TO "/data/patients.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PM-PATIENT-ID
+               FILE STATUS IS WS-PATIENT-MASTER-STATUS.
+           SELECT BILLING-LINE-FILE ASSIGN TO "/data/billing_lines.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BILLING-LINE-STATUS.
+           SELECT BILLING-LINE-TEMP-FILE
+               ASSIGN TO "/data/billing_lines_temp.dat"
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "/data/audit_log.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+           SELECT BILLING-BACKUP-FILE
+               ASSIGN TO "/data/billing.dat.bak"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT BILLING-LINE-BACKUP-FILE
+               ASSIGN TO "/data/billing_lines.dat.bak"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TRANSACTION-FILE ASSIGN TO WS-BATCH-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TXN-FILE-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -23,6 +47,8 @@
            05  PATIENT-ID            PIC 9(8).
            05  AMOUNT                PIC 9(8)V99.
            05  BILLING-DATE          PIC X(10).
+           05  AMOUNT-PAID           PIC 9(8)V99.
+           05  PAYMENT-STATUS        PIC X(10).
 
        FD  TEMP-FILE.
        01  TEMP-BILLING-RECORD.
@@ -30,6 +56,79 @@
            05  TEMP-PATIENT-ID       PIC 9(8).
            05  TEMP-AMOUNT           PIC 9(8)V99.
            05  TEMP-BILLING-DATE     PIC X(10).
+           05  TEMP-AMOUNT-PAID      PIC 9(8)V99.
+           05  TEMP-PAYMENT-STATUS   PIC X(10).
+
+      * Read-only view onto PATIENT-FILE (owned by PATIENT-RECORDS)
+      * used to confirm a Patient-ID exists before billing it.
+       FD  PATIENT-MASTER-FILE.
+       01  PATIENT-MASTER-RECORD.
+           05  PM-PATIENT-ID         PIC 9(8).
+           05  PM-FIRST-NAME         PIC X(20).
+           05  PM-LAST-NAME          PIC X(30).
+           05  PM-PATIENT-DOB        PIC X(10).
+           05  PM-STREET             PIC X(50).
+           05  PM-CITY               PIC X(20).
+           05  PM-PHONE-NUMBER       PIC 9(10).
+           05  PM-COND               PIC X(100).
+           05  PM-EC-NAME            PIC X(30).
+           05  PM-EC-RELATIONSHIP    PIC X(15).
+           05  PM-EC-PHONE           PIC 9(10).
+
+       FD  BILLING-LINE-FILE.
+       01  BILLING-LINE-RECORD.
+           05  BL-BILLING-ID         PIC 9(8).
+           05  BL-LINE-NUM           PIC 9(4).
+           05  BL-DESCRIPTION        PIC X(40).
+           05  BL-AMOUNT             PIC 9(8)V99.
+
+       FD  BILLING-LINE-TEMP-FILE.
+       01  BILLING-LINE-TEMP-RECORD.
+           05  BLT-BILLING-ID        PIC 9(8).
+           05  BLT-LINE-NUM          PIC 9(4).
+           05  BLT-DESCRIPTION       PIC X(40).
+           05  BLT-AMOUNT            PIC 9(8)V99.
+
+       FD  AUDIT-LOG-FILE.
+       01  AUDIT-LOG-RECORD.
+           05  AUDIT-DATE           PIC X(10).
+           05  AUDIT-TIME           PIC X(8).
+           05  AUDIT-PROGRAM        PIC X(20).
+           05  AUDIT-ACTION         PIC X(10).
+           05  AUDIT-ENTITY-ID      PIC 9(8).
+
+       FD  BILLING-BACKUP-FILE.
+       01  BILLING-BACKUP-RECORD.
+           05  BKUP-BILLING-ID       PIC 9(8).
+           05  BKUP-PATIENT-ID       PIC 9(8).
+           05  BKUP-AMOUNT           PIC 9(8)V99.
+           05  BKUP-BILLING-DATE     PIC X(10).
+           05  BKUP-AMOUNT-PAID      PIC 9(8)V99.
+           05  BKUP-PAYMENT-STATUS   PIC X(10).
+
+       FD  BILLING-LINE-BACKUP-FILE.
+       01  BILLING-LINE-BACKUP-RECORD.
+           05  BLB-BILLING-ID        PIC 9(8).
+           05  BLB-LINE-NUM          PIC 9(4).
+           05  BLB-DESCRIPTION       PIC X(40).
+           05  BLB-AMOUNT            PIC 9(8)V99.
+
+      * One line per Create/Update/Delete action, laid out the same
+      * as the ACCEPT prompts above, for unattended overnight runs.
+      * A batch Create carries a single line item; itemized bills
+      * with more than one charge line still need the interactive
+      * option or a follow-up Update.
+       FD  TRANSACTION-FILE.
+       01  BILLING-TXN-RECORD.
+           05  TXN-ACTION            PIC X(1).
+               88  TXN-IS-CREATE     VALUE "C".
+               88  TXN-IS-UPDATE     VALUE "U".
+               88  TXN-IS-DELETE     VALUE "D".
+           05  TXN-BILLING-ID        PIC 9(8).
+           05  TXN-PATIENT-ID        PIC 9(8).
+           05  TXN-BILLING-DATE      PIC X(10).
+           05  TXN-LINE-DESCRIPTION  PIC X(40).
+           05  TXN-LINE-AMOUNT       PIC 9(8)V99.
 
        WORKING-STORAGE SECTION.
        77  WS-EOF                   PIC X VALUE "N".
@@ -40,119 +139,416 @@
        77  WS-BILLING-DATE          PIC X(10).
        77  WS-TOTAL-AMOUNT          PIC 9(12)V99 VALUE 0.
        77  WS-RECORD-COUNT          PIC 9(8) VALUE 0.
+       77  WS-BILLING-FILE-STATUS   PIC XX VALUE "00".
+       77  WS-PATIENT-MASTER-STATUS PIC XX VALUE "00".
+       77  WS-PATIENT-VALID-FLAG    PIC X VALUE "N".
+       77  WS-DELETE-FOUND-FLAG     PIC X VALUE "N".
+       77  WS-BILLING-LINE-STATUS   PIC XX VALUE "00".
+       77  WS-LINE-EOF              PIC X VALUE "N".
+       77  WS-LINE-NUM              PIC 9(4).
+       77  WS-LINE-COUNT            PIC 9(4).
+       77  WS-LINE-DESCRIPTION      PIC X(40).
+       77  WS-LINE-AMOUNT           PIC 9(8)V99.
+       77  WS-MORE-LINES            PIC X.
+       77  WS-AMOUNT-PAID           PIC 9(8)V99.
+       77  WS-PAYMENT-STATUS        PIC X(10).
+       77  WS-PAYMENT-AMOUNT        PIC 9(8)V99.
+       77  WS-STATUS-CHOICE         PIC 9.
+       77  WS-UNPAID-COUNT          PIC 9(8) VALUE 0.
+       77  WS-UNPAID-AMOUNT         PIC 9(12)V99 VALUE 0.
+       77  WS-PARTIAL-COUNT         PIC 9(8) VALUE 0.
+       77  WS-PARTIAL-AMOUNT        PIC 9(12)V99 VALUE 0.
+       77  WS-PAID-COUNT            PIC 9(8) VALUE 0.
+       77  WS-PAID-AMOUNT           PIC 9(12)V99 VALUE 0.
+       77  WS-BALANCE               PIC 9(8)V99.
+       77  WS-TODAY-RAW             PIC 9(8).
+       77  WS-BILL-DATE-RAW         PIC 9(8).
+       77  WS-DAYS-OLD              PIC S9(8).
+       77  WS-AGE-0-30-COUNT        PIC 9(8) VALUE 0.
+       77  WS-AGE-0-30-AMOUNT       PIC 9(10)V99 VALUE 0.
+       77  WS-AGE-31-60-COUNT       PIC 9(8) VALUE 0.
+       77  WS-AGE-31-60-AMOUNT      PIC 9(10)V99 VALUE 0.
+       77  WS-AGE-61-90-COUNT       PIC 9(8) VALUE 0.
+       77  WS-AGE-61-90-AMOUNT      PIC 9(10)V99 VALUE 0.
+       77  WS-AGE-OVER-90-COUNT     PIC 9(8) VALUE 0.
+       77  WS-AGE-OVER-90-AMOUNT    PIC 9(10)V99 VALUE 0.
+       77  WS-AUDIT-STATUS          PIC XX VALUE "00".
+       77  WS-AUDIT-DATE-RAW        PIC 9(8).
+       77  WS-AUDIT-TIME-RAW        PIC 9(8).
+       77  WS-AUDIT-ACTION          PIC X(10).
+       77  WS-AUDIT-ENTITY-ID       PIC 9(8).
+       77  WS-BATCH-FILE-NAME       PIC X(100) VALUE SPACES.
+       77  WS-TXN-FILE-STATUS       PIC XX VALUE "00".
+       77  WS-BATCH-MODE            PIC X VALUE "N".
+       77  WS-TXN-EOF               PIC X VALUE "N".
+       77  WS-TXN-RESULT            PIC X VALUE "N".
+       77  WS-TXN-APPLIED-COUNT     PIC 9(8) VALUE 0.
+       77  WS-TXN-REJECTED-COUNT    PIC 9(8) VALUE 0.
 
        PROCEDURE DIVISION.
        0000-MAIN-PROCEDURE.
-           PERFORM UNTIL WS-EOF = "Y"
-               DISPLAY "Billing and Payments Management"
-               DISPLAY "1. Create Billing Record"
-               DISPLAY "2. Read Billing Records"
-               DISPLAY "3. Update Billing Record"
-               DISPLAY "4. Delete Billing Record"
-               DISPLAY "5. Generate Report"
-               DISPLAY "6. Exit"
-               ACCEPT USER-CHOICE
-               EVALUATE USER-CHOICE
-                   WHEN 1
-                       PERFORM CREATE-BILLING-RECORD
-                   WHEN 2
-                       PERFORM READ-BILLING-RECORDS
-                   WHEN 3
-                       PERFORM UPDATE-BILLING-RECORD
-                   WHEN 4
-                       PERFORM DELETE-BILLING-RECORD
-                   WHEN 5
-                       PERFORM GENERATE-REPORT
-                   WHEN 6
-                       MOVE "Y" TO WS-EOF
-                   WHEN OTHER
-                       DISPLAY "Invalid choice"
-               END-EVALUATE
-           END-PERFORM
+           DISPLAY "Enter transaction file to process in batch "
+                   "(blank for interactive): "
+           ACCEPT WS-BATCH-FILE-NAME
+           IF WS-BATCH-FILE-NAME NOT = SPACES
+               PERFORM BATCH-PROCESS-TRANSACTIONS
+           ELSE
+               PERFORM UNTIL WS-EOF = "Y"
+                   DISPLAY "Billing and Payments Management"
+                   DISPLAY "1. Create Billing Record"
+                   DISPLAY "2. Read Billing Records"
+                   DISPLAY "3. Update Billing Record"
+                   DISPLAY "4. Delete Billing Record"
+                   DISPLAY "5. Generate Report"
+                   DISPLAY "6. Record Payment"
+                   DISPLAY "7. Aging Report (Unpaid Balances)"
+                   DISPLAY "8. Patient Billing Lookup"
+                   DISPLAY "9. Exit"
+                   ACCEPT USER-CHOICE
+                   EVALUATE USER-CHOICE
+                       WHEN 1
+                           PERFORM CREATE-BILLING-RECORD
+                       WHEN 2
+                           PERFORM READ-BILLING-RECORDS
+                       WHEN 3
+                           PERFORM UPDATE-BILLING-RECORD
+                       WHEN 4
+                           PERFORM DELETE-BILLING-RECORD
+                       WHEN 5
+                           PERFORM GENERATE-REPORT
+                       WHEN 6
+                           PERFORM RECORD-PAYMENT
+                       WHEN 7
+                           PERFORM AGING-REPORT
+                       WHEN 8
+                           PERFORM PATIENT-BILLING-LOOKUP
+                       WHEN 9
+                           MOVE "Y" TO WS-EOF
+                       WHEN OTHER
+                           DISPLAY "Invalid choice"
+                   END-EVALUATE
+               END-PERFORM
+           END-IF
            STOP RUN.
 
+       BATCH-PROCESS-TRANSACTIONS.
+           MOVE "Y" TO WS-BATCH-MODE
+           MOVE 0 TO WS-TXN-APPLIED-COUNT
+           MOVE 0 TO WS-TXN-REJECTED-COUNT
+           OPEN INPUT TRANSACTION-FILE
+           IF WS-TXN-FILE-STATUS NOT = "00"
+               DISPLAY "Unable to open transaction file "
+                       WS-BATCH-FILE-NAME
+           ELSE
+               MOVE "N" TO WS-TXN-EOF
+               PERFORM UNTIL WS-TXN-EOF = "Y"
+                   READ TRANSACTION-FILE INTO BILLING-TXN-RECORD
+                       AT END
+                           MOVE "Y" TO WS-TXN-EOF
+                       NOT AT END
+                           PERFORM APPLY-BILLING-TRANSACTION
+                   END-READ
+               END-PERFORM
+               CLOSE TRANSACTION-FILE
+               DISPLAY "Batch complete. Applied: "
+                       WS-TXN-APPLIED-COUNT
+                       "  Rejected: " WS-TXN-REJECTED-COUNT
+           END-IF
+           MOVE "N" TO WS-BATCH-MODE
+           .
+
+       APPLY-BILLING-TRANSACTION.
+           MOVE TXN-BILLING-ID TO WS-BILLING-ID
+           MOVE TXN-PATIENT-ID TO WS-PATIENT-ID
+           MOVE TXN-BILLING-DATE TO WS-BILLING-DATE
+           MOVE TXN-LINE-DESCRIPTION TO WS-LINE-DESCRIPTION
+           MOVE TXN-LINE-AMOUNT TO WS-LINE-AMOUNT
+           MOVE TXN-LINE-AMOUNT TO WS-AMOUNT
+           EVALUATE TRUE
+               WHEN TXN-IS-CREATE
+                   PERFORM CREATE-BILLING-RECORD
+               WHEN TXN-IS-UPDATE
+                   PERFORM UPDATE-BILLING-RECORD
+               WHEN TXN-IS-DELETE
+                   PERFORM DELETE-BILLING-RECORD
+               WHEN OTHER
+                   DISPLAY "Unknown transaction action: " TXN-ACTION
+                   MOVE "N" TO WS-TXN-RESULT
+           END-EVALUATE
+           IF WS-TXN-RESULT = "Y"
+               ADD 1 TO WS-TXN-APPLIED-COUNT
+           ELSE
+               ADD 1 TO WS-TXN-REJECTED-COUNT
+           END-IF
+           .
+
        CREATE-BILLING-RECORD.
-           OPEN OUTPUT BILLING-FILE
-           DISPLAY "Enter Billing ID: "
-           ACCEPT WS-BILLING-ID
-           DISPLAY "Enter Patient ID: "
-           ACCEPT WS-PATIENT-ID
-           DISPLAY "Enter Amount: "
-           ACCEPT WS-AMOUNT
-           DISPLAY "Enter Billing Date (YYYY-MM-DD): "
-           ACCEPT WS-BILLING-DATE
-           MOVE WS-BILLING-ID TO BILLING-ID
-           MOVE WS-PATIENT-ID TO PATIENT-ID
-           MOVE WS-AMOUNT TO AMOUNT
-           MOVE WS-BILLING-DATE TO BILLING-DATE
-           WRITE BILLING-RECORD
-           CLOSE BILLING-FILE
-           DISPLAY "Billing Record Created Successfully"
+           IF WS-BATCH-MODE NOT = "Y"
+               DISPLAY "Enter Billing ID: "
+               ACCEPT WS-BILLING-ID
+               DISPLAY "Enter Patient ID: "
+               ACCEPT WS-PATIENT-ID
+               DISPLAY "Enter Billing Date (YYYY-MM-DD): "
+               ACCEPT WS-BILLING-DATE
+           END-IF
+           PERFORM VALIDATE-PATIENT-ID
+           IF WS-PATIENT-VALID-FLAG = "N"
+               DISPLAY "Billing Record Failed: Patient ID "
+                       WS-PATIENT-ID " not found in Patient Records."
+               MOVE "N" TO WS-TXN-RESULT
+           ELSE
+               PERFORM COLLECT-BILLING-LINES
+               OPEN EXTEND BILLING-FILE
+               IF WS-BILLING-FILE-STATUS = "35"
+                   CLOSE BILLING-FILE
+                   OPEN OUTPUT BILLING-FILE
+               END-IF
+               MOVE WS-BILLING-ID TO BILLING-ID
+               MOVE WS-PATIENT-ID TO PATIENT-ID
+               MOVE WS-AMOUNT TO AMOUNT
+               MOVE WS-BILLING-DATE TO BILLING-DATE
+               MOVE 0 TO AMOUNT-PAID
+               MOVE "Unpaid" TO PAYMENT-STATUS
+               WRITE BILLING-RECORD
+               CLOSE BILLING-FILE
+               MOVE "CREATE" TO WS-AUDIT-ACTION
+               MOVE WS-BILLING-ID TO WS-AUDIT-ENTITY-ID
+               PERFORM WRITE-AUDIT-LOG
+               DISPLAY "Billing Record Created Successfully"
+               MOVE "Y" TO WS-TXN-RESULT
+           END-IF
+           .
+
+       COLLECT-BILLING-LINES.
+           MOVE 0 TO WS-AMOUNT
+           MOVE 0 TO WS-LINE-NUM
+           IF WS-BATCH-MODE = "Y"
+               IF WS-LINE-DESCRIPTION NOT = SPACES
+                   ADD 1 TO WS-LINE-NUM
+                   ADD WS-LINE-AMOUNT TO WS-AMOUNT
+                   PERFORM WRITE-BILLING-LINE
+               END-IF
+           ELSE
+               MOVE "Y" TO WS-MORE-LINES
+               PERFORM UNTIL WS-MORE-LINES NOT = "Y"
+                   DISPLAY "Enter Line Item Description "
+                           "(blank to finish): "
+                   ACCEPT WS-LINE-DESCRIPTION
+                   IF WS-LINE-DESCRIPTION = SPACES
+                       MOVE "N" TO WS-MORE-LINES
+                   ELSE
+                       DISPLAY "Enter Line Item Amount: "
+                       ACCEPT WS-LINE-AMOUNT
+                       ADD 1 TO WS-LINE-NUM
+                       ADD WS-LINE-AMOUNT TO WS-AMOUNT
+                       PERFORM WRITE-BILLING-LINE
+                   END-IF
+               END-PERFORM
+           END-IF
+           .
+
+       WRITE-BILLING-LINE.
+           MOVE WS-BILLING-ID TO BL-BILLING-ID
+           MOVE WS-LINE-NUM TO BL-LINE-NUM
+           MOVE WS-LINE-DESCRIPTION TO BL-DESCRIPTION
+           MOVE WS-LINE-AMOUNT TO BL-AMOUNT
+           OPEN EXTEND BILLING-LINE-FILE
+           IF WS-BILLING-LINE-STATUS = "35"
+               CLOSE BILLING-LINE-FILE
+               OPEN OUTPUT BILLING-LINE-FILE
+           END-IF
+           WRITE BILLING-LINE-RECORD
+           CLOSE BILLING-LINE-FILE
+           .
+
+       DISPLAY-BILLING-LINES.
+           OPEN INPUT BILLING-LINE-FILE
+           IF WS-BILLING-LINE-STATUS = "35"
+               CLOSE BILLING-LINE-FILE
+           ELSE
+               MOVE "N" TO WS-LINE-EOF
+               MOVE 0 TO WS-LINE-COUNT
+               DISPLAY "Line Items:"
+               PERFORM UNTIL WS-LINE-EOF = "Y"
+                   READ BILLING-LINE-FILE INTO BILLING-LINE-RECORD
+                       AT END
+                           MOVE "Y" TO WS-LINE-EOF
+                       NOT AT END
+                           IF BL-BILLING-ID = BILLING-ID
+                               DISPLAY "  " BL-LINE-NUM ". "
+                                       BL-DESCRIPTION " - "
+                                       BL-AMOUNT
+                               ADD 1 TO WS-LINE-COUNT
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE BILLING-LINE-FILE
+               IF WS-LINE-COUNT = 0
+                   DISPLAY "  (none on file)"
+               END-IF
+           END-IF
+           .
+
+       VALIDATE-PATIENT-ID.
+           MOVE "N" TO WS-PATIENT-VALID-FLAG
+           OPEN INPUT PATIENT-MASTER-FILE
+           IF WS-PATIENT-MASTER-STATUS NOT = "35"
+               MOVE WS-PATIENT-ID TO PM-PATIENT-ID
+               READ PATIENT-MASTER-FILE
+                   INVALID KEY
+                       MOVE "N" TO WS-PATIENT-VALID-FLAG
+                   NOT INVALID KEY
+                       MOVE "Y" TO WS-PATIENT-VALID-FLAG
+               END-READ
+           END-IF
+           CLOSE PATIENT-MASTER-FILE
            .
 
        READ-BILLING-RECORDS.
            OPEN INPUT BILLING-FILE
-           PERFORM UNTIL WS-EOF = "Y"
-               READ BILLING-FILE INTO BILLING-RECORD
-                   AT END
-                       MOVE "Y" TO WS-EOF
-                   NOT AT END
-                       DISPLAY "Billing ID: " BILLING-ID
-                       DISPLAY "Patient ID: " PATIENT-ID
-                       DISPLAY "Amount: " AMOUNT
-                       DISPLAY "Billing Date: " BILLING-DATE
-               END-READ
-           END-PERFORM
-           CLOSE BILLING-FILE
-           MOVE "N" TO WS-EOF
+           IF WS-BILLING-FILE-STATUS = "35"
+               DISPLAY "No billing records on file."
+               CLOSE BILLING-FILE
+           ELSE
+               PERFORM UNTIL WS-EOF = "Y"
+                   READ BILLING-FILE INTO BILLING-RECORD
+                       AT END
+                           MOVE "Y" TO WS-EOF
+                       NOT AT END
+                           DISPLAY "Billing ID: " BILLING-ID
+                           DISPLAY "Patient ID: " PATIENT-ID
+                           DISPLAY "Amount: " AMOUNT
+                           DISPLAY "Billing Date: " BILLING-DATE
+                           DISPLAY "Amount Paid: " AMOUNT-PAID
+                           DISPLAY "Payment Status: " PAYMENT-STATUS
+                           COMPUTE WS-BALANCE = AMOUNT - AMOUNT-PAID
+                           DISPLAY "Balance Due: " WS-BALANCE
+                           PERFORM DISPLAY-BILLING-LINES
+                   END-READ
+               END-PERFORM
+               CLOSE BILLING-FILE
+               MOVE "N" TO WS-EOF
+           END-IF
            .
 
-       UPDATE-BILLING-RECORD.
+       RECORD-PAYMENT.
            OPEN I-O BILLING-FILE
-           DISPLAY "Enter Billing ID to Update: "
+           DISPLAY "Enter Billing ID to Record Payment: "
            ACCEPT WS-BILLING-ID
-           PERFORM UNTIL WS-EOF = "Y"
-               READ BILLING-FILE INTO BILLING-RECORD
-                   AT END
-                       MOVE "Y" TO WS-EOF
-                   NOT AT END
-                       IF BILLING-ID = WS-BILLING-ID
-                           DISPLAY "Enter New Patient ID: "
-                           ACCEPT WS-PATIENT-ID
-                           DISPLAY "Enter New Amount: "
-                           ACCEPT WS-AMOUNT
-                           DISPLAY "Enter New Billing Date - "
-                                   "(YYYY-MM-DD):"
-                           ACCEPT WS-BILLING-DATE
-                           MOVE WS-PATIENT-ID TO PATIENT-ID
-                           MOVE WS-AMOUNT TO AMOUNT
-                           MOVE WS-BILLING-DATE TO BILLING-DATE
-                           REWRITE BILLING-RECORD
-                           DISPLAY "Billing Record Updated Successfully"
+           IF WS-BILLING-FILE-STATUS = "35"
+               DISPLAY "No billing records on file."
+               CLOSE BILLING-FILE
+           ELSE
+               PERFORM UNTIL WS-EOF = "Y"
+                   READ BILLING-FILE INTO BILLING-RECORD
+                       AT END
                            MOVE "Y" TO WS-EOF
-                       END-IF
-               END-READ
-           END-PERFORM
-           CLOSE BILLING-FILE
-           MOVE "N" TO WS-EOF
+                       NOT AT END
+                           IF BILLING-ID = WS-BILLING-ID
+                               DISPLAY "Enter Payment Amount: "
+                               ACCEPT WS-PAYMENT-AMOUNT
+                               ADD WS-PAYMENT-AMOUNT TO AMOUNT-PAID
+                               PERFORM SET-PAYMENT-STATUS
+                               REWRITE BILLING-RECORD
+                               MOVE "PAYMENT" TO WS-AUDIT-ACTION
+                               MOVE WS-BILLING-ID TO
+                                   WS-AUDIT-ENTITY-ID
+                               PERFORM WRITE-AUDIT-LOG
+                               DISPLAY "Payment Recorded. Status: "
+                                       PAYMENT-STATUS
+                               MOVE "Y" TO WS-EOF
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE BILLING-FILE
+               MOVE "N" TO WS-EOF
+           END-IF
+           .
+
+       SET-PAYMENT-STATUS.
+           IF AMOUNT-PAID >= AMOUNT
+               MOVE "Paid" TO PAYMENT-STATUS
+           ELSE
+               IF AMOUNT-PAID > 0
+                   MOVE "Partial" TO PAYMENT-STATUS
+               ELSE
+                   MOVE "Unpaid" TO PAYMENT-STATUS
+               END-IF
+           END-IF
+           .
+
+       UPDATE-BILLING-RECORD.
+           MOVE "N" TO WS-TXN-RESULT
+           OPEN I-O BILLING-FILE
+           IF WS-BATCH-MODE NOT = "Y"
+               DISPLAY "Enter Billing ID to Update: "
+               ACCEPT WS-BILLING-ID
+           END-IF
+           IF WS-BILLING-FILE-STATUS = "35"
+               DISPLAY "No billing records on file."
+               CLOSE BILLING-FILE
+           ELSE
+               PERFORM UNTIL WS-EOF = "Y"
+                   READ BILLING-FILE INTO BILLING-RECORD
+                       AT END
+                           MOVE "Y" TO WS-EOF
+                       NOT AT END
+                           IF BILLING-ID = WS-BILLING-ID
+                               IF WS-BATCH-MODE NOT = "Y"
+                                   DISPLAY "Enter New Patient ID: "
+                                   ACCEPT WS-PATIENT-ID
+                                   DISPLAY "Enter New Amount: "
+                                   ACCEPT WS-AMOUNT
+                                   DISPLAY "Enter New Billing "
+                                           "Date - (YYYY-MM-DD):"
+                                   ACCEPT WS-BILLING-DATE
+                               END-IF
+                               MOVE WS-PATIENT-ID TO PATIENT-ID
+                               MOVE WS-AMOUNT TO AMOUNT
+                               MOVE WS-BILLING-DATE TO BILLING-DATE
+                               REWRITE BILLING-RECORD
+                               MOVE "UPDATE" TO WS-AUDIT-ACTION
+                               MOVE WS-BILLING-ID TO
+                                   WS-AUDIT-ENTITY-ID
+                               PERFORM WRITE-AUDIT-LOG
+                               DISPLAY "Billing Record Updated "
+                                       "Successfully"
+                               MOVE "Y" TO WS-TXN-RESULT
+                               MOVE "Y" TO WS-EOF
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE BILLING-FILE
+               MOVE "N" TO WS-EOF
+           END-IF
            .
 
        DELETE-BILLING-RECORD.
+           MOVE "N" TO WS-TXN-RESULT
+           MOVE "N" TO WS-DELETE-FOUND-FLAG
+           PERFORM BACKUP-BILLING-FILE
            OPEN I-O BILLING-FILE
            OPEN OUTPUT TEMP-FILE
-           DISPLAY "Enter Billing ID to Delete: "
-           ACCEPT WS-BILLING-ID
-           PERFORM UNTIL WS-EOF = "Y"
-               READ BILLING-FILE INTO BILLING-RECORD
-                   AT END
-                       MOVE "Y" TO WS-EOF
-                   NOT AT END
-                       IF BILLING-ID NOT = WS-BILLING-ID
-                           MOVE BILLING-RECORD TO TEMP-BILLING-RECORD
-                           WRITE TEMP-BILLING-RECORD
-                       END-IF
-               END-READ
-           END-PERFORM
+           IF WS-BATCH-MODE NOT = "Y"
+               DISPLAY "Enter Billing ID to Delete: "
+               ACCEPT WS-BILLING-ID
+           END-IF
+           IF WS-BILLING-FILE-STATUS NOT = "35"
+               PERFORM UNTIL WS-EOF = "Y"
+                   READ BILLING-FILE INTO BILLING-RECORD
+                       AT END
+                           MOVE "Y" TO WS-EOF
+                       NOT AT END
+                           IF BILLING-ID NOT = WS-BILLING-ID
+                               MOVE BILLING-RECORD TO
+                                   TEMP-BILLING-RECORD
+                               WRITE TEMP-BILLING-RECORD
+                           ELSE
+                               MOVE "Y" TO WS-DELETE-FOUND-FLAG
+                           END-IF
+                   END-READ
+               END-PERFORM
+           END-IF
            CLOSE BILLING-FILE
            CLOSE TEMP-FILE
 
@@ -170,26 +566,263 @@
            END-PERFORM
            CLOSE TEMP-FILE
            CLOSE BILLING-FILE
-           DISPLAY "Billing Record Deleted Successfully"
+           IF WS-DELETE-FOUND-FLAG = "Y"
+               PERFORM DELETE-BILLING-LINES
+               MOVE "DELETE" TO WS-AUDIT-ACTION
+               MOVE WS-BILLING-ID TO WS-AUDIT-ENTITY-ID
+               PERFORM WRITE-AUDIT-LOG
+               DISPLAY "Billing Record Deleted Successfully"
+               MOVE "Y" TO WS-TXN-RESULT
+           ELSE
+               DISPLAY "No record found for Billing ID "
+                       WS-BILLING-ID
+           END-IF
            MOVE "N" TO WS-EOF
            .
 
+       DELETE-BILLING-LINES.
+           OPEN INPUT BILLING-LINE-FILE
+           IF WS-BILLING-LINE-STATUS = "35"
+               CLOSE BILLING-LINE-FILE
+           ELSE
+               CLOSE BILLING-LINE-FILE
+               PERFORM BACKUP-BILLING-LINE-FILE
+               OPEN INPUT BILLING-LINE-FILE
+               OPEN OUTPUT BILLING-LINE-TEMP-FILE
+               MOVE "N" TO WS-LINE-EOF
+               PERFORM UNTIL WS-LINE-EOF = "Y"
+                   READ BILLING-LINE-FILE INTO BILLING-LINE-RECORD
+                       AT END
+                           MOVE "Y" TO WS-LINE-EOF
+                       NOT AT END
+                           IF BL-BILLING-ID NOT = WS-BILLING-ID
+                               MOVE BILLING-LINE-RECORD TO
+                                   BILLING-LINE-TEMP-RECORD
+                               WRITE BILLING-LINE-TEMP-RECORD
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE BILLING-LINE-FILE
+               CLOSE BILLING-LINE-TEMP-FILE
+
+               OPEN INPUT BILLING-LINE-TEMP-FILE
+               OPEN OUTPUT BILLING-LINE-FILE
+               MOVE "N" TO WS-LINE-EOF
+               PERFORM UNTIL WS-LINE-EOF = "Y"
+                   READ BILLING-LINE-TEMP-FILE INTO
+                       BILLING-LINE-TEMP-RECORD
+                       AT END
+                           MOVE "Y" TO WS-LINE-EOF
+                       NOT AT END
+                           MOVE BILLING-LINE-TEMP-RECORD TO
+                               BILLING-LINE-RECORD
+                           WRITE BILLING-LINE-RECORD
+                   END-READ
+               END-PERFORM
+               CLOSE BILLING-LINE-TEMP-FILE
+               CLOSE BILLING-LINE-FILE
+           END-IF
+           .
+
        GENERATE-REPORT.
            OPEN INPUT BILLING-FILE
            MOVE 0 TO WS-TOTAL-AMOUNT
            MOVE 0 TO WS-RECORD-COUNT
-           PERFORM UNTIL WS-EOF = "Y"
-               READ BILLING-FILE INTO BILLING-RECORD
-                   AT END
-                       MOVE "Y" TO WS-EOF
-                   NOT AT END
-                       ADD 1 TO WS-RECORD-COUNT
-                       ADD AMOUNT TO WS-TOTAL-AMOUNT
-               END-READ
-           END-PERFORM
+           MOVE 0 TO WS-UNPAID-COUNT WS-UNPAID-AMOUNT
+           MOVE 0 TO WS-PARTIAL-COUNT WS-PARTIAL-AMOUNT
+           MOVE 0 TO WS-PAID-COUNT WS-PAID-AMOUNT
+           IF WS-BILLING-FILE-STATUS NOT = "35"
+               PERFORM UNTIL WS-EOF = "Y"
+                   READ BILLING-FILE INTO BILLING-RECORD
+                       AT END
+                           MOVE "Y" TO WS-EOF
+                       NOT AT END
+                           ADD 1 TO WS-RECORD-COUNT
+                           ADD AMOUNT TO WS-TOTAL-AMOUNT
+                           EVALUATE PAYMENT-STATUS
+                               WHEN "Unpaid"
+                                   ADD 1 TO WS-UNPAID-COUNT
+                                   ADD AMOUNT TO WS-UNPAID-AMOUNT
+                               WHEN "Partial"
+                                   ADD 1 TO WS-PARTIAL-COUNT
+                                   ADD AMOUNT TO WS-PARTIAL-AMOUNT
+                               WHEN "Paid"
+                                   ADD 1 TO WS-PAID-COUNT
+                                   ADD AMOUNT TO WS-PAID-AMOUNT
+                           END-EVALUATE
+                   END-READ
+               END-PERFORM
+           END-IF
            CLOSE BILLING-FILE
            MOVE "N" TO WS-EOF
+           DISPLAY "Billing Summary by Payment Status"
+           DISPLAY "=================================="
+           DISPLAY "Unpaid:  " WS-UNPAID-COUNT
+                   " records, $" WS-UNPAID-AMOUNT
+           DISPLAY "Partial: " WS-PARTIAL-COUNT
+                   " records, $" WS-PARTIAL-AMOUNT
+           DISPLAY "Paid:    " WS-PAID-COUNT
+                   " records, $" WS-PAID-AMOUNT
+           DISPLAY "----------------------------------"
            DISPLAY "Total Number of Billing Records: " WS-RECORD-COUNT
            DISPLAY "Total Billing Amount: " WS-TOTAL-AMOUNT
            .
+
+       AGING-REPORT.
+           MOVE 0 TO WS-AGE-0-30-COUNT WS-AGE-0-30-AMOUNT
+           MOVE 0 TO WS-AGE-31-60-COUNT WS-AGE-31-60-AMOUNT
+           MOVE 0 TO WS-AGE-61-90-COUNT WS-AGE-61-90-AMOUNT
+           MOVE 0 TO WS-AGE-OVER-90-COUNT WS-AGE-OVER-90-AMOUNT
+           ACCEPT WS-TODAY-RAW FROM DATE YYYYMMDD
+           OPEN INPUT BILLING-FILE
+           IF WS-BILLING-FILE-STATUS NOT = "35"
+               PERFORM UNTIL WS-EOF = "Y"
+                   READ BILLING-FILE INTO BILLING-RECORD
+                       AT END
+                           MOVE "Y" TO WS-EOF
+                       NOT AT END
+                           IF PAYMENT-STATUS NOT = "Paid"
+                               COMPUTE WS-BALANCE =
+                                   AMOUNT - AMOUNT-PAID
+                               PERFORM BUCKET-AGING-RECORD
+                           END-IF
+                   END-READ
+               END-PERFORM
+           END-IF
+           CLOSE BILLING-FILE
+           MOVE "N" TO WS-EOF
+           DISPLAY "Accounts Receivable Aging Report"
+           DISPLAY "================================="
+           DISPLAY "0-30 days:   " WS-AGE-0-30-COUNT
+                   " accounts, $" WS-AGE-0-30-AMOUNT
+           DISPLAY "31-60 days:  " WS-AGE-31-60-COUNT
+                   " accounts, $" WS-AGE-31-60-AMOUNT
+           DISPLAY "61-90 days:  " WS-AGE-61-90-COUNT
+                   " accounts, $" WS-AGE-61-90-AMOUNT
+           DISPLAY "Over 90 days: " WS-AGE-OVER-90-COUNT
+                   " accounts, $" WS-AGE-OVER-90-AMOUNT
+           .
+
+       PATIENT-BILLING-LOOKUP.
+           DISPLAY "Enter Patient ID to Look Up: "
+           ACCEPT WS-PATIENT-ID
+           MOVE 0 TO WS-RECORD-COUNT
+           MOVE 0 TO WS-TOTAL-AMOUNT
+           OPEN INPUT BILLING-FILE
+           IF WS-BILLING-FILE-STATUS NOT = "35"
+               PERFORM UNTIL WS-EOF = "Y"
+                   READ BILLING-FILE INTO BILLING-RECORD
+                       AT END
+                           MOVE "Y" TO WS-EOF
+                       NOT AT END
+                           IF PATIENT-ID = WS-PATIENT-ID
+                               DISPLAY "Billing ID: " BILLING-ID
+                               DISPLAY "Amount: " AMOUNT
+                               DISPLAY "Billing Date: " BILLING-DATE
+                               DISPLAY "Amount Paid: " AMOUNT-PAID
+                               DISPLAY "Payment Status: "
+                                   PAYMENT-STATUS
+                               COMPUTE WS-BALANCE =
+                                   AMOUNT - AMOUNT-PAID
+                               DISPLAY "Balance Due: " WS-BALANCE
+                               PERFORM DISPLAY-BILLING-LINES
+                               DISPLAY "-----------------------"
+                               ADD 1 TO WS-RECORD-COUNT
+                               ADD AMOUNT TO WS-TOTAL-AMOUNT
+                           END-IF
+                   END-READ
+               END-PERFORM
+           END-IF
+           CLOSE BILLING-FILE
+           MOVE "N" TO WS-EOF
+           IF WS-RECORD-COUNT = 0
+               DISPLAY "No billing records found for Patient ID "
+                       WS-PATIENT-ID
+           ELSE
+               DISPLAY "Billing Records Found: " WS-RECORD-COUNT
+               DISPLAY "Total Billed: " WS-TOTAL-AMOUNT
+           END-IF
+           .
+
+       BUCKET-AGING-RECORD.
+           MOVE BILLING-DATE(1:4) TO WS-BILL-DATE-RAW(1:4)
+           MOVE BILLING-DATE(6:2) TO WS-BILL-DATE-RAW(5:2)
+           MOVE BILLING-DATE(9:2) TO WS-BILL-DATE-RAW(7:2)
+           COMPUTE WS-DAYS-OLD =
+               FUNCTION INTEGER-OF-DATE(WS-TODAY-RAW) -
+               FUNCTION INTEGER-OF-DATE(WS-BILL-DATE-RAW)
+           EVALUATE TRUE
+               WHEN WS-DAYS-OLD <= 30
+                   ADD 1 TO WS-AGE-0-30-COUNT
+                   ADD WS-BALANCE TO WS-AGE-0-30-AMOUNT
+               WHEN WS-DAYS-OLD <= 60
+                   ADD 1 TO WS-AGE-31-60-COUNT
+                   ADD WS-BALANCE TO WS-AGE-31-60-AMOUNT
+               WHEN WS-DAYS-OLD <= 90
+                   ADD 1 TO WS-AGE-61-90-COUNT
+                   ADD WS-BALANCE TO WS-AGE-61-90-AMOUNT
+               WHEN OTHER
+                   ADD 1 TO WS-AGE-OVER-90-COUNT
+                   ADD WS-BALANCE TO WS-AGE-OVER-90-AMOUNT
+           END-EVALUATE
+           .
+
+       WRITE-AUDIT-LOG.
+           ACCEPT WS-AUDIT-DATE-RAW FROM DATE YYYYMMDD
+           ACCEPT WS-AUDIT-TIME-RAW FROM TIME
+           STRING WS-AUDIT-DATE-RAW(1:4) "-" WS-AUDIT-DATE-RAW(5:2)
+                  "-" WS-AUDIT-DATE-RAW(7:2) DELIMITED BY SIZE
+                  INTO AUDIT-DATE
+           MOVE WS-AUDIT-TIME-RAW TO AUDIT-TIME
+           MOVE "BILLING" TO AUDIT-PROGRAM
+           MOVE WS-AUDIT-ACTION TO AUDIT-ACTION
+           MOVE WS-AUDIT-ENTITY-ID TO AUDIT-ENTITY-ID
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF WS-AUDIT-STATUS = "35"
+               CLOSE AUDIT-LOG-FILE
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF
+           WRITE AUDIT-LOG-RECORD
+           CLOSE AUDIT-LOG-FILE
+           .
+
+       BACKUP-BILLING-FILE.
+           OPEN INPUT BILLING-FILE
+           OPEN OUTPUT BILLING-BACKUP-FILE
+           IF WS-BILLING-FILE-STATUS NOT = "35"
+               MOVE "N" TO WS-EOF
+               PERFORM UNTIL WS-EOF = "Y"
+                   READ BILLING-FILE INTO BILLING-RECORD
+                       AT END
+                           MOVE "Y" TO WS-EOF
+                       NOT AT END
+                           MOVE BILLING-RECORD TO
+                               BILLING-BACKUP-RECORD
+                           WRITE BILLING-BACKUP-RECORD
+                   END-READ
+               END-PERFORM
+           END-IF
+           CLOSE BILLING-FILE
+           CLOSE BILLING-BACKUP-FILE
+           MOVE "N" TO WS-EOF
+           .
+
+       BACKUP-BILLING-LINE-FILE.
+           OPEN INPUT BILLING-LINE-FILE
+           OPEN OUTPUT BILLING-LINE-BACKUP-FILE
+           MOVE "N" TO WS-LINE-EOF
+           PERFORM UNTIL WS-LINE-EOF = "Y"
+               READ BILLING-LINE-FILE INTO BILLING-LINE-RECORD
+                   AT END
+                       MOVE "Y" TO WS-LINE-EOF
+                   NOT AT END
+                       MOVE BILLING-LINE-RECORD TO
+                           BILLING-LINE-BACKUP-RECORD
+                       WRITE BILLING-LINE-BACKUP-RECORD
+               END-READ
+           END-PERFORM
+           CLOSE BILLING-LINE-FILE
+           CLOSE BILLING-LINE-BACKUP-FILE
+           MOVE "N" TO WS-LINE-EOF
+           .
        END PROGRAM BILLING.
