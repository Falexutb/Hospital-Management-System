@@ -5,9 +5,20 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT USER-FILE ASSIGN TO "/data\users.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-USER-FILE-STATUS.
+           SELECT TEMP-FILE ASSIGN TO "/data/users_temp.dat"
                ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT TEMP-FILE ASSIGN TO "/data\temp.dat"
+           SELECT AUDIT-LOG-FILE ASSIGN TO "/data/audit_log.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+           SELECT REPORT-FILE ASSIGN TO "/data/users_report.txt"
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT USER-BACKUP-FILE ASSIGN TO "/data/users.dat.bak"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TRANSACTION-FILE ASSIGN TO WS-BATCH-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TXN-FILE-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -16,7 +27,7 @@
            05  USER-ID              PIC 9(8).
            05  USERNAME             PIC X(20).
            05  ROLE                 PIC X(3).
-           05  PASSWORD             PIC X(20).
+           05  USER-PASSWORD        PIC X(20).
 
        FD  TEMP-FILE.
        01  TEMP-USER-RECORD.
@@ -25,6 +36,37 @@
            05  TEMP-ROLE            PIC X(3).
            05  TEMP-PASSWORD        PIC X(20).
 
+       FD  AUDIT-LOG-FILE.
+       01  AUDIT-LOG-RECORD.
+           05  AUDIT-DATE           PIC X(10).
+           05  AUDIT-TIME           PIC X(8).
+           05  AUDIT-PROGRAM        PIC X(20).
+           05  AUDIT-ACTION         PIC X(10).
+           05  AUDIT-ENTITY-ID      PIC 9(8).
+
+       FD  REPORT-FILE.
+       01  REPORT-LINE              PIC X(80).
+
+       FD  USER-BACKUP-FILE.
+       01  USER-BACKUP-RECORD.
+           05  BKUP-USER-ID         PIC 9(8).
+           05  BKUP-USERNAME        PIC X(20).
+           05  BKUP-ROLE            PIC X(3).
+           05  BKUP-PASSWORD        PIC X(20).
+
+      * One line per Create/Update/Delete action, laid out the same
+      * as the ACCEPT prompts above, for unattended overnight runs.
+       FD  TRANSACTION-FILE.
+       01  USER-TXN-RECORD.
+           05  TXN-ACTION           PIC X(1).
+               88  TXN-IS-CREATE    VALUE "C".
+               88  TXN-IS-UPDATE    VALUE "U".
+               88  TXN-IS-DELETE    VALUE "D".
+           05  TXN-USER-ID          PIC 9(8).
+           05  TXN-USERNAME         PIC X(20).
+           05  TXN-ROLE             PIC X(3).
+           05  TXN-PASSWORD         PIC X(20).
+
        WORKING-STORAGE SECTION.
        77  WS-EOF                   PIC X VALUE "N".
        77  USER-CHOICE              PIC 9.
@@ -32,115 +74,267 @@
        77  WS-USERNAME              PIC X(20).
        77  WS-ROLE                  PIC X(3).
        77  WS-PASSWORD              PIC X(20).
+       77  WS-PW-IDX                PIC 9(4).
+       77  WS-CHAR-VAL              PIC 9(5).
+       78  WS-PW-SHIFT              VALUE 3.
+       77  WS-ROLE-VALID-FLAG       PIC X VALUE "N".
+       77  WS-USER-FILE-STATUS      PIC XX VALUE "00".
+       77  WS-DELETE-FOUND-FLAG     PIC X VALUE "N".
+       77  WS-ADM-COUNT             PIC 9(8) VALUE 0.
+       77  WS-DR-COUNT              PIC 9(8) VALUE 0.
+       77  WS-NRS-COUNT             PIC 9(8) VALUE 0.
+       77  WS-OTHER-ROLE-COUNT      PIC 9(8) VALUE 0.
+       77  WS-AUDIT-STATUS          PIC XX VALUE "00".
+       77  WS-AUDIT-DATE-RAW        PIC 9(8).
+       77  WS-AUDIT-TIME-RAW        PIC 9(8).
+       77  WS-AUDIT-ACTION          PIC X(10).
+       77  WS-AUDIT-ENTITY-ID       PIC 9(8).
+       77  WS-PAGE-NUMBER           PIC 9(4) VALUE 0.
+       77  WS-LINE-COUNT            PIC 9(4) VALUE 0.
+       77  WS-RECORD-COUNT          PIC 9(8) VALUE 0.
+       78  WS-LINES-PER-PAGE        VALUE 20.
+       77  WS-BATCH-FILE-NAME       PIC X(100) VALUE SPACES.
+       77  WS-TXN-FILE-STATUS       PIC XX VALUE "00".
+       77  WS-BATCH-MODE            PIC X VALUE "N".
+       77  WS-TXN-EOF               PIC X VALUE "N".
+       77  WS-TXN-RESULT            PIC X VALUE "N".
+       77  WS-TXN-APPLIED-COUNT     PIC 9(8) VALUE 0.
+       77  WS-TXN-REJECTED-COUNT    PIC 9(8) VALUE 0.
 
        PROCEDURE DIVISION.
        0000-MAIN-PROCEDURE.
-           PERFORM UNTIL WS-EOF = "Y"
-               DISPLAY "Access Control Management"
-               DISPLAY "1. Create User"
-               DISPLAY "2. Read Users"
-               DISPLAY "3. Update User"
-               DISPLAY "4. Delete User"
-               DISPLAY "5. Exit"
-               ACCEPT USER-CHOICE
-               EVALUATE USER-CHOICE
-                   WHEN 1
-                       PERFORM CREATE-USER
-                   WHEN 2
-                       PERFORM READ-USERS
-                   WHEN 3
-                       PERFORM UPDATE-USER
-                   WHEN 4
-                       PERFORM DELETE-USER
-                   WHEN 5
-                       MOVE "Y" TO WS-EOF
-                   WHEN OTHER
-                       DISPLAY "Invalid choice"
-               END-EVALUATE
-           END-PERFORM
+           DISPLAY "Enter transaction file to process in batch "
+                   "(blank for interactive): "
+           ACCEPT WS-BATCH-FILE-NAME
+           IF WS-BATCH-FILE-NAME NOT = SPACES
+               PERFORM BATCH-PROCESS-TRANSACTIONS
+           ELSE
+               PERFORM UNTIL WS-EOF = "Y"
+                   DISPLAY "Access Control Management"
+                   DISPLAY "1. Create User"
+                   DISPLAY "2. Read Users"
+                   DISPLAY "3. Update User"
+                   DISPLAY "4. Delete User"
+                   DISPLAY "5. Generate Report"
+                   DISPLAY "6. Exit"
+                   ACCEPT USER-CHOICE
+                   EVALUATE USER-CHOICE
+                       WHEN 1
+                           PERFORM CREATE-USER
+                       WHEN 2
+                           PERFORM READ-USERS
+                       WHEN 3
+                           PERFORM UPDATE-USER
+                       WHEN 4
+                           PERFORM DELETE-USER
+                       WHEN 5
+                           PERFORM GENERATE-REPORT
+                       WHEN 6
+                           MOVE "Y" TO WS-EOF
+                       WHEN OTHER
+                           DISPLAY "Invalid choice"
+                   END-EVALUATE
+               END-PERFORM
+           END-IF
            STOP RUN.
 
+       BATCH-PROCESS-TRANSACTIONS.
+           MOVE "Y" TO WS-BATCH-MODE
+           MOVE 0 TO WS-TXN-APPLIED-COUNT
+           MOVE 0 TO WS-TXN-REJECTED-COUNT
+           OPEN INPUT TRANSACTION-FILE
+           IF WS-TXN-FILE-STATUS NOT = "00"
+               DISPLAY "Unable to open transaction file "
+                       WS-BATCH-FILE-NAME
+           ELSE
+               MOVE "N" TO WS-TXN-EOF
+               PERFORM UNTIL WS-TXN-EOF = "Y"
+                   READ TRANSACTION-FILE INTO USER-TXN-RECORD
+                       AT END
+                           MOVE "Y" TO WS-TXN-EOF
+                       NOT AT END
+                           PERFORM APPLY-USER-TRANSACTION
+                   END-READ
+               END-PERFORM
+               CLOSE TRANSACTION-FILE
+               DISPLAY "Batch complete. Applied: "
+                       WS-TXN-APPLIED-COUNT
+                       "  Rejected: " WS-TXN-REJECTED-COUNT
+           END-IF
+           MOVE "N" TO WS-BATCH-MODE
+           .
+
+       APPLY-USER-TRANSACTION.
+           MOVE TXN-USER-ID TO WS-USER-ID
+           MOVE TXN-USERNAME TO WS-USERNAME
+           MOVE TXN-ROLE TO WS-ROLE
+           MOVE TXN-PASSWORD TO WS-PASSWORD
+           EVALUATE TRUE
+               WHEN TXN-IS-CREATE
+                   PERFORM CREATE-USER
+               WHEN TXN-IS-UPDATE
+                   PERFORM UPDATE-USER
+               WHEN TXN-IS-DELETE
+                   PERFORM DELETE-USER
+               WHEN OTHER
+                   DISPLAY "Unknown transaction action: " TXN-ACTION
+                   MOVE "N" TO WS-TXN-RESULT
+           END-EVALUATE
+           IF WS-TXN-RESULT = "Y"
+               ADD 1 TO WS-TXN-APPLIED-COUNT
+           ELSE
+               ADD 1 TO WS-TXN-REJECTED-COUNT
+           END-IF
+           .
+
        CREATE-USER.
-           OPEN OUTPUT USER-FILE
-           DISPLAY "Enter User ID: "
-           ACCEPT WS-USER-ID
-           DISPLAY "Enter Username: "
-           ACCEPT WS-USERNAME
-           DISPLAY "Enter Role (Adm, Dr, Nrs): "
-           ACCEPT WS-ROLE
-           DISPLAY "Enter Password: "
-           ACCEPT WS-PASSWORD
-           MOVE WS-USER-ID TO USER-ID
-           MOVE WS-USERNAME TO USERNAME
-           MOVE WS-ROLE TO ROLE
-           MOVE WS-PASSWORD TO PASSWORD
-           WRITE USER-RECORD
-           CLOSE USER-FILE
-           DISPLAY "User Created Successfully"
+           IF WS-BATCH-MODE NOT = "Y"
+               DISPLAY "Enter User ID: "
+               ACCEPT WS-USER-ID
+               DISPLAY "Enter Username: "
+               ACCEPT WS-USERNAME
+               DISPLAY "Enter Role (Adm, Dr, Nrs): "
+               ACCEPT WS-ROLE
+           END-IF
+           PERFORM VALIDATE-ROLE
+           IF WS-ROLE-VALID-FLAG = "N"
+               DISPLAY "User Creation Failed. Invalid Role - "
+                       "must be Adm, Dr, or Nrs."
+               MOVE "N" TO WS-TXN-RESULT
+           ELSE
+               IF WS-BATCH-MODE NOT = "Y"
+                   DISPLAY "Enter Password: "
+                   ACCEPT WS-PASSWORD
+               END-IF
+               PERFORM ENCRYPT-PASSWORD
+               OPEN EXTEND USER-FILE
+               IF WS-USER-FILE-STATUS = "35"
+                   CLOSE USER-FILE
+                   OPEN OUTPUT USER-FILE
+               END-IF
+               MOVE WS-USER-ID TO USER-ID
+               MOVE WS-USERNAME TO USERNAME
+               MOVE WS-ROLE TO ROLE
+               MOVE WS-PASSWORD TO USER-PASSWORD
+               WRITE USER-RECORD
+               CLOSE USER-FILE
+               MOVE "CREATE" TO WS-AUDIT-ACTION
+               MOVE WS-USER-ID TO WS-AUDIT-ENTITY-ID
+               PERFORM WRITE-AUDIT-LOG
+               DISPLAY "User Created Successfully"
+               MOVE "Y" TO WS-TXN-RESULT
+           END-IF
+           .
+
+       VALIDATE-ROLE.
+           IF WS-ROLE = "Adm" OR WS-ROLE = "Dr " OR WS-ROLE = "Nrs"
+               MOVE "Y" TO WS-ROLE-VALID-FLAG
+           ELSE
+               MOVE "N" TO WS-ROLE-VALID-FLAG
+           END-IF
            .
 
        READ-USERS.
            OPEN INPUT USER-FILE
-           PERFORM UNTIL WS-EOF = "Y"
-               READ USER-FILE INTO USER-RECORD
-                   AT END
-                       MOVE "Y" TO WS-EOF
-                   NOT AT END
-                       DISPLAY "User ID: " USER-ID
-                       DISPLAY "Username: " USERNAME
-                       DISPLAY "Role: " ROLE
-                       DISPLAY "Password: " PASSWORD
-               END-READ
-           END-PERFORM
-           CLOSE USER-FILE
-           MOVE "N" TO WS-EOF
+           IF WS-USER-FILE-STATUS = "35"
+               DISPLAY "No user records on file."
+               CLOSE USER-FILE
+           ELSE
+               PERFORM UNTIL WS-EOF = "Y"
+                   READ USER-FILE INTO USER-RECORD
+                       AT END
+                           MOVE "Y" TO WS-EOF
+                       NOT AT END
+                           DISPLAY "User ID: " USER-ID
+                           DISPLAY "Username: " USERNAME
+                           DISPLAY "Role: " ROLE
+                           DISPLAY "Password: ********"
+                   END-READ
+               END-PERFORM
+               CLOSE USER-FILE
+               MOVE "N" TO WS-EOF
+           END-IF
            .
 
        UPDATE-USER.
+           MOVE "N" TO WS-TXN-RESULT
            OPEN I-O USER-FILE
-           DISPLAY "Enter User ID to Update: "
-           ACCEPT WS-USER-ID
-           PERFORM UNTIL WS-EOF = "Y"
-               READ USER-FILE INTO USER-RECORD
-                   AT END
-                       MOVE "Y" TO WS-EOF
-                   NOT AT END
-                       IF USER-ID = WS-USER-ID
-                           DISPLAY "Enter New Username: "
-                           ACCEPT WS-USERNAME
-                           DISPLAY "Enter New Role (Adm, Dr, Nrs): "
-                           ACCEPT WS-ROLE
-                           DISPLAY "Enter New Password: "
-                           ACCEPT WS-PASSWORD
-                           MOVE WS-USERNAME TO USERNAME
-                           MOVE WS-ROLE TO ROLE
-                           MOVE WS-PASSWORD TO PASSWORD
-                           REWRITE USER-RECORD
-                           DISPLAY "User Updated Successfully"
+           IF WS-BATCH-MODE NOT = "Y"
+               DISPLAY "Enter User ID to Update: "
+               ACCEPT WS-USER-ID
+           END-IF
+           IF WS-USER-FILE-STATUS = "35"
+               DISPLAY "No user records on file."
+               CLOSE USER-FILE
+           ELSE
+               PERFORM UNTIL WS-EOF = "Y"
+                   READ USER-FILE INTO USER-RECORD
+                       AT END
                            MOVE "Y" TO WS-EOF
-                       END-IF
-               END-READ
-           END-PERFORM
-           CLOSE USER-FILE
-           MOVE "N" TO WS-EOF
+                       NOT AT END
+                           IF USER-ID = WS-USER-ID
+                               IF WS-BATCH-MODE NOT = "Y"
+                                   DISPLAY "Enter New Username: "
+                                   ACCEPT WS-USERNAME
+                                   DISPLAY "Enter New Role - "
+                                           "(Adm, Dr, Nrs): "
+                                   ACCEPT WS-ROLE
+                               END-IF
+                               PERFORM VALIDATE-ROLE
+                               IF WS-ROLE-VALID-FLAG = "N"
+                                   DISPLAY "User Update Failed. - "
+                                           "Invalid Role."
+                               ELSE
+                                   IF WS-BATCH-MODE NOT = "Y"
+                                       DISPLAY "Enter New Password: "
+                                       ACCEPT WS-PASSWORD
+                                   END-IF
+                                   PERFORM ENCRYPT-PASSWORD
+                                   MOVE WS-USERNAME TO USERNAME
+                                   MOVE WS-ROLE TO ROLE
+                                   MOVE WS-PASSWORD TO USER-PASSWORD
+                                   REWRITE USER-RECORD
+                                   MOVE "UPDATE" TO WS-AUDIT-ACTION
+                                   MOVE WS-USER-ID TO
+                                       WS-AUDIT-ENTITY-ID
+                                   PERFORM WRITE-AUDIT-LOG
+                                   DISPLAY "User Updated Successfully"
+                                   MOVE "Y" TO WS-TXN-RESULT
+                               END-IF
+                               MOVE "Y" TO WS-EOF
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE USER-FILE
+               MOVE "N" TO WS-EOF
+           END-IF
            .
 
        DELETE-USER.
+           MOVE "N" TO WS-TXN-RESULT
+           MOVE "N" TO WS-DELETE-FOUND-FLAG
+           PERFORM BACKUP-USER-FILE
            OPEN I-O USER-FILE
            OPEN OUTPUT TEMP-FILE
-           DISPLAY "Enter User ID to Delete: "
-           ACCEPT WS-USER-ID
-           PERFORM UNTIL WS-EOF = "Y"
-               READ USER-FILE INTO USER-RECORD
-                   AT END
-                       MOVE "Y" TO WS-EOF
-                   NOT AT END
-                       IF USER-ID NOT = WS-USER-ID
-                           MOVE USER-RECORD TO TEMP-USER-RECORD
-                           WRITE TEMP-USER-RECORD
-                       END-IF
-               END-READ
-           END-PERFORM
+           IF WS-BATCH-MODE NOT = "Y"
+               DISPLAY "Enter User ID to Delete: "
+               ACCEPT WS-USER-ID
+           END-IF
+           IF WS-USER-FILE-STATUS NOT = "35"
+               PERFORM UNTIL WS-EOF = "Y"
+                   READ USER-FILE INTO USER-RECORD
+                       AT END
+                           MOVE "Y" TO WS-EOF
+                       NOT AT END
+                           IF USER-ID NOT = WS-USER-ID
+                               MOVE USER-RECORD TO TEMP-USER-RECORD
+                               WRITE TEMP-USER-RECORD
+                           ELSE
+                               MOVE "Y" TO WS-DELETE-FOUND-FLAG
+                           END-IF
+                   END-READ
+               END-PERFORM
+           END-IF
            CLOSE USER-FILE
            CLOSE TEMP-FILE
 
@@ -157,7 +351,169 @@
            END-PERFORM
            CLOSE TEMP-FILE
            CLOSE USER-FILE
-           DISPLAY "User Deleted Successfully"
+           IF WS-DELETE-FOUND-FLAG = "Y"
+               MOVE "DELETE" TO WS-AUDIT-ACTION
+               MOVE WS-USER-ID TO WS-AUDIT-ENTITY-ID
+               PERFORM WRITE-AUDIT-LOG
+               DISPLAY "User Deleted Successfully"
+               MOVE "Y" TO WS-TXN-RESULT
+           ELSE
+               DISPLAY "No record found for User ID " WS-USER-ID
+           END-IF
+           MOVE "N" TO WS-EOF
+           .
+
+       ENCRYPT-PASSWORD.
+           PERFORM VARYING WS-PW-IDX FROM 1 BY 1 UNTIL WS-PW-IDX > 20
+               IF WS-PASSWORD(WS-PW-IDX:1) NOT = SPACE
+                   COMPUTE WS-CHAR-VAL =
+                       FUNCTION ORD(WS-PASSWORD(WS-PW-IDX:1))
+                       + WS-PW-SHIFT
+                   IF WS-CHAR-VAL > 256
+                       SUBTRACT 256 FROM WS-CHAR-VAL
+                   END-IF
+                   MOVE FUNCTION CHAR(WS-CHAR-VAL) TO
+                       WS-PASSWORD(WS-PW-IDX:1)
+               END-IF
+           END-PERFORM
+           .
+
+       GENERATE-REPORT.
+           OPEN INPUT USER-FILE
+           DISPLAY "Access Control Users Report"
+           DISPLAY "============================"
+           OPEN OUTPUT REPORT-FILE
+           MOVE 0 TO WS-PAGE-NUMBER
+           MOVE 0 TO WS-RECORD-COUNT
+           MOVE 0 TO WS-ADM-COUNT
+           MOVE 0 TO WS-DR-COUNT
+           MOVE 0 TO WS-NRS-COUNT
+           MOVE 0 TO WS-OTHER-ROLE-COUNT
+           MOVE WS-LINES-PER-PAGE TO WS-LINE-COUNT
+           IF WS-USER-FILE-STATUS NOT = "35"
+               PERFORM UNTIL WS-EOF = "Y"
+                   READ USER-FILE INTO USER-RECORD
+                       AT END
+                           MOVE "Y" TO WS-EOF
+                       NOT AT END
+                           DISPLAY "User ID: " USER-ID
+                           DISPLAY "Username: " USERNAME
+                           DISPLAY "Role: " ROLE
+                           ADD 1 TO WS-RECORD-COUNT
+                           EVALUATE ROLE
+                               WHEN "Adm"
+                                   ADD 1 TO WS-ADM-COUNT
+                               WHEN "Dr "
+                                   ADD 1 TO WS-DR-COUNT
+                               WHEN "Nrs"
+                                   ADD 1 TO WS-NRS-COUNT
+                               WHEN OTHER
+                                   ADD 1 TO WS-OTHER-ROLE-COUNT
+                           END-EVALUATE
+                           PERFORM WRITE-REPORT-LINE
+                   END-READ
+               END-PERFORM
+           END-IF
+           DISPLAY "Users by Role - Adm: " WS-ADM-COUNT
+                   "  Dr: " WS-DR-COUNT "  Nrs: " WS-NRS-COUNT
+                   "  Other: " WS-OTHER-ROLE-COUNT
+           STRING "Users by Role - Adm: " DELIMITED BY SIZE
+               WS-ADM-COUNT DELIMITED BY SIZE
+               "  Dr: " DELIMITED BY SIZE
+               WS-DR-COUNT DELIMITED BY SIZE
+               "  Nrs: " DELIMITED BY SIZE
+               WS-NRS-COUNT DELIMITED BY SIZE
+               "  Other: " DELIMITED BY SIZE
+               WS-OTHER-ROLE-COUNT DELIMITED BY SIZE
+               INTO REPORT-LINE
+           WRITE REPORT-LINE
+           STRING "Total Users: " DELIMITED BY SIZE
+               WS-RECORD-COUNT DELIMITED BY SIZE
+               INTO REPORT-LINE
+           WRITE REPORT-LINE
+           CLOSE REPORT-FILE
+           CLOSE USER-FILE
+           MOVE "N" TO WS-EOF
+           DISPLAY "Report written to /data/users_report.txt"
+           .
+
+       WRITE-REPORT-LINE.
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               PERFORM WRITE-REPORT-PAGE-HEADER
+           END-IF
+           STRING "ID: " USER-ID DELIMITED BY SIZE
+               INTO REPORT-LINE
+           WRITE REPORT-LINE
+           STRING "  Username: " USERNAME DELIMITED BY SIZE
+               INTO REPORT-LINE
+           WRITE REPORT-LINE
+           STRING "  Role: " ROLE DELIMITED BY SIZE
+               INTO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE "----------------------------------------"
+               TO REPORT-LINE
+           WRITE REPORT-LINE
+           ADD 4 TO WS-LINE-COUNT
+           .
+
+       WRITE-REPORT-PAGE-HEADER.
+           ADD 1 TO WS-PAGE-NUMBER
+           IF WS-PAGE-NUMBER > 1
+               MOVE " " TO REPORT-LINE
+               WRITE REPORT-LINE BEFORE ADVANCING PAGE
+           END-IF
+           MOVE "Hospital Management System" TO REPORT-LINE
+           WRITE REPORT-LINE
+           STRING "Access Control Users Report - Page "
+               DELIMITED BY SIZE
+               WS-PAGE-NUMBER DELIMITED BY SIZE
+               INTO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE "ID       Username / Role"
+               TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE "----------------------------------------"
+               TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE 0 TO WS-LINE-COUNT
+           .
+
+       WRITE-AUDIT-LOG.
+           ACCEPT WS-AUDIT-DATE-RAW FROM DATE YYYYMMDD
+           ACCEPT WS-AUDIT-TIME-RAW FROM TIME
+           STRING WS-AUDIT-DATE-RAW(1:4) "-" WS-AUDIT-DATE-RAW(5:2)
+                  "-" WS-AUDIT-DATE-RAW(7:2) DELIMITED BY SIZE
+                  INTO AUDIT-DATE
+           MOVE WS-AUDIT-TIME-RAW TO AUDIT-TIME
+           MOVE "ACCESS-CONTROL" TO AUDIT-PROGRAM
+           MOVE WS-AUDIT-ACTION TO AUDIT-ACTION
+           MOVE WS-AUDIT-ENTITY-ID TO AUDIT-ENTITY-ID
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF WS-AUDIT-STATUS = "35"
+               CLOSE AUDIT-LOG-FILE
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF
+           WRITE AUDIT-LOG-RECORD
+           CLOSE AUDIT-LOG-FILE
+           .
+
+       BACKUP-USER-FILE.
+           OPEN INPUT USER-FILE
+           OPEN OUTPUT USER-BACKUP-FILE
+           IF WS-USER-FILE-STATUS NOT = "35"
+               MOVE "N" TO WS-EOF
+               PERFORM UNTIL WS-EOF = "Y"
+                   READ USER-FILE INTO USER-RECORD
+                       AT END
+                           MOVE "Y" TO WS-EOF
+                       NOT AT END
+                           MOVE USER-RECORD TO USER-BACKUP-RECORD
+                           WRITE USER-BACKUP-RECORD
+                   END-READ
+               END-PERFORM
+           END-IF
+           CLOSE USER-FILE
+           CLOSE USER-BACKUP-FILE
            MOVE "N" TO WS-EOF
            .
 
