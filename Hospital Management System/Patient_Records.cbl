@@ -1,248 +1,695 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PATIENT-RECORDS.
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT PATIENT-FILE ASSIGN TO "/data\patients.dat"
-               ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT TEMP-FILE ASSIGN TO "/data\temp.dat"
-               ORGANIZATION IS LINE SEQUENTIAL.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD  PATIENT-FILE.
-       01  PATIENT-RECORD.
-           05  PATIENT-ID           PIC 9(8).
-           05  FIRST-NAME           PIC X(20).
-           05  LAST-NAME            PIC X(30).
-           05  STREET               PIC X(50).
-           05  CITY                 PIC X(20).
-           05  PHONE-NUMBER         PIC 9(10).
-           05  COND                 PIC X(100).
-
-       FD  TEMP-FILE.
-       01  TEMP-RECORD.
-           05  TEMP-PATIENT-ID      PIC 9(8).
-           05  TEMP-FIRST-NAME      PIC X(20).
-           05  TEMP-LAST-NAME       PIC X(30).
-           05  TEMP-STREET          PIC X(50).
-           05  TEMP-CITY            PIC X(20).
-           05  TEMP-PHONE-NUMBER    PIC 9(10).
-           05  TEMP-COND            PIC X(100).
-
-       WORKING-STORAGE SECTION.
-       77  WS-EOF                   PIC X VALUE "N".
-       77  USER-CHOICE              PIC 9.
-       77  WS-PATIENT-ID            PIC 9(8).
-       77  WS-FIRST-NAME            PIC X(20).
-       77  WS-LAST-NAME             PIC X(30).
-       77  WS-STREET                PIC X(50).
-       77  WS-CITY                  PIC X(20).
-       77  WS-PHONE-NUMBER          PIC 9(10).
-       77  WS-COND                  PIC X(100).
-       77  WS-VALID                 PIC X VALUE "N".
-
-       PROCEDURE DIVISION.
-       0000-MAIN-PROCEDURE.
-           PERFORM UNTIL WS-EOF = "Y"
-               DISPLAY "Patient Records Management"
-               DISPLAY "1. Create Record"
-               DISPLAY "2. Read Records"
-               DISPLAY "3. Update Record"
-               DISPLAY "4. Delete Record"
-               DISPLAY "5. Generate Report"
-               DISPLAY "6. Exit"
-               ACCEPT USER-CHOICE
-               EVALUATE USER-CHOICE
-                   WHEN 1
-                       PERFORM CREATE-RECORD
-                   WHEN 2
-                       PERFORM READ-RECORDS
-                   WHEN 3
-                       PERFORM UPDATE-RECORD
-                   WHEN 4
-                       PERFORM DELETE-RECORD
-                   WHEN 5
-                       PERFORM GENERATE-REPORT
-                   WHEN 6
-                       MOVE "Y" TO WS-EOF
-                   WHEN OTHER
-                       DISPLAY "Invalid choice"
-               END-EVALUATE
-           END-PERFORM
-           STOP RUN.
-
-       CREATE-RECORD.
-           OPEN OUTPUT PATIENT-FILE
-           PERFORM GET-INPUT
-           PERFORM VALIDATE-DATA
-           IF WS-VALID = "Y"
-               MOVE WS-PATIENT-ID TO PATIENT-ID
-               MOVE WS-FIRST-NAME TO FIRST-NAME
-               MOVE WS-LAST-NAME TO LAST-NAME
-               MOVE WS-STREET TO STREET
-               MOVE WS-CITY TO CITY
-               MOVE WS-PHONE-NUMBER TO PHONE-NUMBER
-               MOVE WS-COND TO COND
-               WRITE PATIENT-RECORD
-               DISPLAY "Record Created Successfully"
-           ELSE
-               DISPLAY "Record Creation Failed. Invalid data."
-           END-IF
-           CLOSE PATIENT-FILE
-           .
-
-       READ-RECORDS.
-           OPEN INPUT PATIENT-FILE
-           PERFORM UNTIL WS-EOF = "Y"
-               READ PATIENT-FILE INTO PATIENT-RECORD
-                   AT END
-                       MOVE "Y" TO WS-EOF
-                   NOT AT END
-                       DISPLAY "ID: " PATIENT-ID
-                       DISPLAY "Name: " FIRST-NAME " " LAST-NAME
-                       DISPLAY "Address: " STREET ", " CITY
-                       DISPLAY "Phone: " PHONE-NUMBER
-                       DISPLAY "Conditions: " COND
-               END-READ
-           END-PERFORM
-           CLOSE PATIENT-FILE
-           MOVE "N" TO WS-EOF
-           .
-
-       UPDATE-RECORD.
-           OPEN I-O PATIENT-FILE
-           DISPLAY "Enter Patient ID to Update: "
-           ACCEPT WS-PATIENT-ID
-           PERFORM UNTIL WS-EOF = "Y"
-               READ PATIENT-FILE INTO PATIENT-RECORD
-                   AT END
-                       MOVE "Y" TO WS-EOF
-                   NOT AT END
-                       IF PATIENT-ID = WS-PATIENT-ID
-                           PERFORM GET-INPUT
-                           PERFORM VALIDATE-DATA
-                           IF WS-VALID = "Y"
-                               MOVE WS-FIRST-NAME TO FIRST-NAME
-                               MOVE WS-LAST-NAME TO LAST-NAME
-                               MOVE WS-STREET TO STREET
-                               MOVE WS-CITY TO CITY
-                               MOVE WS-PHONE-NUMBER TO PHONE-NUMBER
-                               MOVE WS-COND TO COND
-                               REWRITE PATIENT-RECORD
-                               DISPLAY "Record Updated Successfully"
-                           ELSE
-                               DISPLAY "Record Update Failed. - "
-                                       "Invalid data."
-                           END-IF
-                           MOVE "Y" TO WS-EOF
-                       END-IF
-               END-READ
-           END-PERFORM
-           CLOSE PATIENT-FILE
-           MOVE "N" TO WS-EOF
-           .
-
-       DELETE-RECORD.
-           OPEN I-O PATIENT-FILE
-           OPEN OUTPUT TEMP-FILE
-           DISPLAY "Enter Patient ID to Delete: "
-           ACCEPT WS-PATIENT-ID
-           PERFORM UNTIL WS-EOF = "Y"
-               READ PATIENT-FILE INTO PATIENT-RECORD
-                   AT END
-                       MOVE "Y" TO WS-EOF
-                   NOT AT END
-                       IF PATIENT-ID NOT = WS-PATIENT-ID
-                           MOVE PATIENT-RECORD TO TEMP-RECORD
-                           WRITE TEMP-RECORD
-                       END-IF
-               END-READ
-           END-PERFORM
-           CLOSE PATIENT-FILE
-           CLOSE TEMP-FILE
-
-           OPEN INPUT TEMP-FILE
-           OPEN OUTPUT PATIENT-FILE
-           MOVE "N" TO WS-EOF
-           PERFORM UNTIL WS-EOF = "Y"
-               READ TEMP-FILE INTO TEMP-RECORD
-                   AT END
-                       MOVE "Y" TO WS-EOF
-                   NOT AT END
-                       MOVE TEMP-RECORD TO PATIENT-RECORD
-                       WRITE PATIENT-RECORD
-               END-READ
-           END-PERFORM
-           CLOSE TEMP-FILE
-           CLOSE PATIENT-FILE
-           DISPLAY "Record Deleted Successfully"
-           MOVE "N" TO WS-EOF
-           .
-
-       GET-INPUT.
-           DISPLAY "Enter Patient ID: "
-           ACCEPT WS-PATIENT-ID
-           DISPLAY "Enter First Name: "
-           ACCEPT WS-FIRST-NAME
-           DISPLAY "Enter Last Name: "
-           ACCEPT WS-LAST-NAME
-           DISPLAY "Enter Street: "
-           ACCEPT WS-STREET
-           DISPLAY "Enter City: "
-           ACCEPT WS-CITY
-           DISPLAY "Enter Phone Number: "
-           ACCEPT WS-PHONE-NUMBER
-           DISPLAY "Enter Conditions: "
-           ACCEPT WS-COND
-           .
-
-       VALIDATE-DATA.
-           MOVE "Y" TO WS-VALID
-           IF WS-PATIENT-ID IS NUMERIC AND WS-PATIENT-ID NOT = 0
-               CONTINUE
-           ELSE
-               MOVE "N" TO WS-VALID
-           END-IF
-           IF WS-FIRST-NAME IS ALPHABETIC
-               CONTINUE
-           ELSE
-               MOVE "N" TO WS-VALID
-           END-IF
-           IF WS-LAST-NAME IS ALPHABETIC
-               CONTINUE
-           ELSE
-               MOVE "N" TO WS-VALID
-           END-IF
-           IF WS-PHONE-NUMBER IS NUMERIC
-               IF LENGTH OF WS-PHONE-NUMBER = 10
-                   CONTINUE
-               ELSE
-                   MOVE "N" TO WS-VALID
-               END-IF
-           ELSE
-               MOVE "N" TO WS-VALID
-           END-IF
-           .
-
-       GENERATE-REPORT.
-           OPEN INPUT PATIENT-FILE
-           DISPLAY "Patient Records Report"
-           DISPLAY "======================="
-           PERFORM UNTIL WS-EOF = "Y"
-               READ PATIENT-FILE INTO PATIENT-RECORD
-                   AT END
-                       MOVE "Y" TO WS-EOF
-                   NOT AT END
-                       DISPLAY "ID: " PATIENT-ID
-                       DISPLAY "Name: " FIRST-NAME " " LAST-NAME
-                       DISPLAY "Address: " STREET ", " CITY
-                       DISPLAY "Phone: " PHONE-NUMBER
-                       DISPLAY "Conditions: " COND
-                       DISPLAY "-----------------------"
-               END-READ
-           END-PERFORM
-           CLOSE PATIENT-FILE
-           MOVE "N" TO WS-EOF
-           .
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PATIENT-RECORDS.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PATIENT-FILE ASSIGN TO "/data/patients.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PATIENT-ID
+               FILE STATUS IS WS-PATIENT-FILE-STATUS.
+           SELECT COND-HISTORY-FILE ASSIGN TO "/data/cond_hist.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-COND-HIST-STATUS.
+           SELECT REPORT-FILE ASSIGN TO "/data/patients_report.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "/data/audit_log.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+           SELECT TRANSACTION-FILE ASSIGN TO WS-BATCH-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TXN-FILE-STATUS.
+           SELECT LABEL-FILE ASSIGN TO "/data/patient_label.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PATIENT-FILE.
+       01  PATIENT-RECORD.
+           05  PATIENT-ID           PIC 9(8).
+           05  FIRST-NAME           PIC X(20).
+           05  LAST-NAME            PIC X(30).
+           05  PATIENT-DOB          PIC X(10).
+           05  STREET               PIC X(50).
+           05  CITY                 PIC X(20).
+           05  PHONE-NUMBER         PIC 9(10).
+           05  COND                 PIC X(100).
+           05  EC-NAME              PIC X(30).
+           05  EC-RELATIONSHIP      PIC X(15).
+           05  EC-PHONE             PIC 9(10).
+
+       FD  COND-HISTORY-FILE.
+       01  COND-HIST-RECORD.
+           05  CH-PATIENT-ID        PIC 9(8).
+           05  CH-DATE              PIC X(10).
+           05  CH-COND              PIC X(100).
+
+       FD  REPORT-FILE.
+       01  REPORT-LINE              PIC X(80).
+
+      * Single fixed-width record sized for a label printer - just the
+      * fields a wristband needs, not the full patient report.
+       FD  LABEL-FILE.
+       01  LABEL-RECORD.
+           05  LBL-PATIENT-ID       PIC 9(8).
+           05  FILLER               PIC X(1)  VALUE SPACE.
+           05  LBL-NAME             PIC X(51).
+           05  FILLER               PIC X(1)  VALUE SPACE.
+           05  LBL-DOB              PIC X(10).
+
+       FD  AUDIT-LOG-FILE.
+       01  AUDIT-LOG-RECORD.
+           05  AUDIT-DATE           PIC X(10).
+           05  AUDIT-TIME           PIC X(8).
+           05  AUDIT-PROGRAM        PIC X(20).
+           05  AUDIT-ACTION         PIC X(10).
+           05  AUDIT-ENTITY-ID      PIC 9(8).
+
+      * One line per Create/Update/Delete action, laid out the same
+      * as the ACCEPT prompts in GET-INPUT, for unattended overnight
+      * runs (e.g. a day's walk-in registrations keyed by a temp).
+       FD  TRANSACTION-FILE.
+       01  PATIENT-TXN-RECORD.
+           05  TXN-ACTION           PIC X(1).
+               88  TXN-IS-CREATE    VALUE "C".
+               88  TXN-IS-UPDATE    VALUE "U".
+               88  TXN-IS-DELETE    VALUE "D".
+           05  TXN-PATIENT-ID       PIC 9(8).
+           05  TXN-FIRST-NAME       PIC X(20).
+           05  TXN-LAST-NAME        PIC X(30).
+           05  TXN-DOB              PIC X(10).
+           05  TXN-STREET           PIC X(50).
+           05  TXN-CITY             PIC X(20).
+           05  TXN-PHONE-NUMBER     PIC 9(10).
+           05  TXN-COND             PIC X(100).
+           05  TXN-EC-NAME          PIC X(30).
+           05  TXN-EC-RELATIONSHIP  PIC X(15).
+           05  TXN-EC-PHONE         PIC 9(10).
+
+       WORKING-STORAGE SECTION.
+       77  WS-PAGE-NUMBER           PIC 9(4) VALUE 0.
+       77  WS-LINE-COUNT            PIC 9(4) VALUE 0.
+       77  WS-RECORD-COUNT          PIC 9(8) VALUE 0.
+       78  WS-LINES-PER-PAGE        VALUE 20.
+       77  WS-EOF                   PIC X VALUE "N".
+       77  USER-CHOICE              PIC 9.
+       77  WS-PATIENT-ID            PIC 9(8).
+       77  WS-FIRST-NAME            PIC X(20).
+       77  WS-LAST-NAME             PIC X(30).
+       77  WS-DOB                   PIC X(10).
+       77  WS-STREET                PIC X(50).
+       77  WS-CITY                  PIC X(20).
+       77  WS-PHONE-NUMBER          PIC 9(10).
+       77  WS-COND                  PIC X(100).
+       77  WS-EC-NAME               PIC X(30).
+       77  WS-EC-RELATIONSHIP       PIC X(15).
+       77  WS-EC-PHONE              PIC 9(10).
+       77  WS-VALID                 PIC X VALUE "N".
+       77  WS-PATIENT-FILE-STATUS   PIC XX VALUE "00".
+       77  WS-COND-HIST-STATUS      PIC XX VALUE "00".
+       77  WS-DUPLICATE-FLAG        PIC X VALUE "N".
+       77  WS-HIST-EOF              PIC X VALUE "N".
+       77  WS-DATE-RAW              PIC 9(8).
+       77  WS-SEARCH-TYPE           PIC 9.
+       77  WS-SEARCH-VALUE          PIC X(30).
+       77  WS-MATCH-COUNT           PIC 9(8) VALUE 0.
+       77  WS-AUDIT-STATUS          PIC XX VALUE "00".
+       77  WS-AUDIT-DATE-RAW        PIC 9(8).
+       77  WS-AUDIT-TIME-RAW        PIC 9(8).
+       77  WS-AUDIT-ACTION          PIC X(10).
+       77  WS-AUDIT-ENTITY-ID       PIC 9(8).
+       77  WS-BATCH-FILE-NAME       PIC X(100) VALUE SPACES.
+       77  WS-TXN-FILE-STATUS       PIC XX VALUE "00".
+       77  WS-BATCH-MODE            PIC X VALUE "N".
+       77  WS-TXN-EOF               PIC X VALUE "N".
+       77  WS-TXN-RESULT            PIC X VALUE "N".
+       77  WS-TXN-APPLIED-COUNT     PIC 9(8) VALUE 0.
+       77  WS-TXN-REJECTED-COUNT    PIC 9(8) VALUE 0.
+       77  WS-LABEL-PATIENT-ID      PIC 9(8).
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCEDURE.
+           DISPLAY "Enter transaction file to process in batch "
+                   "(blank for interactive): "
+           ACCEPT WS-BATCH-FILE-NAME
+           IF WS-BATCH-FILE-NAME NOT = SPACES
+               PERFORM BATCH-PROCESS-TRANSACTIONS
+           ELSE
+               PERFORM UNTIL WS-EOF = "Y"
+                   DISPLAY "Patient Records Management"
+                   DISPLAY "1. Create Record"
+                   DISPLAY "2. Read Records"
+                   DISPLAY "3. Update Record"
+                   DISPLAY "4. Delete Record"
+                   DISPLAY "5. Generate Report"
+                   DISPLAY "6. Search Records (Last Name / City)"
+                   DISPLAY "7. Print ID Wristband/Label"
+                   DISPLAY "8. Exit"
+                   ACCEPT USER-CHOICE
+                   EVALUATE USER-CHOICE
+                       WHEN 1
+                           PERFORM CREATE-RECORD
+                       WHEN 2
+                           PERFORM READ-RECORDS
+                       WHEN 3
+                           PERFORM UPDATE-RECORD
+                       WHEN 4
+                           PERFORM DELETE-RECORD
+                       WHEN 5
+                           PERFORM GENERATE-REPORT
+                       WHEN 6
+                           PERFORM SEARCH-RECORDS
+                       WHEN 7
+                           PERFORM PRINT-ID-LABEL
+                       WHEN 8
+                           MOVE "Y" TO WS-EOF
+                       WHEN OTHER
+                           DISPLAY "Invalid choice"
+                   END-EVALUATE
+               END-PERFORM
+           END-IF
+           STOP RUN.
+
+       BATCH-PROCESS-TRANSACTIONS.
+           MOVE "Y" TO WS-BATCH-MODE
+           MOVE 0 TO WS-TXN-APPLIED-COUNT
+           MOVE 0 TO WS-TXN-REJECTED-COUNT
+           OPEN INPUT TRANSACTION-FILE
+           IF WS-TXN-FILE-STATUS NOT = "00"
+               DISPLAY "Unable to open transaction file "
+                       WS-BATCH-FILE-NAME
+           ELSE
+               MOVE "N" TO WS-TXN-EOF
+               PERFORM UNTIL WS-TXN-EOF = "Y"
+                   READ TRANSACTION-FILE INTO PATIENT-TXN-RECORD
+                       AT END
+                           MOVE "Y" TO WS-TXN-EOF
+                       NOT AT END
+                           PERFORM APPLY-PATIENT-TRANSACTION
+                   END-READ
+               END-PERFORM
+               CLOSE TRANSACTION-FILE
+               DISPLAY "Batch complete. Applied: "
+                       WS-TXN-APPLIED-COUNT
+                       "  Rejected: " WS-TXN-REJECTED-COUNT
+           END-IF
+           MOVE "N" TO WS-BATCH-MODE
+           .
+
+       APPLY-PATIENT-TRANSACTION.
+           MOVE TXN-PATIENT-ID TO WS-PATIENT-ID
+           MOVE TXN-FIRST-NAME TO WS-FIRST-NAME
+           MOVE TXN-LAST-NAME TO WS-LAST-NAME
+           MOVE TXN-DOB TO WS-DOB
+           MOVE TXN-STREET TO WS-STREET
+           MOVE TXN-CITY TO WS-CITY
+           MOVE TXN-PHONE-NUMBER TO WS-PHONE-NUMBER
+           MOVE TXN-COND TO WS-COND
+           MOVE TXN-EC-NAME TO WS-EC-NAME
+           MOVE TXN-EC-RELATIONSHIP TO WS-EC-RELATIONSHIP
+           MOVE TXN-EC-PHONE TO WS-EC-PHONE
+           EVALUATE TRUE
+               WHEN TXN-IS-CREATE
+                   PERFORM CREATE-RECORD
+               WHEN TXN-IS-UPDATE
+                   PERFORM UPDATE-RECORD
+               WHEN TXN-IS-DELETE
+                   PERFORM DELETE-RECORD
+               WHEN OTHER
+                   DISPLAY "Unknown transaction action: " TXN-ACTION
+                   MOVE "N" TO WS-TXN-RESULT
+           END-EVALUATE
+           IF WS-TXN-RESULT = "Y"
+               ADD 1 TO WS-TXN-APPLIED-COUNT
+           ELSE
+               ADD 1 TO WS-TXN-REJECTED-COUNT
+           END-IF
+           .
+
+       CREATE-RECORD.
+           IF WS-BATCH-MODE NOT = "Y"
+               PERFORM GET-INPUT
+           END-IF
+           PERFORM VALIDATE-DATA
+           IF WS-VALID = "Y"
+               PERFORM CHECK-DUPLICATE-ID
+               IF WS-DUPLICATE-FLAG = "Y"
+                   DISPLAY "Record Creation Failed. Patient ID "
+                           WS-PATIENT-ID " is already in use."
+                   MOVE "N" TO WS-TXN-RESULT
+               ELSE
+                   OPEN EXTEND PATIENT-FILE
+                   IF WS-PATIENT-FILE-STATUS = "35"
+                       CLOSE PATIENT-FILE
+                       OPEN OUTPUT PATIENT-FILE
+                   END-IF
+                   MOVE WS-PATIENT-ID TO PATIENT-ID
+                   MOVE WS-FIRST-NAME TO FIRST-NAME
+                   MOVE WS-LAST-NAME TO LAST-NAME
+                   MOVE WS-DOB TO PATIENT-DOB
+                   MOVE WS-STREET TO STREET
+                   MOVE WS-CITY TO CITY
+                   MOVE WS-PHONE-NUMBER TO PHONE-NUMBER
+                   MOVE WS-COND TO COND
+                   MOVE WS-EC-NAME TO EC-NAME
+                   MOVE WS-EC-RELATIONSHIP TO EC-RELATIONSHIP
+                   MOVE WS-EC-PHONE TO EC-PHONE
+                   WRITE PATIENT-RECORD
+                   CLOSE PATIENT-FILE
+                   MOVE "CREATE" TO WS-AUDIT-ACTION
+                   MOVE WS-PATIENT-ID TO WS-AUDIT-ENTITY-ID
+                   PERFORM WRITE-AUDIT-LOG
+                   DISPLAY "Record Created Successfully"
+                   MOVE "Y" TO WS-TXN-RESULT
+               END-IF
+           ELSE
+               DISPLAY "Record Creation Failed. Invalid data."
+               MOVE "N" TO WS-TXN-RESULT
+           END-IF
+           .
+
+       CHECK-DUPLICATE-ID.
+           MOVE "N" TO WS-DUPLICATE-FLAG
+           OPEN INPUT PATIENT-FILE
+           IF WS-PATIENT-FILE-STATUS = "35"
+               CLOSE PATIENT-FILE
+           ELSE
+               MOVE WS-PATIENT-ID TO PATIENT-ID
+               READ PATIENT-FILE
+                   INVALID KEY
+                       MOVE "N" TO WS-DUPLICATE-FLAG
+                   NOT INVALID KEY
+                       MOVE "Y" TO WS-DUPLICATE-FLAG
+               END-READ
+               CLOSE PATIENT-FILE
+           END-IF
+           .
+
+       READ-RECORDS.
+           OPEN INPUT PATIENT-FILE
+           IF WS-PATIENT-FILE-STATUS = "35"
+               DISPLAY "No patient records on file."
+               CLOSE PATIENT-FILE
+           ELSE
+               PERFORM UNTIL WS-EOF = "Y"
+                   READ PATIENT-FILE NEXT INTO PATIENT-RECORD
+                       AT END
+                           MOVE "Y" TO WS-EOF
+                       NOT AT END
+                           DISPLAY "ID: " PATIENT-ID
+                           DISPLAY "Name: " FIRST-NAME " " LAST-NAME
+                           DISPLAY "DOB: " PATIENT-DOB
+                           DISPLAY "Address: " STREET ", " CITY
+                           DISPLAY "Phone: " PHONE-NUMBER
+                           DISPLAY "Conditions: " COND
+                           DISPLAY "Emergency Contact: " EC-NAME
+                                   " (" EC-RELATIONSHIP ") "
+                                   EC-PHONE
+                   END-READ
+               END-PERFORM
+               CLOSE PATIENT-FILE
+               MOVE "N" TO WS-EOF
+           END-IF
+           .
+
+       UPDATE-RECORD.
+           OPEN I-O PATIENT-FILE
+           IF WS-BATCH-MODE NOT = "Y"
+               DISPLAY "Enter Patient ID to Update: "
+               ACCEPT WS-PATIENT-ID
+           END-IF
+           MOVE WS-PATIENT-ID TO PATIENT-ID
+           READ PATIENT-FILE
+               INVALID KEY
+                   DISPLAY "No record found for Patient ID "
+                           WS-PATIENT-ID
+                   MOVE "N" TO WS-TXN-RESULT
+               NOT INVALID KEY
+                   IF WS-BATCH-MODE NOT = "Y"
+                       PERFORM GET-INPUT
+                   END-IF
+                   PERFORM VALIDATE-DATA
+                   IF WS-VALID = "Y"
+                       MOVE WS-FIRST-NAME TO FIRST-NAME
+                       MOVE WS-LAST-NAME TO LAST-NAME
+                       MOVE WS-DOB TO PATIENT-DOB
+                       MOVE WS-STREET TO STREET
+                       MOVE WS-CITY TO CITY
+                       MOVE WS-PHONE-NUMBER TO PHONE-NUMBER
+                       MOVE WS-COND TO COND
+                       MOVE WS-EC-NAME TO EC-NAME
+                       MOVE WS-EC-RELATIONSHIP TO EC-RELATIONSHIP
+                       MOVE WS-EC-PHONE TO EC-PHONE
+                       REWRITE PATIENT-RECORD
+                       PERFORM APPEND-COND-HISTORY
+                       MOVE "UPDATE" TO WS-AUDIT-ACTION
+                       MOVE WS-PATIENT-ID TO WS-AUDIT-ENTITY-ID
+                       PERFORM WRITE-AUDIT-LOG
+                       DISPLAY "Record Updated Successfully"
+                       MOVE "Y" TO WS-TXN-RESULT
+                   ELSE
+                       DISPLAY "Record Update Failed. - "
+                               "Invalid data."
+                       MOVE "N" TO WS-TXN-RESULT
+                   END-IF
+           END-READ
+           CLOSE PATIENT-FILE
+           .
+
+       DELETE-RECORD.
+           OPEN I-O PATIENT-FILE
+           IF WS-BATCH-MODE NOT = "Y"
+               DISPLAY "Enter Patient ID to Delete: "
+               ACCEPT WS-PATIENT-ID
+           END-IF
+           MOVE WS-PATIENT-ID TO PATIENT-ID
+           READ PATIENT-FILE
+               INVALID KEY
+                   DISPLAY "No record found for Patient ID "
+                           WS-PATIENT-ID
+                   MOVE "N" TO WS-TXN-RESULT
+               NOT INVALID KEY
+                   DELETE PATIENT-FILE
+                       INVALID KEY
+                           DISPLAY "Record Delete Failed."
+                           MOVE "N" TO WS-TXN-RESULT
+                       NOT INVALID KEY
+                           MOVE "DELETE" TO WS-AUDIT-ACTION
+                           MOVE WS-PATIENT-ID TO WS-AUDIT-ENTITY-ID
+                           PERFORM WRITE-AUDIT-LOG
+                           DISPLAY "Record Deleted Successfully"
+                           MOVE "Y" TO WS-TXN-RESULT
+                   END-DELETE
+           END-READ
+           CLOSE PATIENT-FILE
+           .
+
+       APPEND-COND-HISTORY.
+           MOVE WS-PATIENT-ID TO CH-PATIENT-ID
+           ACCEPT WS-DATE-RAW FROM DATE YYYYMMDD
+           STRING WS-DATE-RAW(1:4) "-" WS-DATE-RAW(5:2) "-"
+                  WS-DATE-RAW(7:2) DELIMITED BY SIZE INTO CH-DATE
+           MOVE WS-COND TO CH-COND
+           OPEN EXTEND COND-HISTORY-FILE
+           IF WS-COND-HIST-STATUS = "35"
+               CLOSE COND-HISTORY-FILE
+               OPEN OUTPUT COND-HISTORY-FILE
+           END-IF
+           WRITE COND-HIST-RECORD
+           CLOSE COND-HISTORY-FILE
+           .
+
+       DISPLAY-COND-HISTORY.
+           OPEN INPUT COND-HISTORY-FILE
+           IF WS-COND-HIST-STATUS = "35"
+               CLOSE COND-HISTORY-FILE
+           ELSE
+               MOVE "N" TO WS-HIST-EOF
+               DISPLAY "Condition History:"
+               IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+                   PERFORM WRITE-REPORT-PAGE-HEADER
+               END-IF
+               MOVE "  Condition History:" TO REPORT-LINE
+               WRITE REPORT-LINE
+               ADD 1 TO WS-LINE-COUNT
+               PERFORM UNTIL WS-HIST-EOF = "Y"
+                   READ COND-HISTORY-FILE INTO COND-HIST-RECORD
+                       AT END
+                           MOVE "Y" TO WS-HIST-EOF
+                       NOT AT END
+                           IF CH-PATIENT-ID = PATIENT-ID
+                               DISPLAY "  " CH-DATE ": " CH-COND
+                               IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+                                   PERFORM WRITE-REPORT-PAGE-HEADER
+                               END-IF
+                               STRING "    " CH-DATE ": " CH-COND
+                                   DELIMITED BY SIZE INTO REPORT-LINE
+                               WRITE REPORT-LINE
+                               ADD 1 TO WS-LINE-COUNT
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE COND-HISTORY-FILE
+           END-IF
+           .
+
+       SEARCH-RECORDS.
+           DISPLAY "Search by: 1. Last Name  2. City"
+           ACCEPT WS-SEARCH-TYPE
+           DISPLAY "Enter search value: "
+           ACCEPT WS-SEARCH-VALUE
+           MOVE 0 TO WS-MATCH-COUNT
+           OPEN INPUT PATIENT-FILE
+           IF WS-PATIENT-FILE-STATUS = "35"
+               DISPLAY "No patient records on file."
+               CLOSE PATIENT-FILE
+           ELSE
+               PERFORM UNTIL WS-EOF = "Y"
+                   READ PATIENT-FILE NEXT INTO PATIENT-RECORD
+                       AT END
+                           MOVE "Y" TO WS-EOF
+                       NOT AT END
+                           IF (WS-SEARCH-TYPE = 1 AND
+                               LAST-NAME = WS-SEARCH-VALUE) OR
+                              (WS-SEARCH-TYPE = 2 AND
+                               CITY = WS-SEARCH-VALUE)
+                               DISPLAY "ID: " PATIENT-ID
+                               DISPLAY "Name: " FIRST-NAME " "
+                                       LAST-NAME
+                               DISPLAY "DOB: " PATIENT-DOB
+                               DISPLAY "Address: " STREET ", " CITY
+                               DISPLAY "Phone: " PHONE-NUMBER
+                               DISPLAY "Conditions: " COND
+                               DISPLAY "Emergency Contact: "
+                                       EC-NAME " (" EC-RELATIONSHIP
+                                       ") " EC-PHONE
+                               DISPLAY "-----------------------"
+                               ADD 1 TO WS-MATCH-COUNT
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE PATIENT-FILE
+               MOVE "N" TO WS-EOF
+               DISPLAY "Matching Records Found: " WS-MATCH-COUNT
+           END-IF
+           .
+
+      * Prints a single fixed-width label record - ID, name, DOB only
+      * - sized for a wristband/label printer instead of the full
+      * multi-line console report.
+       PRINT-ID-LABEL.
+           DISPLAY "Enter Patient ID for label: "
+           ACCEPT WS-LABEL-PATIENT-ID
+           OPEN INPUT PATIENT-FILE
+           IF WS-PATIENT-FILE-STATUS = "35"
+               DISPLAY "No patient records on file."
+               CLOSE PATIENT-FILE
+           ELSE
+               MOVE WS-LABEL-PATIENT-ID TO PATIENT-ID
+               READ PATIENT-FILE
+                   INVALID KEY
+                       DISPLAY "No record found for Patient ID "
+                               WS-LABEL-PATIENT-ID
+                   NOT INVALID KEY
+                       MOVE PATIENT-ID TO LBL-PATIENT-ID
+                       STRING FIRST-NAME " " LAST-NAME
+                           DELIMITED BY SIZE INTO LBL-NAME
+                       MOVE PATIENT-DOB TO LBL-DOB
+                       OPEN OUTPUT LABEL-FILE
+                       WRITE LABEL-RECORD
+                       CLOSE LABEL-FILE
+                       DISPLAY LABEL-RECORD
+                       DISPLAY "Label written to "
+                               "/data/patient_label.txt"
+               END-READ
+               CLOSE PATIENT-FILE
+           END-IF
+           .
+
+       GET-INPUT.
+           DISPLAY "Enter Patient ID: "
+           ACCEPT WS-PATIENT-ID
+           DISPLAY "Enter First Name: "
+           ACCEPT WS-FIRST-NAME
+           DISPLAY "Enter Last Name: "
+           ACCEPT WS-LAST-NAME
+           DISPLAY "Enter Date of Birth (YYYY-MM-DD): "
+           ACCEPT WS-DOB
+           DISPLAY "Enter Street: "
+           ACCEPT WS-STREET
+           DISPLAY "Enter City: "
+           ACCEPT WS-CITY
+           DISPLAY "Enter Phone Number: "
+           ACCEPT WS-PHONE-NUMBER
+           DISPLAY "Enter Conditions: "
+           ACCEPT WS-COND
+           DISPLAY "Enter Emergency Contact Name: "
+           ACCEPT WS-EC-NAME
+           DISPLAY "Enter Emergency Contact Relationship: "
+           ACCEPT WS-EC-RELATIONSHIP
+           DISPLAY "Enter Emergency Contact Phone Number: "
+           ACCEPT WS-EC-PHONE
+           .
+
+       VALIDATE-DATA.
+           MOVE "Y" TO WS-VALID
+           IF WS-PATIENT-ID IS NUMERIC AND WS-PATIENT-ID NOT = 0
+               CONTINUE
+           ELSE
+               MOVE "N" TO WS-VALID
+           END-IF
+           IF WS-FIRST-NAME IS ALPHABETIC
+               CONTINUE
+           ELSE
+               MOVE "N" TO WS-VALID
+           END-IF
+           IF WS-LAST-NAME IS ALPHABETIC
+               CONTINUE
+           ELSE
+               MOVE "N" TO WS-VALID
+           END-IF
+           IF WS-DOB = SPACES
+               MOVE "N" TO WS-VALID
+           END-IF
+           IF WS-PHONE-NUMBER IS NUMERIC
+               IF WS-PHONE-NUMBER > 999999999
+                   CONTINUE
+               ELSE
+                   MOVE "N" TO WS-VALID
+               END-IF
+           ELSE
+               MOVE "N" TO WS-VALID
+           END-IF
+           IF WS-EC-NAME = SPACES
+               MOVE "N" TO WS-VALID
+           END-IF
+           IF WS-EC-RELATIONSHIP = SPACES
+               MOVE "N" TO WS-VALID
+           END-IF
+           IF WS-EC-PHONE IS NUMERIC
+               IF WS-EC-PHONE > 999999999
+                   CONTINUE
+               ELSE
+                   MOVE "N" TO WS-VALID
+               END-IF
+           ELSE
+               MOVE "N" TO WS-VALID
+           END-IF
+           .
+
+       GENERATE-REPORT.
+           OPEN INPUT PATIENT-FILE
+           DISPLAY "Patient Records Report"
+           DISPLAY "======================="
+           IF WS-PATIENT-FILE-STATUS = "35"
+               DISPLAY "No patient records on file."
+               CLOSE PATIENT-FILE
+           ELSE
+               OPEN OUTPUT REPORT-FILE
+               MOVE 0 TO WS-PAGE-NUMBER
+               MOVE 0 TO WS-RECORD-COUNT
+               MOVE WS-LINES-PER-PAGE TO WS-LINE-COUNT
+               PERFORM UNTIL WS-EOF = "Y"
+                   READ PATIENT-FILE NEXT INTO PATIENT-RECORD
+                       AT END
+                           MOVE "Y" TO WS-EOF
+                       NOT AT END
+                           DISPLAY "ID: " PATIENT-ID
+                           DISPLAY "Name: " FIRST-NAME " " LAST-NAME
+                           DISPLAY "DOB: " PATIENT-DOB
+                           DISPLAY "Address: " STREET ", " CITY
+                           DISPLAY "Phone: " PHONE-NUMBER
+                           DISPLAY "Conditions: " COND
+                           DISPLAY "Emergency Contact: " EC-NAME
+                                   " (" EC-RELATIONSHIP ") "
+                                   EC-PHONE
+                           PERFORM DISPLAY-COND-HISTORY
+                           DISPLAY "-----------------------"
+                           ADD 1 TO WS-RECORD-COUNT
+                           PERFORM WRITE-REPORT-LINE
+                   END-READ
+               END-PERFORM
+               STRING "Total Patient Records: " DELIMITED BY SIZE
+                   WS-RECORD-COUNT DELIMITED BY SIZE
+                   INTO REPORT-LINE
+               WRITE REPORT-LINE
+               CLOSE REPORT-FILE
+               CLOSE PATIENT-FILE
+               MOVE "N" TO WS-EOF
+               DISPLAY "Report written to /data/patients_report.txt"
+           END-IF
+           .
+
+       WRITE-REPORT-LINE.
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               PERFORM WRITE-REPORT-PAGE-HEADER
+           END-IF
+           STRING "ID: " PATIENT-ID DELIMITED BY SIZE
+               INTO REPORT-LINE
+           WRITE REPORT-LINE
+           STRING "  Name: " FIRST-NAME " " LAST-NAME
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+           STRING "  DOB: " PATIENT-DOB DELIMITED BY SIZE
+               INTO REPORT-LINE
+           WRITE REPORT-LINE
+           STRING "  Address: " STREET ", " CITY
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+           STRING "  Phone: " PHONE-NUMBER DELIMITED BY SIZE
+               INTO REPORT-LINE
+           WRITE REPORT-LINE
+           STRING "  Conditions: " COND DELIMITED BY SIZE
+               INTO REPORT-LINE
+           WRITE REPORT-LINE
+           STRING "  Emergency Contact: " EC-NAME
+               " (" EC-RELATIONSHIP ") " EC-PHONE
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE "----------------------------------------"
+               TO REPORT-LINE
+           WRITE REPORT-LINE
+           ADD 8 TO WS-LINE-COUNT
+           .
+
+       WRITE-REPORT-PAGE-HEADER.
+           ADD 1 TO WS-PAGE-NUMBER
+           IF WS-PAGE-NUMBER > 1
+               MOVE " " TO REPORT-LINE
+               WRITE REPORT-LINE BEFORE ADVANCING PAGE
+           END-IF
+           MOVE "Hospital Management System" TO REPORT-LINE
+           WRITE REPORT-LINE
+           STRING "Patient Records Report - Page "
+               DELIMITED BY SIZE
+               WS-PAGE-NUMBER DELIMITED BY SIZE
+               INTO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE "ID       Name / Address / Phone / Conditions"
+               TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE "----------------------------------------"
+               TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE 0 TO WS-LINE-COUNT
+           .
+
+       WRITE-AUDIT-LOG.
+           ACCEPT WS-AUDIT-DATE-RAW FROM DATE YYYYMMDD
+           ACCEPT WS-AUDIT-TIME-RAW FROM TIME
+           STRING WS-AUDIT-DATE-RAW(1:4) "-" WS-AUDIT-DATE-RAW(5:2)
+                  "-" WS-AUDIT-DATE-RAW(7:2) DELIMITED BY SIZE
+                  INTO AUDIT-DATE
+           MOVE WS-AUDIT-TIME-RAW TO AUDIT-TIME
+           MOVE "PATIENT-RECORDS" TO AUDIT-PROGRAM
+           MOVE WS-AUDIT-ACTION TO AUDIT-ACTION
+           MOVE WS-AUDIT-ENTITY-ID TO AUDIT-ENTITY-ID
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF WS-AUDIT-STATUS = "35"
+               CLOSE AUDIT-LOG-FILE
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF
+           WRITE AUDIT-LOG-RECORD
+           CLOSE AUDIT-LOG-FILE
+           .
