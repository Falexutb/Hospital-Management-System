@@ -0,0 +1,362 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DOCTOR-RECORDS.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DOCTOR-FILE ASSIGN TO "/data/doctors.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS DOCTOR-ID
+               FILE STATUS IS WS-DOCTOR-FILE-STATUS.
+           SELECT REPORT-FILE ASSIGN TO "/data/doctors_report.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "/data/audit_log.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DOCTOR-FILE.
+       01  DOCTOR-RECORD.
+           05  DOCTOR-ID            PIC 9(8).
+           05  DOCTOR-FIRST-NAME    PIC X(20).
+           05  DOCTOR-LAST-NAME     PIC X(30).
+           05  SPECIALTY            PIC X(30).
+           05  ACTIVE-FLAG          PIC X.
+
+       FD  REPORT-FILE.
+       01  REPORT-LINE              PIC X(80).
+
+       FD  AUDIT-LOG-FILE.
+       01  AUDIT-LOG-RECORD.
+           05  AUDIT-DATE           PIC X(10).
+           05  AUDIT-TIME           PIC X(8).
+           05  AUDIT-PROGRAM        PIC X(20).
+           05  AUDIT-ACTION         PIC X(10).
+           05  AUDIT-ENTITY-ID      PIC 9(8).
+
+       WORKING-STORAGE SECTION.
+       77  WS-PAGE-NUMBER           PIC 9(4) VALUE 0.
+       77  WS-LINE-COUNT            PIC 9(4) VALUE 0.
+       77  WS-RECORD-COUNT          PIC 9(8) VALUE 0.
+       78  WS-LINES-PER-PAGE        VALUE 20.
+       77  WS-EOF                   PIC X VALUE "N".
+       77  USER-CHOICE              PIC 9.
+       77  WS-DOCTOR-ID             PIC 9(8).
+       77  WS-DOCTOR-FIRST-NAME     PIC X(20).
+       77  WS-DOCTOR-LAST-NAME      PIC X(30).
+       77  WS-SPECIALTY             PIC X(30).
+       77  WS-ACTIVE-FLAG           PIC X.
+       77  WS-VALID                 PIC X VALUE "N".
+       77  WS-DOCTOR-FILE-STATUS    PIC XX VALUE "00".
+       77  WS-DUPLICATE-FLAG        PIC X VALUE "N".
+       77  WS-AUDIT-STATUS          PIC XX VALUE "00".
+       77  WS-AUDIT-DATE-RAW        PIC 9(8).
+       77  WS-AUDIT-TIME-RAW        PIC 9(8).
+       77  WS-AUDIT-ACTION          PIC X(10).
+       77  WS-AUDIT-ENTITY-ID       PIC 9(8).
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCEDURE.
+           PERFORM UNTIL WS-EOF = "Y"
+               DISPLAY "Doctor Records Management"
+               DISPLAY "1. Create Record"
+               DISPLAY "2. Read Records"
+               DISPLAY "3. Update Record"
+               DISPLAY "4. Delete Record"
+               DISPLAY "5. Generate Report"
+               DISPLAY "6. Exit"
+               ACCEPT USER-CHOICE
+               EVALUATE USER-CHOICE
+                   WHEN 1
+                       PERFORM CREATE-RECORD
+                   WHEN 2
+                       PERFORM READ-RECORDS
+                   WHEN 3
+                       PERFORM UPDATE-RECORD
+                   WHEN 4
+                       PERFORM DELETE-RECORD
+                   WHEN 5
+                       PERFORM GENERATE-REPORT
+                   WHEN 6
+                       MOVE "Y" TO WS-EOF
+                   WHEN OTHER
+                       DISPLAY "Invalid choice"
+               END-EVALUATE
+           END-PERFORM
+           STOP RUN.
+
+       CREATE-RECORD.
+           PERFORM GET-INPUT
+           PERFORM VALIDATE-DATA
+           IF WS-VALID = "Y"
+               PERFORM CHECK-DUPLICATE-ID
+               IF WS-DUPLICATE-FLAG = "Y"
+                   DISPLAY "Record Creation Failed. Doctor ID "
+                           WS-DOCTOR-ID " is already in use."
+               ELSE
+                   OPEN EXTEND DOCTOR-FILE
+                   IF WS-DOCTOR-FILE-STATUS = "35"
+                       CLOSE DOCTOR-FILE
+                       OPEN OUTPUT DOCTOR-FILE
+                   END-IF
+                   MOVE WS-DOCTOR-ID TO DOCTOR-ID
+                   MOVE WS-DOCTOR-FIRST-NAME TO DOCTOR-FIRST-NAME
+                   MOVE WS-DOCTOR-LAST-NAME TO DOCTOR-LAST-NAME
+                   MOVE WS-SPECIALTY TO SPECIALTY
+                   MOVE WS-ACTIVE-FLAG TO ACTIVE-FLAG
+                   WRITE DOCTOR-RECORD
+                   CLOSE DOCTOR-FILE
+                   MOVE "CREATE" TO WS-AUDIT-ACTION
+                   MOVE WS-DOCTOR-ID TO WS-AUDIT-ENTITY-ID
+                   PERFORM WRITE-AUDIT-LOG
+                   DISPLAY "Record Created Successfully"
+               END-IF
+           ELSE
+               DISPLAY "Record Creation Failed. Invalid data."
+           END-IF
+           .
+
+       CHECK-DUPLICATE-ID.
+           MOVE "N" TO WS-DUPLICATE-FLAG
+           OPEN INPUT DOCTOR-FILE
+           IF WS-DOCTOR-FILE-STATUS = "35"
+               CLOSE DOCTOR-FILE
+           ELSE
+               MOVE WS-DOCTOR-ID TO DOCTOR-ID
+               READ DOCTOR-FILE
+                   INVALID KEY
+                       MOVE "N" TO WS-DUPLICATE-FLAG
+                   NOT INVALID KEY
+                       MOVE "Y" TO WS-DUPLICATE-FLAG
+               END-READ
+               CLOSE DOCTOR-FILE
+           END-IF
+           .
+
+       READ-RECORDS.
+           OPEN INPUT DOCTOR-FILE
+           IF WS-DOCTOR-FILE-STATUS = "35"
+               DISPLAY "No doctor records on file."
+               CLOSE DOCTOR-FILE
+           ELSE
+               PERFORM UNTIL WS-EOF = "Y"
+                   READ DOCTOR-FILE NEXT INTO DOCTOR-RECORD
+                       AT END
+                           MOVE "Y" TO WS-EOF
+                       NOT AT END
+                           DISPLAY "ID: " DOCTOR-ID
+                           DISPLAY "Name: " DOCTOR-FIRST-NAME " "
+                                   DOCTOR-LAST-NAME
+                           DISPLAY "Specialty: " SPECIALTY
+                           DISPLAY "Active: " ACTIVE-FLAG
+                   END-READ
+               END-PERFORM
+               CLOSE DOCTOR-FILE
+               MOVE "N" TO WS-EOF
+           END-IF
+           .
+
+       UPDATE-RECORD.
+           OPEN I-O DOCTOR-FILE
+           DISPLAY "Enter Doctor ID to Update: "
+           ACCEPT WS-DOCTOR-ID
+           IF WS-DOCTOR-FILE-STATUS = "35"
+               DISPLAY "No doctor records on file."
+           ELSE
+               MOVE WS-DOCTOR-ID TO DOCTOR-ID
+               READ DOCTOR-FILE
+                   INVALID KEY
+                       DISPLAY "No record found for Doctor ID "
+                               WS-DOCTOR-ID
+                   NOT INVALID KEY
+                       PERFORM GET-INPUT
+                       PERFORM VALIDATE-DATA
+                       IF WS-VALID = "Y"
+                           MOVE WS-DOCTOR-FIRST-NAME TO
+                               DOCTOR-FIRST-NAME
+                           MOVE WS-DOCTOR-LAST-NAME TO
+                               DOCTOR-LAST-NAME
+                           MOVE WS-SPECIALTY TO SPECIALTY
+                           MOVE WS-ACTIVE-FLAG TO ACTIVE-FLAG
+                           REWRITE DOCTOR-RECORD
+                           MOVE "UPDATE" TO WS-AUDIT-ACTION
+                           MOVE WS-DOCTOR-ID TO WS-AUDIT-ENTITY-ID
+                           PERFORM WRITE-AUDIT-LOG
+                           DISPLAY "Record Updated Successfully"
+                       ELSE
+                           DISPLAY "Record Update Failed. - "
+                                   "Invalid data."
+                       END-IF
+               END-READ
+           END-IF
+           CLOSE DOCTOR-FILE
+           .
+
+       DELETE-RECORD.
+           OPEN I-O DOCTOR-FILE
+           DISPLAY "Enter Doctor ID to Delete: "
+           ACCEPT WS-DOCTOR-ID
+           IF WS-DOCTOR-FILE-STATUS = "35"
+               DISPLAY "No doctor records on file."
+           ELSE
+               MOVE WS-DOCTOR-ID TO DOCTOR-ID
+               READ DOCTOR-FILE
+                   INVALID KEY
+                       DISPLAY "No record found for Doctor ID "
+                               WS-DOCTOR-ID
+                   NOT INVALID KEY
+                       DELETE DOCTOR-FILE
+                           INVALID KEY
+                               DISPLAY "Record Delete Failed."
+                           NOT INVALID KEY
+                               MOVE "DELETE" TO WS-AUDIT-ACTION
+                               MOVE WS-DOCTOR-ID TO
+                                   WS-AUDIT-ENTITY-ID
+                               PERFORM WRITE-AUDIT-LOG
+                               DISPLAY "Record Deleted Successfully"
+                       END-DELETE
+               END-READ
+           END-IF
+           CLOSE DOCTOR-FILE
+           .
+
+       GET-INPUT.
+           DISPLAY "Enter Doctor ID: "
+           ACCEPT WS-DOCTOR-ID
+           DISPLAY "Enter First Name: "
+           ACCEPT WS-DOCTOR-FIRST-NAME
+           DISPLAY "Enter Last Name: "
+           ACCEPT WS-DOCTOR-LAST-NAME
+           DISPLAY "Enter Specialty: "
+           ACCEPT WS-SPECIALTY
+           DISPLAY "Active (Y/N): "
+           ACCEPT WS-ACTIVE-FLAG
+           .
+
+       VALIDATE-DATA.
+           MOVE "Y" TO WS-VALID
+           IF WS-DOCTOR-ID IS NUMERIC AND WS-DOCTOR-ID NOT = 0
+               CONTINUE
+           ELSE
+               MOVE "N" TO WS-VALID
+           END-IF
+           IF WS-DOCTOR-FIRST-NAME IS ALPHABETIC
+               CONTINUE
+           ELSE
+               MOVE "N" TO WS-VALID
+           END-IF
+           IF WS-DOCTOR-LAST-NAME IS ALPHABETIC
+               CONTINUE
+           ELSE
+               MOVE "N" TO WS-VALID
+           END-IF
+           IF WS-ACTIVE-FLAG = "Y" OR WS-ACTIVE-FLAG = "N"
+               CONTINUE
+           ELSE
+               MOVE "N" TO WS-VALID
+           END-IF
+           .
+
+       GENERATE-REPORT.
+           OPEN INPUT DOCTOR-FILE
+           DISPLAY "Doctor Records Report"
+           DISPLAY "======================="
+           IF WS-DOCTOR-FILE-STATUS = "35"
+               DISPLAY "No doctor records on file."
+               CLOSE DOCTOR-FILE
+           ELSE
+               OPEN OUTPUT REPORT-FILE
+               MOVE 0 TO WS-PAGE-NUMBER
+               MOVE 0 TO WS-RECORD-COUNT
+               MOVE WS-LINES-PER-PAGE TO WS-LINE-COUNT
+               PERFORM UNTIL WS-EOF = "Y"
+                   READ DOCTOR-FILE NEXT INTO DOCTOR-RECORD
+                       AT END
+                           MOVE "Y" TO WS-EOF
+                       NOT AT END
+                           DISPLAY "ID: " DOCTOR-ID
+                           DISPLAY "Name: " DOCTOR-FIRST-NAME " "
+                                   DOCTOR-LAST-NAME
+                           DISPLAY "Specialty: " SPECIALTY
+                           DISPLAY "Active: " ACTIVE-FLAG
+                           DISPLAY "-----------------------"
+                           ADD 1 TO WS-RECORD-COUNT
+                           PERFORM WRITE-REPORT-LINE
+                   END-READ
+               END-PERFORM
+               STRING "Total Doctor Records: " DELIMITED BY SIZE
+                   WS-RECORD-COUNT DELIMITED BY SIZE
+                   INTO REPORT-LINE
+               WRITE REPORT-LINE
+               CLOSE REPORT-FILE
+               CLOSE DOCTOR-FILE
+               MOVE "N" TO WS-EOF
+               DISPLAY "Report written to /data/doctors_report.txt"
+           END-IF
+           .
+
+       WRITE-REPORT-LINE.
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               PERFORM WRITE-REPORT-PAGE-HEADER
+           END-IF
+           STRING "ID: " DOCTOR-ID DELIMITED BY SIZE
+               INTO REPORT-LINE
+           WRITE REPORT-LINE
+           STRING "  Name: " DOCTOR-FIRST-NAME " " DOCTOR-LAST-NAME
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+           STRING "  Specialty: " SPECIALTY DELIMITED BY SIZE
+               INTO REPORT-LINE
+           WRITE REPORT-LINE
+           STRING "  Active: " ACTIVE-FLAG DELIMITED BY SIZE
+               INTO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE "----------------------------------------"
+               TO REPORT-LINE
+           WRITE REPORT-LINE
+           ADD 5 TO WS-LINE-COUNT
+           .
+
+       WRITE-REPORT-PAGE-HEADER.
+           ADD 1 TO WS-PAGE-NUMBER
+           IF WS-PAGE-NUMBER > 1
+               MOVE " " TO REPORT-LINE
+               WRITE REPORT-LINE BEFORE ADVANCING PAGE
+           END-IF
+           MOVE "Hospital Management System" TO REPORT-LINE
+           WRITE REPORT-LINE
+           STRING "Doctor Records Report - Page "
+               DELIMITED BY SIZE
+               WS-PAGE-NUMBER DELIMITED BY SIZE
+               INTO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE "ID       Name / Specialty / Active"
+               TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE "----------------------------------------"
+               TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE 0 TO WS-LINE-COUNT
+           .
+
+       WRITE-AUDIT-LOG.
+           ACCEPT WS-AUDIT-DATE-RAW FROM DATE YYYYMMDD
+           ACCEPT WS-AUDIT-TIME-RAW FROM TIME
+           STRING WS-AUDIT-DATE-RAW(1:4) "-" WS-AUDIT-DATE-RAW(5:2)
+                  "-" WS-AUDIT-DATE-RAW(7:2) DELIMITED BY SIZE
+                  INTO AUDIT-DATE
+           MOVE WS-AUDIT-TIME-RAW TO AUDIT-TIME
+           MOVE "DOCTOR-RECORDS" TO AUDIT-PROGRAM
+           MOVE WS-AUDIT-ACTION TO AUDIT-ACTION
+           MOVE WS-AUDIT-ENTITY-ID TO AUDIT-ENTITY-ID
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF WS-AUDIT-STATUS = "35"
+               CLOSE AUDIT-LOG-FILE
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF
+           WRITE AUDIT-LOG-RECORD
+           CLOSE AUDIT-LOG-FILE
+           .
+       END PROGRAM DOCTOR-RECORDS.
