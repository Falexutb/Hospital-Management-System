@@ -0,0 +1,571 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ADMISSIONS.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ADMISSION-FILE ASSIGN TO "/data/admissions.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ADMISSION-ID
+               FILE STATUS IS WS-ADMISSION-FILE-STATUS.
+           SELECT REPORT-FILE ASSIGN TO "/data/admissions_report.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+      * Read-only view onto PATIENT-FILE (owned by PATIENT-RECORDS)
+      * used to confirm a Patient-ID exists before admitting.
+           SELECT PATIENT-MASTER-FILE ASSIGN TO "/data/patients.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PM-PATIENT-ID
+               FILE STATUS IS WS-PATIENT-MASTER-STATUS.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "/data/audit_log.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ADMISSION-FILE.
+       01  ADMISSION-RECORD.
+           05  ADMISSION-ID          PIC 9(8).
+           05  ADM-PATIENT-ID        PIC 9(8).
+           05  ADM-WARD              PIC X(20).
+           05  ADM-BED-NUMBER        PIC 9(4).
+           05  ADM-ADMIT-DATE        PIC X(10).
+           05  ADM-ADMIT-TIME        PIC X(5).
+           05  ADM-DISCHARGE-DATE    PIC X(10).
+           05  ADM-DISCHARGE-TIME    PIC X(5).
+           05  ADM-STATUS            PIC X(10).
+
+       FD  REPORT-FILE.
+       01  REPORT-LINE               PIC X(80).
+
+      * Read-only view onto PATIENT-FILE (owned by PATIENT-RECORDS)
+      * used to confirm a Patient-ID exists before admitting.
+       FD  PATIENT-MASTER-FILE.
+       01  PATIENT-MASTER-RECORD.
+           05  PM-PATIENT-ID         PIC 9(8).
+           05  PM-FIRST-NAME         PIC X(20).
+           05  PM-LAST-NAME          PIC X(30).
+           05  PM-PATIENT-DOB        PIC X(10).
+           05  PM-STREET             PIC X(50).
+           05  PM-CITY               PIC X(20).
+           05  PM-PHONE-NUMBER       PIC 9(10).
+           05  PM-COND               PIC X(100).
+           05  PM-EC-NAME            PIC X(30).
+           05  PM-EC-RELATIONSHIP    PIC X(15).
+           05  PM-EC-PHONE           PIC 9(10).
+
+       FD  AUDIT-LOG-FILE.
+       01  AUDIT-LOG-RECORD.
+           05  AUDIT-DATE           PIC X(10).
+           05  AUDIT-TIME           PIC X(8).
+           05  AUDIT-PROGRAM        PIC X(20).
+           05  AUDIT-ACTION         PIC X(10).
+           05  AUDIT-ENTITY-ID      PIC 9(8).
+
+       WORKING-STORAGE SECTION.
+       77  WS-PAGE-NUMBER           PIC 9(4) VALUE 0.
+       77  WS-LINE-COUNT            PIC 9(4) VALUE 0.
+       77  WS-RECORD-COUNT          PIC 9(8) VALUE 0.
+       78  WS-LINES-PER-PAGE        VALUE 20.
+       77  WS-EOF                   PIC X VALUE "N".
+       77  USER-CHOICE              PIC 9.
+       77  WS-ADMISSION-ID          PIC 9(8).
+       77  WS-PATIENT-ID            PIC 9(8).
+       77  WS-WARD                  PIC X(20).
+       77  WS-BED-NUMBER            PIC 9(4).
+       77  WS-ADMIT-DATE            PIC X(10).
+       77  WS-ADMIT-TIME            PIC X(5).
+       77  WS-VALID                 PIC X VALUE "N".
+       77  WS-ADMISSION-FILE-STATUS PIC XX VALUE "00".
+       77  WS-DUPLICATE-FLAG        PIC X VALUE "N".
+       77  WS-PATIENT-MASTER-STATUS PIC XX VALUE "00".
+       77  WS-PATIENT-VALID-FLAG    PIC X VALUE "N".
+       77  WS-DISCHARGE-DATE-RAW    PIC 9(8).
+       77  WS-DISCHARGE-TIME-RAW    PIC 9(8).
+       77  WS-WARD-FILTER           PIC X(20).
+       77  WS-AUDIT-STATUS          PIC XX VALUE "00".
+       77  WS-AUDIT-DATE-RAW        PIC 9(8).
+       77  WS-AUDIT-TIME-RAW        PIC 9(8).
+       77  WS-AUDIT-ACTION          PIC X(10).
+       77  WS-AUDIT-ENTITY-ID       PIC 9(8).
+       77  WS-BED-COUNT             PIC 9(4) VALUE 0.
+       77  WS-BED-IDX               PIC 9(4).
+       77  WS-BED-IDX2              PIC 9(4).
+       77  WS-BED-BOUND             PIC 9(4).
+       01  WS-BED-TABLE.
+           05  WS-BED-ENTRY OCCURS 200 TIMES.
+               10  WS-BED-WARD          PIC X(20).
+               10  WS-BED-NUMBER-T      PIC 9(4).
+               10  WS-BED-ADMISSION-ID  PIC 9(8).
+               10  WS-BED-PATIENT-ID    PIC 9(8).
+               10  WS-BED-ADMIT-DATE    PIC X(10).
+               10  WS-BED-ADMIT-TIME    PIC X(5).
+       77  WS-BED-SWAP-WARD         PIC X(20).
+       77  WS-BED-SWAP-NUMBER       PIC 9(4).
+       77  WS-BED-SWAP-ADMISSION-ID PIC 9(8).
+       77  WS-BED-SWAP-PATIENT-ID   PIC 9(8).
+       77  WS-BED-SWAP-ADMIT-DATE   PIC X(10).
+       77  WS-BED-SWAP-ADMIT-TIME   PIC X(5).
+       77  WS-CURRENT-WARD          PIC X(20) VALUE SPACES.
+       77  WS-WARD-COUNT            PIC 9(8) VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCEDURE.
+           PERFORM UNTIL WS-EOF = "Y"
+               DISPLAY "Admissions / Bed Assignment Management"
+               DISPLAY "1. Admit Patient"
+               DISPLAY "2. Read Admissions"
+               DISPLAY "3. Update Admission (Ward/Bed)"
+               DISPLAY "4. Discharge Patient"
+               DISPLAY "5. Occupied Beds Report (By Ward)"
+               DISPLAY "6. Exit"
+               ACCEPT USER-CHOICE
+               EVALUATE USER-CHOICE
+                   WHEN 1
+                       PERFORM CREATE-ADMISSION
+                   WHEN 2
+                       PERFORM READ-ADMISSIONS
+                   WHEN 3
+                       PERFORM UPDATE-ADMISSION
+                   WHEN 4
+                       PERFORM DISCHARGE-ADMISSION
+                   WHEN 5
+                       PERFORM GENERATE-REPORT
+                   WHEN 6
+                       MOVE "Y" TO WS-EOF
+                   WHEN OTHER
+                       DISPLAY "Invalid choice"
+               END-EVALUATE
+           END-PERFORM
+           STOP RUN.
+
+       CREATE-ADMISSION.
+           PERFORM GET-INPUT
+           PERFORM VALIDATE-DATA
+           IF WS-VALID = "N"
+               DISPLAY "Admission Failed. Invalid data."
+           ELSE
+               PERFORM CHECK-DUPLICATE-ID
+               IF WS-DUPLICATE-FLAG = "Y"
+                   DISPLAY "Admission Failed. Admission ID "
+                           WS-ADMISSION-ID " is already in use."
+               ELSE
+                   PERFORM VALIDATE-PATIENT-ID
+                   IF WS-PATIENT-VALID-FLAG = "N"
+                       DISPLAY "Admission Failed. Patient ID "
+                               WS-PATIENT-ID
+                               " not found in Patient Records."
+                   ELSE
+                       OPEN EXTEND ADMISSION-FILE
+                       IF WS-ADMISSION-FILE-STATUS = "35"
+                           CLOSE ADMISSION-FILE
+                           OPEN OUTPUT ADMISSION-FILE
+                       END-IF
+                       MOVE WS-ADMISSION-ID TO ADMISSION-ID
+                       MOVE WS-PATIENT-ID TO ADM-PATIENT-ID
+                       MOVE WS-WARD TO ADM-WARD
+                       MOVE WS-BED-NUMBER TO ADM-BED-NUMBER
+                       MOVE WS-ADMIT-DATE TO ADM-ADMIT-DATE
+                       MOVE WS-ADMIT-TIME TO ADM-ADMIT-TIME
+                       MOVE SPACES TO ADM-DISCHARGE-DATE
+                       MOVE SPACES TO ADM-DISCHARGE-TIME
+                       MOVE "Admitted" TO ADM-STATUS
+                       WRITE ADMISSION-RECORD
+                       CLOSE ADMISSION-FILE
+                       MOVE "CREATE" TO WS-AUDIT-ACTION
+                       MOVE WS-ADMISSION-ID TO WS-AUDIT-ENTITY-ID
+                       PERFORM WRITE-AUDIT-LOG
+                       DISPLAY "Patient Admitted Successfully"
+                   END-IF
+               END-IF
+           END-IF
+           .
+
+       CHECK-DUPLICATE-ID.
+           MOVE "N" TO WS-DUPLICATE-FLAG
+           OPEN INPUT ADMISSION-FILE
+           IF WS-ADMISSION-FILE-STATUS = "35"
+               CLOSE ADMISSION-FILE
+           ELSE
+               MOVE WS-ADMISSION-ID TO ADMISSION-ID
+               READ ADMISSION-FILE
+                   INVALID KEY
+                       MOVE "N" TO WS-DUPLICATE-FLAG
+                   NOT INVALID KEY
+                       MOVE "Y" TO WS-DUPLICATE-FLAG
+               END-READ
+               CLOSE ADMISSION-FILE
+           END-IF
+           .
+
+       VALIDATE-PATIENT-ID.
+           MOVE "N" TO WS-PATIENT-VALID-FLAG
+           OPEN INPUT PATIENT-MASTER-FILE
+           IF WS-PATIENT-MASTER-STATUS NOT = "35"
+               MOVE WS-PATIENT-ID TO PM-PATIENT-ID
+               READ PATIENT-MASTER-FILE
+                   INVALID KEY
+                       MOVE "N" TO WS-PATIENT-VALID-FLAG
+                   NOT INVALID KEY
+                       MOVE "Y" TO WS-PATIENT-VALID-FLAG
+               END-READ
+           END-IF
+           CLOSE PATIENT-MASTER-FILE
+           .
+
+       READ-ADMISSIONS.
+           OPEN INPUT ADMISSION-FILE
+           IF WS-ADMISSION-FILE-STATUS = "35"
+               DISPLAY "No admission records on file."
+               CLOSE ADMISSION-FILE
+           ELSE
+               PERFORM UNTIL WS-EOF = "Y"
+                   READ ADMISSION-FILE NEXT INTO ADMISSION-RECORD
+                       AT END
+                           MOVE "Y" TO WS-EOF
+                       NOT AT END
+                           PERFORM DISPLAY-ADMISSION
+                   END-READ
+               END-PERFORM
+               CLOSE ADMISSION-FILE
+               MOVE "N" TO WS-EOF
+           END-IF
+           .
+
+       DISPLAY-ADMISSION.
+           DISPLAY "Admission ID: " ADMISSION-ID
+           DISPLAY "Patient ID: " ADM-PATIENT-ID
+           DISPLAY "Ward: " ADM-WARD "  Bed: " ADM-BED-NUMBER
+           DISPLAY "Admitted: " ADM-ADMIT-DATE " " ADM-ADMIT-TIME
+           DISPLAY "Discharged: " ADM-DISCHARGE-DATE " "
+                   ADM-DISCHARGE-TIME
+           DISPLAY "Status: " ADM-STATUS
+           DISPLAY "-----------------------"
+           .
+
+       UPDATE-ADMISSION.
+           OPEN I-O ADMISSION-FILE
+           DISPLAY "Enter Admission ID to Update: "
+           ACCEPT WS-ADMISSION-ID
+           IF WS-ADMISSION-FILE-STATUS = "35"
+               DISPLAY "No admission records on file."
+           ELSE
+               MOVE WS-ADMISSION-ID TO ADMISSION-ID
+               READ ADMISSION-FILE
+                   INVALID KEY
+                       DISPLAY "No record found for Admission ID "
+                               WS-ADMISSION-ID
+                   NOT INVALID KEY
+                       DISPLAY "Enter New Ward: "
+                       ACCEPT WS-WARD
+                       DISPLAY "Enter New Bed Number: "
+                       ACCEPT WS-BED-NUMBER
+                       MOVE WS-WARD TO ADM-WARD
+                       MOVE WS-BED-NUMBER TO ADM-BED-NUMBER
+                       REWRITE ADMISSION-RECORD
+                       MOVE "UPDATE" TO WS-AUDIT-ACTION
+                       MOVE WS-ADMISSION-ID TO WS-AUDIT-ENTITY-ID
+                       PERFORM WRITE-AUDIT-LOG
+                       DISPLAY "Admission Updated Successfully"
+               END-READ
+           END-IF
+           CLOSE ADMISSION-FILE
+           .
+
+       DISCHARGE-ADMISSION.
+           OPEN I-O ADMISSION-FILE
+           DISPLAY "Enter Admission ID to Discharge: "
+           ACCEPT WS-ADMISSION-ID
+           IF WS-ADMISSION-FILE-STATUS = "35"
+               DISPLAY "No admission records on file."
+           ELSE
+               MOVE WS-ADMISSION-ID TO ADMISSION-ID
+               READ ADMISSION-FILE
+                   INVALID KEY
+                       DISPLAY "No record found for Admission ID "
+                               WS-ADMISSION-ID
+                   NOT INVALID KEY
+                       IF ADM-STATUS = "Discharged"
+                           DISPLAY "Admission " WS-ADMISSION-ID
+                                   " is already discharged."
+                       ELSE
+                           ACCEPT WS-DISCHARGE-DATE-RAW FROM DATE
+                               YYYYMMDD
+                           ACCEPT WS-DISCHARGE-TIME-RAW FROM TIME
+                           STRING WS-DISCHARGE-DATE-RAW(1:4) "-"
+                                  WS-DISCHARGE-DATE-RAW(5:2) "-"
+                                  WS-DISCHARGE-DATE-RAW(7:2)
+                                  DELIMITED BY SIZE
+                                  INTO ADM-DISCHARGE-DATE
+                           STRING WS-DISCHARGE-TIME-RAW(1:2) ":"
+                                  WS-DISCHARGE-TIME-RAW(3:2)
+                                  DELIMITED BY SIZE
+                                  INTO ADM-DISCHARGE-TIME
+                           MOVE "Discharged" TO ADM-STATUS
+                           REWRITE ADMISSION-RECORD
+                           MOVE "DISCHARGE" TO WS-AUDIT-ACTION
+                           MOVE WS-ADMISSION-ID TO WS-AUDIT-ENTITY-ID
+                           PERFORM WRITE-AUDIT-LOG
+                           DISPLAY "Patient Discharged Successfully"
+                       END-IF
+               END-READ
+           END-IF
+           CLOSE ADMISSION-FILE
+           .
+
+       GET-INPUT.
+           DISPLAY "Enter Admission ID: "
+           ACCEPT WS-ADMISSION-ID
+           DISPLAY "Enter Patient ID: "
+           ACCEPT WS-PATIENT-ID
+           DISPLAY "Enter Ward: "
+           ACCEPT WS-WARD
+           DISPLAY "Enter Bed Number: "
+           ACCEPT WS-BED-NUMBER
+           DISPLAY "Enter Admit Date (YYYY-MM-DD): "
+           ACCEPT WS-ADMIT-DATE
+           DISPLAY "Enter Admit Time (HH:MM): "
+           ACCEPT WS-ADMIT-TIME
+           .
+
+       VALIDATE-DATA.
+           MOVE "Y" TO WS-VALID
+           IF WS-ADMISSION-ID IS NUMERIC AND WS-ADMISSION-ID NOT = 0
+               CONTINUE
+           ELSE
+               MOVE "N" TO WS-VALID
+           END-IF
+           IF WS-PATIENT-ID IS NUMERIC AND WS-PATIENT-ID NOT = 0
+               CONTINUE
+           ELSE
+               MOVE "N" TO WS-VALID
+           END-IF
+           IF WS-BED-NUMBER IS NUMERIC
+               CONTINUE
+           ELSE
+               MOVE "N" TO WS-VALID
+           END-IF
+           .
+
+       GENERATE-REPORT.
+           DISPLAY "Filter by Ward (blank for all wards): "
+           ACCEPT WS-WARD-FILTER
+           MOVE 0 TO WS-BED-COUNT
+           OPEN INPUT ADMISSION-FILE
+           IF WS-ADMISSION-FILE-STATUS = "35"
+               DISPLAY "No admission records on file."
+               CLOSE ADMISSION-FILE
+           ELSE
+               PERFORM UNTIL WS-EOF = "Y"
+                   READ ADMISSION-FILE NEXT INTO ADMISSION-RECORD
+                       AT END
+                           MOVE "Y" TO WS-EOF
+                       NOT AT END
+                           IF ADM-STATUS = "Admitted" AND
+                              (WS-WARD-FILTER = SPACES OR
+                               ADM-WARD = WS-WARD-FILTER) AND
+                              WS-BED-COUNT < 200
+                               ADD 1 TO WS-BED-COUNT
+                               MOVE ADM-WARD
+                                   TO WS-BED-WARD(WS-BED-COUNT)
+                               MOVE ADM-BED-NUMBER
+                                   TO WS-BED-NUMBER-T(WS-BED-COUNT)
+                               MOVE ADMISSION-ID
+                                   TO WS-BED-ADMISSION-ID(WS-BED-COUNT)
+                               MOVE ADM-PATIENT-ID
+                                   TO WS-BED-PATIENT-ID(WS-BED-COUNT)
+                               MOVE ADM-ADMIT-DATE
+                                   TO WS-BED-ADMIT-DATE(WS-BED-COUNT)
+                               MOVE ADM-ADMIT-TIME
+                                   TO WS-BED-ADMIT-TIME(WS-BED-COUNT)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE ADMISSION-FILE
+               MOVE "N" TO WS-EOF
+               PERFORM SORT-BEDS-BY-WARD
+               DISPLAY "Occupied Beds Report (By Ward)"
+               DISPLAY "==============================="
+               IF WS-BED-COUNT = 0
+                   DISPLAY "No occupied beds found."
+               ELSE
+                   OPEN OUTPUT REPORT-FILE
+                   MOVE 0 TO WS-PAGE-NUMBER
+                   MOVE 0 TO WS-RECORD-COUNT
+                   MOVE 0 TO WS-WARD-COUNT
+                   MOVE SPACES TO WS-CURRENT-WARD
+                   MOVE WS-LINES-PER-PAGE TO WS-LINE-COUNT
+                   PERFORM VARYING WS-BED-IDX FROM 1 BY 1
+                           UNTIL WS-BED-IDX > WS-BED-COUNT
+                       IF WS-BED-WARD(WS-BED-IDX) NOT = WS-CURRENT-WARD
+                           IF WS-CURRENT-WARD NOT = SPACES
+                               PERFORM WRITE-WARD-SUBTOTAL
+                           END-IF
+                           MOVE WS-BED-WARD(WS-BED-IDX)
+                               TO WS-CURRENT-WARD
+                           MOVE 0 TO WS-WARD-COUNT
+                           PERFORM WRITE-WARD-HEADING
+                       END-IF
+                       MOVE WS-BED-WARD(WS-BED-IDX)      TO ADM-WARD
+                       MOVE WS-BED-NUMBER-T(WS-BED-IDX)
+                           TO ADM-BED-NUMBER
+                       MOVE WS-BED-ADMISSION-ID(WS-BED-IDX)
+                           TO ADMISSION-ID
+                       MOVE WS-BED-PATIENT-ID(WS-BED-IDX)
+                           TO ADM-PATIENT-ID
+                       MOVE WS-BED-ADMIT-DATE(WS-BED-IDX)
+                           TO ADM-ADMIT-DATE
+                       MOVE WS-BED-ADMIT-TIME(WS-BED-IDX)
+                           TO ADM-ADMIT-TIME
+                       DISPLAY "Ward: " ADM-WARD "  Bed: "
+                               ADM-BED-NUMBER "  Admission ID: "
+                               ADMISSION-ID "  Patient ID: "
+                               ADM-PATIENT-ID
+                       ADD 1 TO WS-RECORD-COUNT
+                       ADD 1 TO WS-WARD-COUNT
+                       PERFORM WRITE-REPORT-LINE
+                   END-PERFORM
+                   PERFORM WRITE-WARD-SUBTOTAL
+                   STRING "Total Occupied Beds: " DELIMITED BY SIZE
+                       WS-RECORD-COUNT DELIMITED BY SIZE
+                       INTO REPORT-LINE
+                   WRITE REPORT-LINE
+                   CLOSE REPORT-FILE
+                   DISPLAY "Total Occupied Beds: " WS-RECORD-COUNT
+                   DISPLAY "Report written to "
+                           "/data/admissions_report.txt"
+               END-IF
+           END-IF
+           .
+
+       SORT-BEDS-BY-WARD.
+           PERFORM VARYING WS-BED-IDX FROM 1 BY 1
+                   UNTIL WS-BED-IDX >= WS-BED-COUNT
+               COMPUTE WS-BED-BOUND = WS-BED-COUNT - WS-BED-IDX
+               PERFORM VARYING WS-BED-IDX2 FROM 1 BY 1
+                       UNTIL WS-BED-IDX2 > WS-BED-BOUND
+                   IF WS-BED-WARD(WS-BED-IDX2) >
+                      WS-BED-WARD(WS-BED-IDX2 + 1)
+                       MOVE WS-BED-WARD(WS-BED-IDX2)
+                           TO WS-BED-SWAP-WARD
+                       MOVE WS-BED-NUMBER-T(WS-BED-IDX2)
+                           TO WS-BED-SWAP-NUMBER
+                       MOVE WS-BED-ADMISSION-ID(WS-BED-IDX2)
+                           TO WS-BED-SWAP-ADMISSION-ID
+                       MOVE WS-BED-PATIENT-ID(WS-BED-IDX2)
+                           TO WS-BED-SWAP-PATIENT-ID
+                       MOVE WS-BED-ADMIT-DATE(WS-BED-IDX2)
+                           TO WS-BED-SWAP-ADMIT-DATE
+                       MOVE WS-BED-ADMIT-TIME(WS-BED-IDX2)
+                           TO WS-BED-SWAP-ADMIT-TIME
+
+                       MOVE WS-BED-WARD(WS-BED-IDX2 + 1)
+                           TO WS-BED-WARD(WS-BED-IDX2)
+                       MOVE WS-BED-NUMBER-T(WS-BED-IDX2 + 1)
+                           TO WS-BED-NUMBER-T(WS-BED-IDX2)
+                       MOVE WS-BED-ADMISSION-ID(WS-BED-IDX2 + 1)
+                           TO WS-BED-ADMISSION-ID(WS-BED-IDX2)
+                       MOVE WS-BED-PATIENT-ID(WS-BED-IDX2 + 1)
+                           TO WS-BED-PATIENT-ID(WS-BED-IDX2)
+                       MOVE WS-BED-ADMIT-DATE(WS-BED-IDX2 + 1)
+                           TO WS-BED-ADMIT-DATE(WS-BED-IDX2)
+                       MOVE WS-BED-ADMIT-TIME(WS-BED-IDX2 + 1)
+                           TO WS-BED-ADMIT-TIME(WS-BED-IDX2)
+
+                       MOVE WS-BED-SWAP-WARD
+                           TO WS-BED-WARD(WS-BED-IDX2 + 1)
+                       MOVE WS-BED-SWAP-NUMBER
+                           TO WS-BED-NUMBER-T(WS-BED-IDX2 + 1)
+                       MOVE WS-BED-SWAP-ADMISSION-ID
+                           TO WS-BED-ADMISSION-ID(WS-BED-IDX2 + 1)
+                       MOVE WS-BED-SWAP-PATIENT-ID
+                           TO WS-BED-PATIENT-ID(WS-BED-IDX2 + 1)
+                       MOVE WS-BED-SWAP-ADMIT-DATE
+                           TO WS-BED-ADMIT-DATE(WS-BED-IDX2 + 1)
+                       MOVE WS-BED-SWAP-ADMIT-TIME
+                           TO WS-BED-ADMIT-TIME(WS-BED-IDX2 + 1)
+                   END-IF
+               END-PERFORM
+           END-PERFORM
+           .
+
+       WRITE-WARD-HEADING.
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               PERFORM WRITE-REPORT-PAGE-HEADER
+           END-IF
+           STRING "Ward: " WS-CURRENT-WARD
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+           ADD 1 TO WS-LINE-COUNT
+           .
+
+       WRITE-WARD-SUBTOTAL.
+           STRING "  Beds Occupied in " WS-CURRENT-WARD ": "
+               WS-WARD-COUNT DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+           ADD 1 TO WS-LINE-COUNT
+           .
+
+       WRITE-REPORT-LINE.
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               PERFORM WRITE-REPORT-PAGE-HEADER
+           END-IF
+           STRING "Ward: " ADM-WARD "  Bed: " ADM-BED-NUMBER
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+           STRING "  Admission ID: " ADMISSION-ID
+               "  Patient ID: " ADM-PATIENT-ID
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+           STRING "  Admitted: " ADM-ADMIT-DATE " " ADM-ADMIT-TIME
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE "----------------------------------------"
+               TO REPORT-LINE
+           WRITE REPORT-LINE
+           ADD 4 TO WS-LINE-COUNT
+           .
+
+       WRITE-REPORT-PAGE-HEADER.
+           ADD 1 TO WS-PAGE-NUMBER
+           IF WS-PAGE-NUMBER > 1
+               MOVE " " TO REPORT-LINE
+               WRITE REPORT-LINE BEFORE ADVANCING PAGE
+           END-IF
+           MOVE "Hospital Management System" TO REPORT-LINE
+           WRITE REPORT-LINE
+           STRING "Occupied Beds Report - Page "
+               DELIMITED BY SIZE
+               WS-PAGE-NUMBER DELIMITED BY SIZE
+               INTO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE "Ward / Bed / Admission / Patient / Admit Date-Time"
+               TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE "----------------------------------------"
+               TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE 0 TO WS-LINE-COUNT
+           .
+
+       WRITE-AUDIT-LOG.
+           ACCEPT WS-AUDIT-DATE-RAW FROM DATE YYYYMMDD
+           ACCEPT WS-AUDIT-TIME-RAW FROM TIME
+           STRING WS-AUDIT-DATE-RAW(1:4) "-" WS-AUDIT-DATE-RAW(5:2)
+                  "-" WS-AUDIT-DATE-RAW(7:2) DELIMITED BY SIZE
+                  INTO AUDIT-DATE
+           MOVE WS-AUDIT-TIME-RAW TO AUDIT-TIME
+           MOVE "ADMISSIONS" TO AUDIT-PROGRAM
+           MOVE WS-AUDIT-ACTION TO AUDIT-ACTION
+           MOVE WS-AUDIT-ENTITY-ID TO AUDIT-ENTITY-ID
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF WS-AUDIT-STATUS = "35"
+               CLOSE AUDIT-LOG-FILE
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF
+           WRITE AUDIT-LOG-RECORD
+           CLOSE AUDIT-LOG-FILE
+           .
+       END PROGRAM ADMISSIONS.
