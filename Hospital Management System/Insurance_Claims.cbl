@@ -0,0 +1,434 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Insurance Claims Management
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INSURANCE-CLAIMS.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLAIM-FILE ASSIGN TO "/data\claims.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CLAIM-FILE-STATUS.
+           SELECT TEMP-FILE ASSIGN TO "/data/claims_temp.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT BILLING-MASTER-FILE ASSIGN TO "/data\billing.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BILLING-MASTER-STATUS.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "/data/audit_log.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+           SELECT CLAIM-BACKUP-FILE ASSIGN TO "/data/claims.dat.bak"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CLAIM-FILE.
+       01  CLAIM-RECORD.
+           05  CLAIM-ID              PIC 9(8).
+           05  BILLING-ID            PIC 9(8).
+           05  PATIENT-ID            PIC 9(8).
+           05  INSURANCE-PROVIDER    PIC X(30).
+           05  POLICY-NUMBER         PIC X(20).
+           05  CLAIM-AMOUNT          PIC 9(8)V99.
+           05  CLAIM-DATE            PIC X(10).
+           05  CLAIM-STATUS          PIC X(10).
+
+       FD  TEMP-FILE.
+       01  TEMP-CLAIM-RECORD.
+           05  TEMP-CLAIM-ID         PIC 9(8).
+           05  TEMP-BILLING-ID       PIC 9(8).
+           05  TEMP-PATIENT-ID       PIC 9(8).
+           05  TEMP-INSURANCE-PROVIDER PIC X(30).
+           05  TEMP-POLICY-NUMBER    PIC X(20).
+           05  TEMP-CLAIM-AMOUNT     PIC 9(8)V99.
+           05  TEMP-CLAIM-DATE       PIC X(10).
+           05  TEMP-CLAIM-STATUS     PIC X(10).
+
+      * Read-only view onto BILLING-FILE (owned by BILLING) used to
+      * confirm a Billing-ID exists before filing a claim against it.
+       FD  BILLING-MASTER-FILE.
+       01  BILLING-MASTER-RECORD.
+           05  BM-BILLING-ID         PIC 9(8).
+           05  BM-PATIENT-ID         PIC 9(8).
+           05  BM-AMOUNT             PIC 9(8)V99.
+           05  BM-BILLING-DATE       PIC X(10).
+           05  BM-AMOUNT-PAID        PIC 9(8)V99.
+           05  BM-PAYMENT-STATUS     PIC X(10).
+
+       FD  AUDIT-LOG-FILE.
+       01  AUDIT-LOG-RECORD.
+           05  AUDIT-DATE           PIC X(10).
+           05  AUDIT-TIME           PIC X(8).
+           05  AUDIT-PROGRAM        PIC X(20).
+           05  AUDIT-ACTION         PIC X(10).
+           05  AUDIT-ENTITY-ID      PIC 9(8).
+
+       FD  CLAIM-BACKUP-FILE.
+       01  CLAIM-BACKUP-RECORD.
+           05  BKUP-CLAIM-ID              PIC 9(8).
+           05  BKUP-BILLING-ID            PIC 9(8).
+           05  BKUP-PATIENT-ID            PIC 9(8).
+           05  BKUP-INSURANCE-PROVIDER    PIC X(30).
+           05  BKUP-POLICY-NUMBER         PIC X(20).
+           05  BKUP-CLAIM-AMOUNT          PIC 9(8)V99.
+           05  BKUP-CLAIM-DATE            PIC X(10).
+           05  BKUP-CLAIM-STATUS          PIC X(10).
+
+       WORKING-STORAGE SECTION.
+       77  WS-EOF                    PIC X VALUE "N".
+       77  USER-CHOICE               PIC 9.
+       77  WS-CLAIM-ID               PIC 9(8).
+       77  WS-BILLING-ID             PIC 9(8).
+       77  WS-PATIENT-ID             PIC 9(8).
+       77  WS-INSURANCE-PROVIDER     PIC X(30).
+       77  WS-POLICY-NUMBER          PIC X(20).
+       77  WS-CLAIM-AMOUNT           PIC 9(8)V99.
+       77  WS-CLAIM-DATE             PIC X(10).
+       77  WS-CLAIM-STATUS           PIC X(10).
+       77  WS-STATUS-CHOICE          PIC 9.
+       77  WS-RECORD-COUNT           PIC 9(8) VALUE 0.
+       77  WS-TOTAL-AMOUNT           PIC 9(12)V99 VALUE 0.
+       77  WS-CLAIM-FILE-STATUS      PIC XX VALUE "00".
+       77  WS-BILLING-MASTER-STATUS  PIC XX VALUE "00".
+       77  WS-BILLING-VALID-FLAG     PIC X VALUE "N".
+       77  WS-AUDIT-STATUS           PIC XX VALUE "00".
+       77  WS-AUDIT-DATE-RAW         PIC 9(8).
+       77  WS-AUDIT-TIME-RAW         PIC 9(8).
+       77  WS-AUDIT-ACTION           PIC X(10).
+       77  WS-AUDIT-ENTITY-ID        PIC 9(8).
+       77  WS-PROVIDER-COUNT         PIC 9(4) VALUE 0.
+       77  WS-PROV-IDX               PIC 9(4).
+       77  WS-PROV-FOUND-FLAG        PIC X VALUE "N".
+       77  WS-DELETE-FOUND-FLAG      PIC X VALUE "N".
+       01  WS-PROVIDER-TABLE.
+           05  WS-PROVIDER-ENTRY OCCURS 50 TIMES.
+               10  WS-PROV-NAME          PIC X(30).
+               10  WS-PROV-CLAIM-COUNT   PIC 9(8).
+               10  WS-PROV-CLAIM-AMOUNT  PIC 9(12)V99.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCEDURE.
+           PERFORM UNTIL WS-EOF = "Y"
+               DISPLAY "Insurance Claims Management"
+               DISPLAY "1. File Claim"
+               DISPLAY "2. Read Claims"
+               DISPLAY "3. Update Claim Status"
+               DISPLAY "4. Delete Claim"
+               DISPLAY "5. Generate Report"
+               DISPLAY "6. Exit"
+               ACCEPT USER-CHOICE
+               EVALUATE USER-CHOICE
+                   WHEN 1
+                       PERFORM CREATE-CLAIM
+                   WHEN 2
+                       PERFORM READ-CLAIMS
+                   WHEN 3
+                       PERFORM UPDATE-CLAIM-STATUS
+                   WHEN 4
+                       PERFORM DELETE-CLAIM
+                   WHEN 5
+                       PERFORM GENERATE-REPORT
+                   WHEN 6
+                       MOVE "Y" TO WS-EOF
+                   WHEN OTHER
+                       DISPLAY "Invalid choice"
+               END-EVALUATE
+           END-PERFORM
+           STOP RUN.
+
+       CREATE-CLAIM.
+           DISPLAY "Enter Claim ID: "
+           ACCEPT WS-CLAIM-ID
+           DISPLAY "Enter Billing ID: "
+           ACCEPT WS-BILLING-ID
+           DISPLAY "Enter Patient ID: "
+           ACCEPT WS-PATIENT-ID
+           DISPLAY "Enter Insurance Provider: "
+           ACCEPT WS-INSURANCE-PROVIDER
+           DISPLAY "Enter Policy Number: "
+           ACCEPT WS-POLICY-NUMBER
+           DISPLAY "Enter Claim Amount: "
+           ACCEPT WS-CLAIM-AMOUNT
+           DISPLAY "Enter Claim Date (YYYY-MM-DD): "
+           ACCEPT WS-CLAIM-DATE
+           PERFORM VALIDATE-BILLING-ID
+           IF WS-BILLING-VALID-FLAG = "N"
+               DISPLAY "Claim Failed: Billing ID " WS-BILLING-ID
+                       " not found in Billing Records."
+           ELSE
+               OPEN EXTEND CLAIM-FILE
+               IF WS-CLAIM-FILE-STATUS = "35"
+                   CLOSE CLAIM-FILE
+                   OPEN OUTPUT CLAIM-FILE
+               END-IF
+               MOVE WS-CLAIM-ID TO CLAIM-ID
+               MOVE WS-BILLING-ID TO BILLING-ID
+               MOVE WS-PATIENT-ID TO PATIENT-ID
+               MOVE WS-INSURANCE-PROVIDER TO INSURANCE-PROVIDER
+               MOVE WS-POLICY-NUMBER TO POLICY-NUMBER
+               MOVE WS-CLAIM-AMOUNT TO CLAIM-AMOUNT
+               MOVE WS-CLAIM-DATE TO CLAIM-DATE
+               MOVE "Submitted" TO CLAIM-STATUS
+               WRITE CLAIM-RECORD
+               CLOSE CLAIM-FILE
+               MOVE "CREATE" TO WS-AUDIT-ACTION
+               MOVE WS-CLAIM-ID TO WS-AUDIT-ENTITY-ID
+               PERFORM WRITE-AUDIT-LOG
+               DISPLAY "Claim Filed Successfully"
+           END-IF
+           .
+
+       VALIDATE-BILLING-ID.
+           MOVE "N" TO WS-BILLING-VALID-FLAG
+           MOVE "N" TO WS-EOF
+           OPEN INPUT BILLING-MASTER-FILE
+           IF WS-BILLING-MASTER-STATUS NOT = "35"
+               PERFORM UNTIL WS-EOF = "Y"
+                   READ BILLING-MASTER-FILE INTO BILLING-MASTER-RECORD
+                       AT END
+                           MOVE "Y" TO WS-EOF
+                       NOT AT END
+                           IF BM-BILLING-ID = WS-BILLING-ID
+                               MOVE "Y" TO WS-BILLING-VALID-FLAG
+                           END-IF
+                   END-READ
+               END-PERFORM
+           END-IF
+           CLOSE BILLING-MASTER-FILE
+           MOVE "N" TO WS-EOF
+           .
+
+       READ-CLAIMS.
+           OPEN INPUT CLAIM-FILE
+           IF WS-CLAIM-FILE-STATUS = "35"
+               DISPLAY "No claim records on file."
+               CLOSE CLAIM-FILE
+           ELSE
+               PERFORM UNTIL WS-EOF = "Y"
+                   READ CLAIM-FILE INTO CLAIM-RECORD
+                       AT END
+                           MOVE "Y" TO WS-EOF
+                       NOT AT END
+                           DISPLAY "Claim ID: " CLAIM-ID
+                           DISPLAY "Billing ID: " BILLING-ID
+                           DISPLAY "Patient ID: " PATIENT-ID
+                           DISPLAY "Insurance Provider: "
+                                   INSURANCE-PROVIDER
+                           DISPLAY "Policy Number: " POLICY-NUMBER
+                           DISPLAY "Claim Amount: " CLAIM-AMOUNT
+                           DISPLAY "Claim Date: " CLAIM-DATE
+                           DISPLAY "Claim Status: " CLAIM-STATUS
+                           DISPLAY "-----------------------"
+                   END-READ
+               END-PERFORM
+               CLOSE CLAIM-FILE
+               MOVE "N" TO WS-EOF
+           END-IF
+           .
+
+       UPDATE-CLAIM-STATUS.
+           DISPLAY "Enter Claim ID to Update: "
+           ACCEPT WS-CLAIM-ID
+           OPEN I-O CLAIM-FILE
+           IF WS-CLAIM-FILE-STATUS = "35"
+               DISPLAY "No claim records on file."
+               CLOSE CLAIM-FILE
+           ELSE
+               PERFORM UNTIL WS-EOF = "Y"
+                   READ CLAIM-FILE INTO CLAIM-RECORD
+                       AT END
+                           MOVE "Y" TO WS-EOF
+                       NOT AT END
+                           IF CLAIM-ID = WS-CLAIM-ID
+                               PERFORM PROMPT-CLAIM-STATUS
+                               MOVE WS-CLAIM-STATUS TO CLAIM-STATUS
+                               REWRITE CLAIM-RECORD
+                               MOVE "UPDATE" TO WS-AUDIT-ACTION
+                               MOVE WS-CLAIM-ID TO WS-AUDIT-ENTITY-ID
+                               PERFORM WRITE-AUDIT-LOG
+                               DISPLAY "Claim Updated Successfully"
+                               MOVE "Y" TO WS-EOF
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE CLAIM-FILE
+               MOVE "N" TO WS-EOF
+           END-IF
+           .
+
+       PROMPT-CLAIM-STATUS.
+           DISPLAY "1. Submitted  2. Approved  3. Denied  4. Paid"
+           ACCEPT WS-STATUS-CHOICE
+           EVALUATE WS-STATUS-CHOICE
+               WHEN 1
+                   MOVE "Submitted" TO WS-CLAIM-STATUS
+               WHEN 2
+                   MOVE "Approved" TO WS-CLAIM-STATUS
+               WHEN 3
+                   MOVE "Denied" TO WS-CLAIM-STATUS
+               WHEN 4
+                   MOVE "Paid" TO WS-CLAIM-STATUS
+               WHEN OTHER
+                   MOVE "Submitted" TO WS-CLAIM-STATUS
+           END-EVALUATE
+           .
+
+       DELETE-CLAIM.
+           MOVE "N" TO WS-DELETE-FOUND-FLAG
+           PERFORM BACKUP-CLAIM-FILE
+           OPEN I-O CLAIM-FILE
+           OPEN OUTPUT TEMP-FILE
+           DISPLAY "Enter Claim ID to Delete: "
+           ACCEPT WS-CLAIM-ID
+           IF WS-CLAIM-FILE-STATUS NOT = "35"
+               PERFORM UNTIL WS-EOF = "Y"
+                   READ CLAIM-FILE INTO CLAIM-RECORD
+                       AT END
+                           MOVE "Y" TO WS-EOF
+                       NOT AT END
+                           IF CLAIM-ID NOT = WS-CLAIM-ID
+                               MOVE CLAIM-RECORD TO TEMP-CLAIM-RECORD
+                               WRITE TEMP-CLAIM-RECORD
+                           ELSE
+                               MOVE "Y" TO WS-DELETE-FOUND-FLAG
+                           END-IF
+                   END-READ
+               END-PERFORM
+           END-IF
+           CLOSE CLAIM-FILE
+           CLOSE TEMP-FILE
+
+           OPEN INPUT TEMP-FILE
+           OPEN OUTPUT CLAIM-FILE
+           MOVE "N" TO WS-EOF
+           PERFORM UNTIL WS-EOF = "Y"
+               READ TEMP-FILE INTO TEMP-CLAIM-RECORD
+                   AT END
+                       MOVE "Y" TO WS-EOF
+                   NOT AT END
+                       MOVE TEMP-CLAIM-RECORD TO CLAIM-RECORD
+                       WRITE CLAIM-RECORD
+               END-READ
+           END-PERFORM
+           CLOSE TEMP-FILE
+           CLOSE CLAIM-FILE
+           IF WS-DELETE-FOUND-FLAG = "Y"
+               MOVE "DELETE" TO WS-AUDIT-ACTION
+               MOVE WS-CLAIM-ID TO WS-AUDIT-ENTITY-ID
+               PERFORM WRITE-AUDIT-LOG
+               DISPLAY "Claim Deleted Successfully"
+           ELSE
+               DISPLAY "No record found for Claim ID " WS-CLAIM-ID
+           END-IF
+           MOVE "N" TO WS-EOF
+           .
+
+       GENERATE-REPORT.
+           DISPLAY "Filter by Claim Status:"
+           DISPLAY "1. All  2. Submitted  3. Approved  4. Denied"
+                   " 5. Paid"
+           ACCEPT WS-STATUS-CHOICE
+           OPEN INPUT CLAIM-FILE
+           MOVE 0 TO WS-TOTAL-AMOUNT
+           MOVE 0 TO WS-RECORD-COUNT
+           MOVE 0 TO WS-PROVIDER-COUNT
+           IF WS-CLAIM-FILE-STATUS NOT = "35"
+               PERFORM UNTIL WS-EOF = "Y"
+                   READ CLAIM-FILE INTO CLAIM-RECORD
+                       AT END
+                           MOVE "Y" TO WS-EOF
+                       NOT AT END
+                           IF (WS-STATUS-CHOICE = 1) OR
+                              (WS-STATUS-CHOICE = 2 AND
+                               CLAIM-STATUS = "Submitted") OR
+                              (WS-STATUS-CHOICE = 3 AND
+                               CLAIM-STATUS = "Approved") OR
+                              (WS-STATUS-CHOICE = 4 AND
+                               CLAIM-STATUS = "Denied") OR
+                              (WS-STATUS-CHOICE = 5 AND
+                               CLAIM-STATUS = "Paid")
+                               ADD 1 TO WS-RECORD-COUNT
+                               ADD CLAIM-AMOUNT TO WS-TOTAL-AMOUNT
+                               PERFORM ACCUMULATE-BY-PROVIDER
+                           END-IF
+                   END-READ
+               END-PERFORM
+           END-IF
+           CLOSE CLAIM-FILE
+           MOVE "N" TO WS-EOF
+           DISPLAY "Outstanding Claims by Payer"
+           DISPLAY "----------------------------"
+           PERFORM VARYING WS-PROV-IDX FROM 1 BY 1
+                   UNTIL WS-PROV-IDX > WS-PROVIDER-COUNT
+               DISPLAY "Provider: " WS-PROV-NAME(WS-PROV-IDX)
+                       "  Claims: " WS-PROV-CLAIM-COUNT(WS-PROV-IDX)
+                       "  Amount: " WS-PROV-CLAIM-AMOUNT(WS-PROV-IDX)
+           END-PERFORM
+           DISPLAY "----------------------------"
+           DISPLAY "Total Number of Claims: " WS-RECORD-COUNT
+           DISPLAY "Total Claim Amount: " WS-TOTAL-AMOUNT
+           .
+
+       ACCUMULATE-BY-PROVIDER.
+           MOVE "N" TO WS-PROV-FOUND-FLAG
+           PERFORM VARYING WS-PROV-IDX FROM 1 BY 1
+                   UNTIL WS-PROV-IDX > WS-PROVIDER-COUNT
+               IF WS-PROV-NAME(WS-PROV-IDX) = INSURANCE-PROVIDER
+                   ADD 1 TO WS-PROV-CLAIM-COUNT(WS-PROV-IDX)
+                   ADD CLAIM-AMOUNT TO WS-PROV-CLAIM-AMOUNT(WS-PROV-IDX)
+                   MOVE "Y" TO WS-PROV-FOUND-FLAG
+               END-IF
+           END-PERFORM
+           IF WS-PROV-FOUND-FLAG = "N" AND WS-PROVIDER-COUNT < 50
+               ADD 1 TO WS-PROVIDER-COUNT
+               MOVE INSURANCE-PROVIDER TO
+                    WS-PROV-NAME(WS-PROVIDER-COUNT)
+               MOVE 1 TO WS-PROV-CLAIM-COUNT(WS-PROVIDER-COUNT)
+               MOVE CLAIM-AMOUNT TO
+                    WS-PROV-CLAIM-AMOUNT(WS-PROVIDER-COUNT)
+           END-IF
+           .
+
+       WRITE-AUDIT-LOG.
+           ACCEPT WS-AUDIT-DATE-RAW FROM DATE YYYYMMDD
+           ACCEPT WS-AUDIT-TIME-RAW FROM TIME
+           STRING WS-AUDIT-DATE-RAW(1:4) "-" WS-AUDIT-DATE-RAW(5:2)
+                  "-" WS-AUDIT-DATE-RAW(7:2) DELIMITED BY SIZE
+                  INTO AUDIT-DATE
+           MOVE WS-AUDIT-TIME-RAW TO AUDIT-TIME
+           MOVE "INSURANCE-CLAIMS" TO AUDIT-PROGRAM
+           MOVE WS-AUDIT-ACTION TO AUDIT-ACTION
+           MOVE WS-AUDIT-ENTITY-ID TO AUDIT-ENTITY-ID
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF WS-AUDIT-STATUS = "35"
+               CLOSE AUDIT-LOG-FILE
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF
+           WRITE AUDIT-LOG-RECORD
+           CLOSE AUDIT-LOG-FILE
+           .
+
+       BACKUP-CLAIM-FILE.
+           OPEN INPUT CLAIM-FILE
+           OPEN OUTPUT CLAIM-BACKUP-FILE
+           IF WS-CLAIM-FILE-STATUS NOT = "35"
+               MOVE "N" TO WS-EOF
+               PERFORM UNTIL WS-EOF = "Y"
+                   READ CLAIM-FILE INTO CLAIM-RECORD
+                       AT END
+                           MOVE "Y" TO WS-EOF
+                       NOT AT END
+                           MOVE CLAIM-RECORD TO CLAIM-BACKUP-RECORD
+                           WRITE CLAIM-BACKUP-RECORD
+                   END-READ
+               END-PERFORM
+           END-IF
+           CLOSE CLAIM-FILE
+           CLOSE CLAIM-BACKUP-FILE
+           MOVE "N" TO WS-EOF
+           .
+       END PROGRAM INSURANCE-CLAIMS.
