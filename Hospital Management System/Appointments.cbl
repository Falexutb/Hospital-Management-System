@@ -5,9 +5,35 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT APPOINTMENT-FILE ASSIGN TO "/data\appoint.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-APPOINTMENT-FILE-STATUS.
+           SELECT TEMP-FILE ASSIGN TO "/data/appoint_temp.dat"
                ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT TEMP-FILE ASSIGN TO "/data\temp.dat"
+           SELECT PATIENT-MASTER-FILE ASSIGN TO "/data/patients.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PM-PATIENT-ID
+               FILE STATUS IS WS-PATIENT-MASTER-STATUS.
+           SELECT DOCTOR-FILE ASSIGN TO "/data/doctors.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS DM-DOCTOR-ID
+               FILE STATUS IS WS-DOCTOR-FILE-STATUS.
+           SELECT WAITLIST-FILE ASSIGN TO "/data/waitlist.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-WAITLIST-FILE-STATUS.
+           SELECT WAITLIST-TEMP-FILE
+               ASSIGN TO "/data/waitlist_temp.dat"
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "/data/audit_log.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+           SELECT APPOINTMENT-BACKUP-FILE
+               ASSIGN TO "/data/appoint.dat.bak"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TRANSACTION-FILE ASSIGN TO WS-BATCH-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TXN-FILE-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -18,6 +44,7 @@
            05  DOCTOR-ID             PIC 9(8).
            05  APPT-DATE             PIC X(10).
            05  APPT-TIME             PIC X(5).
+           05  APPT-STATUS           PIC X(10).
 
        FD  TEMP-FILE.
        01  TEMP-APPOINTMENT-RECORD.
@@ -26,6 +53,79 @@
            05  TEMP-DOCTOR-ID        PIC 9(8).
            05  TEMP-APPT-DATE        PIC X(10).
            05  TEMP-APPT-TIME        PIC X(5).
+           05  TEMP-APPT-STATUS      PIC X(10).
+
+      * Read-only view onto PATIENT-FILE (owned by PATIENT-RECORDS)
+      * used to confirm a Patient-ID exists before booking.
+       FD  PATIENT-MASTER-FILE.
+       01  PATIENT-MASTER-RECORD.
+           05  PM-PATIENT-ID         PIC 9(8).
+           05  PM-FIRST-NAME         PIC X(20).
+           05  PM-LAST-NAME          PIC X(30).
+           05  PM-PATIENT-DOB        PIC X(10).
+           05  PM-STREET             PIC X(50).
+           05  PM-CITY               PIC X(20).
+           05  PM-PHONE-NUMBER       PIC 9(10).
+           05  PM-COND               PIC X(100).
+           05  PM-EC-NAME            PIC X(30).
+           05  PM-EC-RELATIONSHIP    PIC X(15).
+           05  PM-EC-PHONE           PIC 9(10).
+
+      * Doctor master (owned by DOCTOR-RECORDS) used to confirm a
+      * Doctor-ID exists and is active before booking.
+       FD  DOCTOR-FILE.
+       01  DOCTOR-RECORD.
+           05  DM-DOCTOR-ID          PIC 9(8).
+           05  DM-FIRST-NAME         PIC X(20).
+           05  DM-LAST-NAME          PIC X(30).
+           05  DM-SPECIALTY          PIC X(30).
+           05  DM-ACTIVE-FLAG        PIC X.
+
+       FD  WAITLIST-FILE.
+       01  WAITLIST-RECORD.
+           05  WL-PATIENT-ID         PIC 9(8).
+           05  WL-DOCTOR-ID          PIC 9(8).
+           05  WL-APPT-DATE          PIC X(10).
+           05  WL-APPT-TIME          PIC X(5).
+
+       FD  WAITLIST-TEMP-FILE.
+       01  WAITLIST-TEMP-RECORD.
+           05  WLT-PATIENT-ID        PIC 9(8).
+           05  WLT-DOCTOR-ID         PIC 9(8).
+           05  WLT-APPT-DATE         PIC X(10).
+           05  WLT-APPT-TIME         PIC X(5).
+
+       FD  AUDIT-LOG-FILE.
+       01  AUDIT-LOG-RECORD.
+           05  AUDIT-DATE           PIC X(10).
+           05  AUDIT-TIME           PIC X(8).
+           05  AUDIT-PROGRAM        PIC X(20).
+           05  AUDIT-ACTION         PIC X(10).
+           05  AUDIT-ENTITY-ID      PIC 9(8).
+
+       FD  APPOINTMENT-BACKUP-FILE.
+       01  APPOINTMENT-BACKUP-RECORD.
+           05  BKUP-APPOINTMENT-ID  PIC 9(8).
+           05  BKUP-PATIENT-ID      PIC 9(8).
+           05  BKUP-DOCTOR-ID       PIC 9(8).
+           05  BKUP-APPT-DATE       PIC X(10).
+           05  BKUP-APPT-TIME       PIC X(5).
+           05  BKUP-APPT-STATUS     PIC X(10).
+
+      * One line per Create/Update/Delete action, laid out the same
+      * as the ACCEPT prompts above, for unattended overnight runs.
+       FD  TRANSACTION-FILE.
+       01  APPOINTMENT-TXN-RECORD.
+           05  TXN-ACTION            PIC X(1).
+               88  TXN-IS-CREATE     VALUE "C".
+               88  TXN-IS-UPDATE     VALUE "U".
+               88  TXN-IS-DELETE     VALUE "D".
+           05  TXN-APPOINTMENT-ID    PIC 9(8).
+           05  TXN-PATIENT-ID        PIC 9(8).
+           05  TXN-DOCTOR-ID         PIC 9(8).
+           05  TXN-APPT-DATE         PIC X(10).
+           05  TXN-APPT-TIME         PIC X(5).
+           05  TXN-APPT-STATUS       PIC X(10).
 
        WORKING-STORAGE SECTION.
        77  WS-EOF                   PIC X VALUE "N".
@@ -36,154 +136,411 @@
        77  WS-APPT-DATE             PIC X(10).
        77  WS-APPT-TIME             PIC X(5).
        77  WS-CONFLICT-FLAG         PIC X VALUE "N".
+       77  WS-PATIENT-CONFLICT-FLAG PIC X VALUE "N".
+       77  WS-APPOINTMENT-FILE-STATUS PIC XX VALUE "00".
+       77  WS-DELETE-FOUND-FLAG     PIC X VALUE "N".
+       77  WS-WAITLIST-FILE-STATUS  PIC XX VALUE "00".
+       77  WS-PATIENT-MASTER-STATUS PIC XX VALUE "00".
+       77  WS-DOCTOR-FILE-STATUS    PIC XX VALUE "00".
+       77  WS-PATIENT-VALID-FLAG    PIC X VALUE "N".
+       77  WS-DOCTOR-VALID-FLAG     PIC X VALUE "N".
+       77  WS-APPT-STATUS           PIC X(10).
+       77  WS-STATUS-CHOICE         PIC 9.
+       77  WS-REPORT-COUNT          PIC 9(8) VALUE 0.
+       77  WS-WAITLIST-ENTRY-NUM    PIC 9(4) VALUE 0.
+       77  WS-WAITLIST-SELECTED     PIC 9(4).
+       77  WS-WAITLIST-COUNT        PIC 9(4) VALUE 0.
+       77  WS-SCHED-COUNT           PIC 9(4) VALUE 0.
+       77  WS-SCHED-IDX             PIC 9(4).
+       77  WS-SCHED-IDX2            PIC 9(4).
+       77  WS-SCHED-BOUND           PIC 9(4).
+       01  WS-SCHEDULE-TABLE.
+           05  WS-SCHED-ENTRY OCCURS 200 TIMES.
+               10  WS-SCHED-TIME        PIC X(5).
+               10  WS-SCHED-APPT-ID     PIC 9(8).
+               10  WS-SCHED-PATIENT-ID  PIC 9(8).
+               10  WS-SCHED-STATUS      PIC X(10).
+       77  WS-SCHED-SWAP-TIME       PIC X(5).
+       77  WS-SCHED-SWAP-APPT-ID    PIC 9(8).
+       77  WS-SCHED-SWAP-PATIENT    PIC 9(8).
+       77  WS-SCHED-SWAP-STATUS     PIC X(10).
+       77  WS-AUDIT-STATUS          PIC XX VALUE "00".
+       77  WS-AUDIT-DATE-RAW        PIC 9(8).
+       77  WS-AUDIT-TIME-RAW        PIC 9(8).
+       77  WS-AUDIT-ACTION          PIC X(10).
+       77  WS-AUDIT-ENTITY-ID       PIC 9(8).
+       77  WS-BATCH-FILE-NAME       PIC X(100) VALUE SPACES.
+       77  WS-TXN-FILE-STATUS       PIC XX VALUE "00".
+       77  WS-BATCH-MODE            PIC X VALUE "N".
+       77  WS-TXN-EOF               PIC X VALUE "N".
+       77  WS-TXN-RESULT            PIC X VALUE "N".
+       77  WS-TXN-APPLIED-COUNT     PIC 9(8) VALUE 0.
+       77  WS-TXN-REJECTED-COUNT    PIC 9(8) VALUE 0.
 
        PROCEDURE DIVISION.
        0000-MAIN-PROCEDURE.
-           PERFORM UNTIL WS-EOF = "Y"
-               DISPLAY "Appointment Scheduling Management"
-               DISPLAY "1. Create Appointment"
-               DISPLAY "2. Read Appointments"
-               DISPLAY "3. Update Appointment"
-               DISPLAY "4. Delete Appointment"
-               DISPLAY "5. Generate Report"
-               DISPLAY "6. Exit"
-               ACCEPT USER-CHOICE
-               EVALUATE USER-CHOICE
-                   WHEN 1
-                       PERFORM CREATE-APPOINTMENT
-                   WHEN 2
-                       PERFORM READ-APPOINTMENTS
-                   WHEN 3
-                       PERFORM UPDATE-APPOINTMENT
-                   WHEN 4
-                       PERFORM DELETE-APPOINTMENT
-                   WHEN 5
-                       PERFORM GENERATE-REPORT
-                   WHEN 6
-                       MOVE "Y" TO WS-EOF
-                   WHEN OTHER
-                       DISPLAY "Invalid choice"
-               END-EVALUATE
-           END-PERFORM
+           DISPLAY "Enter transaction file to process in batch "
+                   "(blank for interactive): "
+           ACCEPT WS-BATCH-FILE-NAME
+           IF WS-BATCH-FILE-NAME NOT = SPACES
+               PERFORM BATCH-PROCESS-TRANSACTIONS
+           ELSE
+               PERFORM UNTIL WS-EOF = "Y"
+                   DISPLAY "Appointment Scheduling Management"
+                   DISPLAY "1. Create Appointment"
+                   DISPLAY "2. Read Appointments"
+                   DISPLAY "3. Update Appointment"
+                   DISPLAY "4. Delete Appointment"
+                   DISPLAY "5. Generate Report"
+                   DISPLAY "6. Review Waitlist"
+                   DISPLAY "7. Doctor Schedule Report"
+                   DISPLAY "8. Exit"
+                   ACCEPT USER-CHOICE
+                   EVALUATE USER-CHOICE
+                       WHEN 1
+                           PERFORM CREATE-APPOINTMENT
+                       WHEN 2
+                           PERFORM READ-APPOINTMENTS
+                       WHEN 3
+                           PERFORM UPDATE-APPOINTMENT
+                       WHEN 4
+                           PERFORM DELETE-APPOINTMENT
+                       WHEN 5
+                           PERFORM GENERATE-REPORT
+                       WHEN 6
+                           PERFORM REVIEW-WAITLIST
+                       WHEN 7
+                           PERFORM DOCTOR-SCHEDULE-REPORT
+                       WHEN 8
+                           MOVE "Y" TO WS-EOF
+                       WHEN OTHER
+                           DISPLAY "Invalid choice"
+                   END-EVALUATE
+               END-PERFORM
+           END-IF
            STOP RUN.
 
+       BATCH-PROCESS-TRANSACTIONS.
+           MOVE "Y" TO WS-BATCH-MODE
+           MOVE 0 TO WS-TXN-APPLIED-COUNT
+           MOVE 0 TO WS-TXN-REJECTED-COUNT
+           OPEN INPUT TRANSACTION-FILE
+           IF WS-TXN-FILE-STATUS NOT = "00"
+               DISPLAY "Unable to open transaction file "
+                       WS-BATCH-FILE-NAME
+           ELSE
+               MOVE "N" TO WS-TXN-EOF
+               PERFORM UNTIL WS-TXN-EOF = "Y"
+                   READ TRANSACTION-FILE INTO APPOINTMENT-TXN-RECORD
+                       AT END
+                           MOVE "Y" TO WS-TXN-EOF
+                       NOT AT END
+                           PERFORM APPLY-APPOINTMENT-TRANSACTION
+                   END-READ
+               END-PERFORM
+               CLOSE TRANSACTION-FILE
+               DISPLAY "Batch complete. Applied: "
+                       WS-TXN-APPLIED-COUNT
+                       "  Rejected: " WS-TXN-REJECTED-COUNT
+           END-IF
+           MOVE "N" TO WS-BATCH-MODE
+           .
+
+       APPLY-APPOINTMENT-TRANSACTION.
+           MOVE TXN-APPOINTMENT-ID TO WS-APPOINTMENT-ID
+           MOVE TXN-PATIENT-ID TO WS-PATIENT-ID
+           MOVE TXN-DOCTOR-ID TO WS-DOCTOR-ID
+           MOVE TXN-APPT-DATE TO WS-APPT-DATE
+           MOVE TXN-APPT-TIME TO WS-APPT-TIME
+           MOVE TXN-APPT-STATUS TO WS-APPT-STATUS
+           EVALUATE TRUE
+               WHEN TXN-IS-CREATE
+                   PERFORM CREATE-APPOINTMENT
+               WHEN TXN-IS-UPDATE
+                   PERFORM UPDATE-APPOINTMENT
+               WHEN TXN-IS-DELETE
+                   PERFORM DELETE-APPOINTMENT
+               WHEN OTHER
+                   DISPLAY "Unknown transaction action: " TXN-ACTION
+                   MOVE "N" TO WS-TXN-RESULT
+           END-EVALUATE
+           IF WS-TXN-RESULT = "Y"
+               ADD 1 TO WS-TXN-APPLIED-COUNT
+           ELSE
+               ADD 1 TO WS-TXN-REJECTED-COUNT
+           END-IF
+           .
+
        CREATE-APPOINTMENT.
-           DISPLAY "Enter Appointment ID: "
-           ACCEPT WS-APPOINTMENT-ID
-           DISPLAY "Enter Patient ID: "
-           ACCEPT WS-PATIENT-ID
-           DISPLAY "Enter Doctor ID: "
-           ACCEPT WS-DOCTOR-ID
-           DISPLAY "Enter Appointment Date (YYYY-MM-DD): "
-           ACCEPT WS-APPT-DATE
-           DISPLAY "Enter Appointment Time (HH:MM): "
-           ACCEPT WS-APPT-TIME
-           PERFORM CHECK-CONFLICT
-           IF WS-CONFLICT-FLAG = "N"
-               OPEN OUTPUT APPOINTMENT-FILE
-               MOVE WS-APPOINTMENT-ID TO APPOINTMENT-ID
-               MOVE WS-PATIENT-ID TO PATIENT-ID
-               MOVE WS-DOCTOR-ID TO DOCTOR-ID
-               MOVE WS-APPT-DATE TO APPT-DATE
-               MOVE WS-APPT-TIME TO APPT-TIME
-               WRITE APPOINTMENT-RECORD
-               CLOSE APPOINTMENT-FILE
-               DISPLAY "Appointment Created Successfully"
+           IF WS-BATCH-MODE NOT = "Y"
+               DISPLAY "Enter Appointment ID: "
+               ACCEPT WS-APPOINTMENT-ID
+               DISPLAY "Enter Patient ID: "
+               ACCEPT WS-PATIENT-ID
+               DISPLAY "Enter Doctor ID: "
+               ACCEPT WS-DOCTOR-ID
+               DISPLAY "Enter Appointment Date (YYYY-MM-DD): "
+               ACCEPT WS-APPT-DATE
+               DISPLAY "Enter Appointment Time (HH:MM): "
+               ACCEPT WS-APPT-TIME
+           END-IF
+           PERFORM VALIDATE-PATIENT-ID
+           PERFORM VALIDATE-DOCTOR-ID
+           IF WS-PATIENT-VALID-FLAG = "N"
+               DISPLAY "Booking Failed: Patient ID " WS-PATIENT-ID
+                       " not found in Patient Records."
+               MOVE "N" TO WS-TXN-RESULT
            ELSE
-               DISPLAY "Conflict detected: Appointment already"
-               DISPLAY "exists for this doctor at the specified time."
+               IF WS-DOCTOR-VALID-FLAG = "N"
+                   DISPLAY "Booking Failed: Doctor ID " WS-DOCTOR-ID
+                           " not found or inactive."
+                   MOVE "N" TO WS-TXN-RESULT
+               ELSE
+                   PERFORM CHECK-CONFLICT
+                   IF WS-CONFLICT-FLAG = "N" AND
+                      WS-PATIENT-CONFLICT-FLAG = "N"
+                       PERFORM SAVE-APPOINTMENT
+                       DISPLAY "Appointment Created Successfully"
+                       MOVE "Y" TO WS-TXN-RESULT
+                   ELSE
+                       IF WS-CONFLICT-FLAG = "Y"
+                           DISPLAY "Conflict detected: Appointment "
+                                   "already exists for this doctor "
+                                   "at the specified time."
+                       END-IF
+                       IF WS-PATIENT-CONFLICT-FLAG = "Y"
+                           DISPLAY "Conflict detected: Patient "
+                                   WS-PATIENT-ID " already has an "
+                                   "appointment at the specified "
+                                   "date and time."
+                       END-IF
+                       PERFORM ADD-TO-WAITLIST
+                       DISPLAY "Added to waitlist for Doctor "
+                               WS-DOCTOR-ID " on " WS-APPT-DATE
+                               " at " WS-APPT-TIME
+                       MOVE "N" TO WS-TXN-RESULT
+                   END-IF
+               END-IF
+           END-IF
+           .
+
+       SAVE-APPOINTMENT.
+           OPEN EXTEND APPOINTMENT-FILE
+           IF WS-APPOINTMENT-FILE-STATUS = "35"
+               CLOSE APPOINTMENT-FILE
+               OPEN OUTPUT APPOINTMENT-FILE
+           END-IF
+           MOVE WS-APPOINTMENT-ID TO APPOINTMENT-ID
+           MOVE WS-PATIENT-ID TO PATIENT-ID
+           MOVE WS-DOCTOR-ID TO DOCTOR-ID
+           MOVE WS-APPT-DATE TO APPT-DATE
+           MOVE WS-APPT-TIME TO APPT-TIME
+           MOVE "Scheduled" TO APPT-STATUS
+           WRITE APPOINTMENT-RECORD
+           CLOSE APPOINTMENT-FILE
+           MOVE "CREATE" TO WS-AUDIT-ACTION
+           MOVE WS-APPOINTMENT-ID TO WS-AUDIT-ENTITY-ID
+           PERFORM WRITE-AUDIT-LOG
+           .
+
+       ADD-TO-WAITLIST.
+           MOVE WS-PATIENT-ID TO WL-PATIENT-ID
+           MOVE WS-DOCTOR-ID TO WL-DOCTOR-ID
+           MOVE WS-APPT-DATE TO WL-APPT-DATE
+           MOVE WS-APPT-TIME TO WL-APPT-TIME
+           OPEN EXTEND WAITLIST-FILE
+           IF WS-WAITLIST-FILE-STATUS = "35"
+               CLOSE WAITLIST-FILE
+               OPEN OUTPUT WAITLIST-FILE
+           END-IF
+           WRITE WAITLIST-RECORD
+           CLOSE WAITLIST-FILE
+           .
+
+       VALIDATE-PATIENT-ID.
+           MOVE "N" TO WS-PATIENT-VALID-FLAG
+           OPEN INPUT PATIENT-MASTER-FILE
+           IF WS-PATIENT-MASTER-STATUS NOT = "35"
+               MOVE WS-PATIENT-ID TO PM-PATIENT-ID
+               READ PATIENT-MASTER-FILE
+                   INVALID KEY
+                       MOVE "N" TO WS-PATIENT-VALID-FLAG
+                   NOT INVALID KEY
+                       MOVE "Y" TO WS-PATIENT-VALID-FLAG
+               END-READ
            END-IF
+           CLOSE PATIENT-MASTER-FILE
+           .
+
+       VALIDATE-DOCTOR-ID.
+           MOVE "N" TO WS-DOCTOR-VALID-FLAG
+           OPEN INPUT DOCTOR-FILE
+           IF WS-DOCTOR-FILE-STATUS NOT = "35"
+               MOVE WS-DOCTOR-ID TO DM-DOCTOR-ID
+               READ DOCTOR-FILE
+                   INVALID KEY
+                       MOVE "N" TO WS-DOCTOR-VALID-FLAG
+                   NOT INVALID KEY
+                       IF DM-ACTIVE-FLAG = "Y"
+                           MOVE "Y" TO WS-DOCTOR-VALID-FLAG
+                       ELSE
+                           MOVE "N" TO WS-DOCTOR-VALID-FLAG
+                       END-IF
+               END-READ
+           END-IF
+           CLOSE DOCTOR-FILE
+           .
+
+       PROMPT-APPT-STATUS.
+           DISPLAY "Select Status: 1. Scheduled  2. Completed  "
+                   "3. Cancelled  4. No-Show"
+           ACCEPT WS-STATUS-CHOICE
+           EVALUATE WS-STATUS-CHOICE
+               WHEN 1
+                   MOVE "Scheduled" TO WS-APPT-STATUS
+               WHEN 2
+                   MOVE "Completed" TO WS-APPT-STATUS
+               WHEN 3
+                   MOVE "Cancelled" TO WS-APPT-STATUS
+               WHEN 4
+                   MOVE "No-Show" TO WS-APPT-STATUS
+               WHEN OTHER
+                   MOVE "Scheduled" TO WS-APPT-STATUS
+           END-EVALUATE
            .
 
        CHECK-CONFLICT.
            OPEN INPUT APPOINTMENT-FILE
-           MOVE "N" TO WS-EOF
            MOVE "N" TO WS-CONFLICT-FLAG
-           PERFORM UNTIL WS-EOF = "Y"
-               READ APPOINTMENT-FILE INTO APPOINTMENT-RECORD
-                   AT END
-                       MOVE "Y" TO WS-EOF
-                   NOT AT END
-                       IF DOCTOR-ID = WS-DOCTOR-ID AND
-                          APPT-DATE = WS-APPT-DATE AND
-                          APPT-TIME = WS-APPT-TIME
-                           MOVE "Y" TO WS-CONFLICT-FLAG
+           MOVE "N" TO WS-PATIENT-CONFLICT-FLAG
+           IF WS-APPOINTMENT-FILE-STATUS = "35"
+               CLOSE APPOINTMENT-FILE
+           ELSE
+               MOVE "N" TO WS-EOF
+               PERFORM UNTIL WS-EOF = "Y"
+                   READ APPOINTMENT-FILE INTO APPOINTMENT-RECORD
+                       AT END
                            MOVE "Y" TO WS-EOF
-                       END-IF
-               END-READ
-           END-PERFORM
-           CLOSE APPOINTMENT-FILE
+                       NOT AT END
+                           IF DOCTOR-ID = WS-DOCTOR-ID AND
+                              APPT-DATE = WS-APPT-DATE AND
+                              APPT-TIME = WS-APPT-TIME
+                               MOVE "Y" TO WS-CONFLICT-FLAG
+                           END-IF
+                           IF PATIENT-ID = WS-PATIENT-ID AND
+                              APPT-DATE = WS-APPT-DATE AND
+                              APPT-TIME = WS-APPT-TIME
+                               MOVE "Y" TO WS-PATIENT-CONFLICT-FLAG
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE APPOINTMENT-FILE
+               MOVE "N" TO WS-EOF
+           END-IF
            .
 
        READ-APPOINTMENTS.
            OPEN INPUT APPOINTMENT-FILE
-           PERFORM UNTIL WS-EOF = "Y"
-               READ APPOINTMENT-FILE INTO APPOINTMENT-RECORD
-                   AT END
-                       MOVE "Y" TO WS-EOF
-                   NOT AT END
-                       DISPLAY "Appointment ID: " APPOINTMENT-ID
-                       DISPLAY "Patient ID: " PATIENT-ID
-                       DISPLAY "Doctor ID: " DOCTOR-ID
-                       DISPLAY "Date: " APPT-DATE
-                       DISPLAY "Time: " APPT-TIME
-               END-READ
-           END-PERFORM
-           CLOSE APPOINTMENT-FILE
-           MOVE "N" TO WS-EOF
+           IF WS-APPOINTMENT-FILE-STATUS = "35"
+               DISPLAY "No appointment records on file."
+               CLOSE APPOINTMENT-FILE
+           ELSE
+               PERFORM UNTIL WS-EOF = "Y"
+                   READ APPOINTMENT-FILE INTO APPOINTMENT-RECORD
+                       AT END
+                           MOVE "Y" TO WS-EOF
+                       NOT AT END
+                           DISPLAY "Appointment ID: " APPOINTMENT-ID
+                           DISPLAY "Patient ID: " PATIENT-ID
+                           DISPLAY "Doctor ID: " DOCTOR-ID
+                           DISPLAY "Date: " APPT-DATE
+                           DISPLAY "Time: " APPT-TIME
+                           DISPLAY "Status: " APPT-STATUS
+                   END-READ
+               END-PERFORM
+               CLOSE APPOINTMENT-FILE
+               MOVE "N" TO WS-EOF
+           END-IF
            .
 
        UPDATE-APPOINTMENT.
+           MOVE "N" TO WS-TXN-RESULT
            OPEN I-O APPOINTMENT-FILE
-           DISPLAY "Enter Appointment ID to Update: "
-           ACCEPT WS-APPOINTMENT-ID
-           PERFORM UNTIL WS-EOF = "Y"
-               READ APPOINTMENT-FILE INTO APPOINTMENT-RECORD
-                   AT END
-                       MOVE "Y" TO WS-EOF
-                   NOT AT END
-                       IF APPOINTMENT-ID = WS-APPOINTMENT-ID
-                           DISPLAY "Enter New Patient ID: "
-                           ACCEPT WS-PATIENT-ID
-                           DISPLAY "Enter New Doctor ID: "
-                           ACCEPT WS-DOCTOR-ID
-                           DISPLAY "Enter New Appointment Date - "
-                                   "(YYYY-MM-DD):"
-                           ACCEPT WS-APPT-DATE
-                           DISPLAY "Enter New Appointment Time - "
-                                   "(HH:MM):"
-                           ACCEPT WS-APPT-TIME
-                           MOVE WS-PATIENT-ID TO PATIENT-ID
-                           MOVE WS-DOCTOR-ID TO DOCTOR-ID
-                           MOVE WS-APPT-DATE TO APPT-DATE
-                           MOVE WS-APPT-TIME TO APPT-TIME
-                           REWRITE APPOINTMENT-RECORD
-                           DISPLAY "Appointment Updated Successfully"
+           IF WS-BATCH-MODE NOT = "Y"
+               DISPLAY "Enter Appointment ID to Update: "
+               ACCEPT WS-APPOINTMENT-ID
+           END-IF
+           IF WS-APPOINTMENT-FILE-STATUS = "35"
+               DISPLAY "No appointment records on file."
+               CLOSE APPOINTMENT-FILE
+           ELSE
+               PERFORM UNTIL WS-EOF = "Y"
+                   READ APPOINTMENT-FILE INTO APPOINTMENT-RECORD
+                       AT END
                            MOVE "Y" TO WS-EOF
-                       END-IF
-               END-READ
-           END-PERFORM
-           CLOSE APPOINTMENT-FILE
-           MOVE "N" TO WS-EOF
+                       NOT AT END
+                           IF APPOINTMENT-ID = WS-APPOINTMENT-ID
+                               IF WS-BATCH-MODE NOT = "Y"
+                                   DISPLAY "Enter New Patient ID: "
+                                   ACCEPT WS-PATIENT-ID
+                                   DISPLAY "Enter New Doctor ID: "
+                                   ACCEPT WS-DOCTOR-ID
+                                   DISPLAY "Enter New Appointment "
+                                           "Date (YYYY-MM-DD):"
+                                   ACCEPT WS-APPT-DATE
+                                   DISPLAY "Enter New Appointment "
+                                           "Time (HH:MM):"
+                                   ACCEPT WS-APPT-TIME
+                                   PERFORM PROMPT-APPT-STATUS
+                               END-IF
+                               MOVE WS-PATIENT-ID TO PATIENT-ID
+                               MOVE WS-DOCTOR-ID TO DOCTOR-ID
+                               MOVE WS-APPT-DATE TO APPT-DATE
+                               MOVE WS-APPT-TIME TO APPT-TIME
+                               MOVE WS-APPT-STATUS TO APPT-STATUS
+                               REWRITE APPOINTMENT-RECORD
+                               MOVE "UPDATE" TO WS-AUDIT-ACTION
+                               MOVE WS-APPOINTMENT-ID TO
+                                   WS-AUDIT-ENTITY-ID
+                               PERFORM WRITE-AUDIT-LOG
+                               DISPLAY "Appointment Updated "
+                                       "Successfully"
+                               MOVE "Y" TO WS-TXN-RESULT
+                               MOVE "Y" TO WS-EOF
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE APPOINTMENT-FILE
+               MOVE "N" TO WS-EOF
+           END-IF
            .
 
        DELETE-APPOINTMENT.
+           MOVE "N" TO WS-TXN-RESULT
+           MOVE "N" TO WS-DELETE-FOUND-FLAG
+           PERFORM BACKUP-APPOINTMENT-FILE
            OPEN I-O APPOINTMENT-FILE
            OPEN OUTPUT TEMP-FILE
-           DISPLAY "Enter Appointment ID to Delete: "
-           ACCEPT WS-APPOINTMENT-ID
-           PERFORM UNTIL WS-EOF = "Y"
-               READ APPOINTMENT-FILE INTO APPOINTMENT-RECORD
-                   AT END
-                       MOVE "Y" TO WS-EOF
-                   NOT AT END
-                       IF APPOINTMENT-ID NOT = WS-APPOINTMENT-ID
-                           MOVE APPOINTMENT-RECORD TO
-                           TEMP-APPOINTMENT-RECORD
-                           WRITE TEMP-APPOINTMENT-RECORD
-                       END-IF
-               END-READ
-           END-PERFORM
+           IF WS-BATCH-MODE NOT = "Y"
+               DISPLAY "Enter Appointment ID to Delete: "
+               ACCEPT WS-APPOINTMENT-ID
+           END-IF
+           IF WS-APPOINTMENT-FILE-STATUS NOT = "35"
+               PERFORM UNTIL WS-EOF = "Y"
+                   READ APPOINTMENT-FILE INTO APPOINTMENT-RECORD
+                       AT END
+                           MOVE "Y" TO WS-EOF
+                       NOT AT END
+                           IF APPOINTMENT-ID NOT = WS-APPOINTMENT-ID
+                               MOVE APPOINTMENT-RECORD TO
+                               TEMP-APPOINTMENT-RECORD
+                               WRITE TEMP-APPOINTMENT-RECORD
+                           ELSE
+                               MOVE "Y" TO WS-DELETE-FOUND-FLAG
+                           END-IF
+                   END-READ
+               END-PERFORM
+           END-IF
            CLOSE APPOINTMENT-FILE
            CLOSE TEMP-FILE
 
@@ -202,29 +559,317 @@
            END-PERFORM
            CLOSE TEMP-FILE
            CLOSE APPOINTMENT-FILE
-           DISPLAY "Appointment Deleted Successfully"
+           IF WS-DELETE-FOUND-FLAG = "Y"
+               MOVE "DELETE" TO WS-AUDIT-ACTION
+               MOVE WS-APPOINTMENT-ID TO WS-AUDIT-ENTITY-ID
+               PERFORM WRITE-AUDIT-LOG
+               DISPLAY "Appointment Deleted Successfully"
+               MOVE "Y" TO WS-TXN-RESULT
+           ELSE
+               DISPLAY "No record found for Appointment ID "
+                       WS-APPOINTMENT-ID
+           END-IF
            MOVE "N" TO WS-EOF
            .
 
-       GENERATE-REPORT.
-           OPEN INPUT APPOINTMENT-FILE
-           DISPLAY "Generating Report..."
+       REVIEW-WAITLIST.
+           MOVE 0 TO WS-WAITLIST-ENTRY-NUM
+           OPEN INPUT WAITLIST-FILE
+           DISPLAY "Waitlist Entries"
+           DISPLAY "================="
+           IF WS-WAITLIST-FILE-STATUS = "35"
+               CLOSE WAITLIST-FILE
+           ELSE
+               MOVE "N" TO WS-EOF
+               PERFORM UNTIL WS-EOF = "Y"
+                   READ WAITLIST-FILE INTO WAITLIST-RECORD
+                       AT END
+                           MOVE "Y" TO WS-EOF
+                       NOT AT END
+                           ADD 1 TO WS-WAITLIST-ENTRY-NUM
+                           DISPLAY WS-WAITLIST-ENTRY-NUM ". Patient "
+                                   WL-PATIENT-ID " / Doctor "
+                                   WL-DOCTOR-ID " / " WL-APPT-DATE
+                                   " " WL-APPT-TIME
+                   END-READ
+               END-PERFORM
+               CLOSE WAITLIST-FILE
+               MOVE "N" TO WS-EOF
+           END-IF
+           IF WS-WAITLIST-ENTRY-NUM = 0
+               DISPLAY "Waitlist is empty."
+           ELSE
+               DISPLAY "Enter entry number to convert to an "
+                       "appointment (0 to skip): "
+               ACCEPT WS-WAITLIST-SELECTED
+               IF WS-WAITLIST-SELECTED > 0 AND
+                  WS-WAITLIST-SELECTED <= WS-WAITLIST-ENTRY-NUM
+                   PERFORM CONVERT-WAITLIST-ENTRY
+               END-IF
+           END-IF
+           .
+
+       CONVERT-WAITLIST-ENTRY.
+           MOVE 0 TO WS-WAITLIST-COUNT
+           OPEN INPUT WAITLIST-FILE
+           IF WS-WAITLIST-FILE-STATUS NOT = "35"
+               MOVE "N" TO WS-EOF
+               PERFORM UNTIL WS-EOF = "Y"
+                   READ WAITLIST-FILE INTO WAITLIST-RECORD
+                       AT END
+                           MOVE "Y" TO WS-EOF
+                       NOT AT END
+                           ADD 1 TO WS-WAITLIST-COUNT
+                           IF WS-WAITLIST-COUNT = WS-WAITLIST-SELECTED
+                               MOVE WL-PATIENT-ID TO WS-PATIENT-ID
+                               MOVE WL-DOCTOR-ID TO WS-DOCTOR-ID
+                               MOVE WL-APPT-DATE TO WS-APPT-DATE
+                               MOVE WL-APPT-TIME TO WS-APPT-TIME
+                           END-IF
+                   END-READ
+               END-PERFORM
+           END-IF
+           CLOSE WAITLIST-FILE
+           MOVE "N" TO WS-EOF
+           PERFORM CHECK-CONFLICT
+           IF WS-CONFLICT-FLAG = "Y" OR WS-PATIENT-CONFLICT-FLAG = "Y"
+               DISPLAY "Slot is still not available. Entry left "
+                       "on the waitlist."
+           ELSE
+               DISPLAY "Enter Appointment ID for this booking: "
+               ACCEPT WS-APPOINTMENT-ID
+               PERFORM SAVE-APPOINTMENT
+               DISPLAY "Waitlist entry converted to Appointment "
+                       WS-APPOINTMENT-ID
+               PERFORM REMOVE-WAITLIST-ENTRY
+           END-IF
+           .
+
+       REMOVE-WAITLIST-ENTRY.
+           OPEN INPUT WAITLIST-FILE
+           OPEN OUTPUT WAITLIST-TEMP-FILE
+           MOVE 0 TO WS-WAITLIST-COUNT
+           MOVE "N" TO WS-EOF
+           IF WS-WAITLIST-FILE-STATUS NOT = "35"
+               PERFORM UNTIL WS-EOF = "Y"
+                   READ WAITLIST-FILE INTO WAITLIST-RECORD
+                       AT END
+                           MOVE "Y" TO WS-EOF
+                       NOT AT END
+                           ADD 1 TO WS-WAITLIST-COUNT
+                           IF WS-WAITLIST-COUNT NOT =
+                              WS-WAITLIST-SELECTED
+                               MOVE WL-PATIENT-ID TO WLT-PATIENT-ID
+                               MOVE WL-DOCTOR-ID TO WLT-DOCTOR-ID
+                               MOVE WL-APPT-DATE TO WLT-APPT-DATE
+                               MOVE WL-APPT-TIME TO WLT-APPT-TIME
+                               WRITE WAITLIST-TEMP-RECORD
+                           END-IF
+                   END-READ
+               END-PERFORM
+           END-IF
+           CLOSE WAITLIST-FILE
+           CLOSE WAITLIST-TEMP-FILE
+
+           OPEN INPUT WAITLIST-TEMP-FILE
+           OPEN OUTPUT WAITLIST-FILE
+           MOVE "N" TO WS-EOF
            PERFORM UNTIL WS-EOF = "Y"
-               READ APPOINTMENT-FILE INTO APPOINTMENT-RECORD
+               READ WAITLIST-TEMP-FILE INTO WAITLIST-TEMP-RECORD
                    AT END
                        MOVE "Y" TO WS-EOF
                    NOT AT END
-                       DISPLAY "----------------------------------"
-                       DISPLAY "Appointment ID: " APPOINTMENT-ID
-                       DISPLAY "Patient ID: " PATIENT-ID
-                       DISPLAY "Doctor ID: " DOCTOR-ID
-                       DISPLAY "Date: " APPT-DATE
-                       DISPLAY "Time: " APPT-TIME
-                       DISPLAY "----------------------------------"
+                       MOVE WLT-PATIENT-ID TO WL-PATIENT-ID
+                       MOVE WLT-DOCTOR-ID TO WL-DOCTOR-ID
+                       MOVE WLT-APPT-DATE TO WL-APPT-DATE
+                       MOVE WLT-APPT-TIME TO WL-APPT-TIME
+                       WRITE WAITLIST-RECORD
                END-READ
            END-PERFORM
+           CLOSE WAITLIST-TEMP-FILE
+           CLOSE WAITLIST-FILE
+           MOVE "N" TO WS-EOF
+           .
+
+       DOCTOR-SCHEDULE-REPORT.
+           DISPLAY "Enter Doctor ID: "
+           ACCEPT WS-DOCTOR-ID
+           DISPLAY "Enter Date (YYYY-MM-DD): "
+           ACCEPT WS-APPT-DATE
+           MOVE 0 TO WS-SCHED-COUNT
+           OPEN INPUT APPOINTMENT-FILE
+           IF WS-APPOINTMENT-FILE-STATUS NOT = "35"
+               MOVE "N" TO WS-EOF
+               PERFORM UNTIL WS-EOF = "Y"
+                   READ APPOINTMENT-FILE INTO APPOINTMENT-RECORD
+                       AT END
+                           MOVE "Y" TO WS-EOF
+                       NOT AT END
+                           IF DOCTOR-ID = WS-DOCTOR-ID AND
+                              APPT-DATE = WS-APPT-DATE AND
+                              WS-SCHED-COUNT < 200
+                               ADD 1 TO WS-SCHED-COUNT
+                               MOVE APPT-TIME
+                                   TO WS-SCHED-TIME(WS-SCHED-COUNT)
+                               MOVE APPOINTMENT-ID
+                                   TO WS-SCHED-APPT-ID(WS-SCHED-COUNT)
+                               MOVE PATIENT-ID
+                                   TO
+                                   WS-SCHED-PATIENT-ID(WS-SCHED-COUNT)
+                               MOVE APPT-STATUS
+                                   TO WS-SCHED-STATUS(WS-SCHED-COUNT)
+                           END-IF
+                   END-READ
+               END-PERFORM
+           END-IF
+           CLOSE APPOINTMENT-FILE
+           MOVE "N" TO WS-EOF
+           PERFORM SORT-SCHEDULE-BY-TIME
+           DISPLAY "Doctor " WS-DOCTOR-ID " Schedule for "
+                   WS-APPT-DATE
+           DISPLAY "================================"
+           IF WS-SCHED-COUNT = 0
+               DISPLAY "No appointments found."
+           ELSE
+               PERFORM VARYING WS-SCHED-IDX FROM 1 BY 1
+                       UNTIL WS-SCHED-IDX > WS-SCHED-COUNT
+                   DISPLAY WS-SCHED-TIME(WS-SCHED-IDX)
+                           "  Appt " WS-SCHED-APPT-ID(WS-SCHED-IDX)
+                           "  Patient "
+                           WS-SCHED-PATIENT-ID(WS-SCHED-IDX)
+                           "  " WS-SCHED-STATUS(WS-SCHED-IDX)
+               END-PERFORM
+           END-IF
+           .
+
+       SORT-SCHEDULE-BY-TIME.
+           PERFORM VARYING WS-SCHED-IDX FROM 1 BY 1
+                   UNTIL WS-SCHED-IDX >= WS-SCHED-COUNT
+               COMPUTE WS-SCHED-BOUND = WS-SCHED-COUNT - WS-SCHED-IDX
+               PERFORM VARYING WS-SCHED-IDX2 FROM 1 BY 1
+                       UNTIL WS-SCHED-IDX2 > WS-SCHED-BOUND
+                   IF WS-SCHED-TIME(WS-SCHED-IDX2) >
+                      WS-SCHED-TIME(WS-SCHED-IDX2 + 1)
+                       MOVE WS-SCHED-TIME(WS-SCHED-IDX2)
+                           TO WS-SCHED-SWAP-TIME
+                       MOVE WS-SCHED-APPT-ID(WS-SCHED-IDX2)
+                           TO WS-SCHED-SWAP-APPT-ID
+                       MOVE WS-SCHED-PATIENT-ID(WS-SCHED-IDX2)
+                           TO WS-SCHED-SWAP-PATIENT
+                       MOVE WS-SCHED-STATUS(WS-SCHED-IDX2)
+                           TO WS-SCHED-SWAP-STATUS
+
+                       MOVE WS-SCHED-TIME(WS-SCHED-IDX2 + 1)
+                           TO WS-SCHED-TIME(WS-SCHED-IDX2)
+                       MOVE WS-SCHED-APPT-ID(WS-SCHED-IDX2 + 1)
+                           TO WS-SCHED-APPT-ID(WS-SCHED-IDX2)
+                       MOVE WS-SCHED-PATIENT-ID(WS-SCHED-IDX2 + 1)
+                           TO WS-SCHED-PATIENT-ID(WS-SCHED-IDX2)
+                       MOVE WS-SCHED-STATUS(WS-SCHED-IDX2 + 1)
+                           TO WS-SCHED-STATUS(WS-SCHED-IDX2)
+
+                       MOVE WS-SCHED-SWAP-TIME
+                           TO WS-SCHED-TIME(WS-SCHED-IDX2 + 1)
+                       MOVE WS-SCHED-SWAP-APPT-ID
+                           TO WS-SCHED-APPT-ID(WS-SCHED-IDX2 + 1)
+                       MOVE WS-SCHED-SWAP-PATIENT
+                           TO WS-SCHED-PATIENT-ID(WS-SCHED-IDX2 + 1)
+                       MOVE WS-SCHED-SWAP-STATUS
+                           TO WS-SCHED-STATUS(WS-SCHED-IDX2 + 1)
+                   END-IF
+               END-PERFORM
+           END-PERFORM
+           .
+
+       GENERATE-REPORT.
+           DISPLAY "Report Status Filter: 1. All  2. Scheduled  "
+                   "3. Completed  4. Cancelled  5. No-Show"
+           ACCEPT WS-STATUS-CHOICE
+           EVALUATE WS-STATUS-CHOICE
+               WHEN 2
+                   MOVE "Scheduled" TO WS-APPT-STATUS
+               WHEN 3
+                   MOVE "Completed" TO WS-APPT-STATUS
+               WHEN 4
+                   MOVE "Cancelled" TO WS-APPT-STATUS
+               WHEN 5
+                   MOVE "No-Show" TO WS-APPT-STATUS
+               WHEN OTHER
+                   MOVE SPACES TO WS-APPT-STATUS
+           END-EVALUATE
+           MOVE 0 TO WS-REPORT-COUNT
+           OPEN INPUT APPOINTMENT-FILE
+           DISPLAY "Generating Report..."
+           IF WS-APPOINTMENT-FILE-STATUS = "35"
+               DISPLAY "No appointment records on file."
+               CLOSE APPOINTMENT-FILE
+           ELSE
+               PERFORM UNTIL WS-EOF = "Y"
+                   READ APPOINTMENT-FILE INTO APPOINTMENT-RECORD
+                       AT END
+                           MOVE "Y" TO WS-EOF
+                       NOT AT END
+                           IF WS-APPT-STATUS = SPACES OR
+                              APPT-STATUS = WS-APPT-STATUS
+                               DISPLAY
+                                   "----------------------------------"
+                               DISPLAY "Appointment ID: "
+                                   APPOINTMENT-ID
+                               DISPLAY "Patient ID: " PATIENT-ID
+                               DISPLAY "Doctor ID: " DOCTOR-ID
+                               DISPLAY "Date: " APPT-DATE
+                               DISPLAY "Time: " APPT-TIME
+                               DISPLAY "Status: " APPT-STATUS
+                               DISPLAY
+                                   "----------------------------------"
+                               ADD 1 TO WS-REPORT-COUNT
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE APPOINTMENT-FILE
+               MOVE "N" TO WS-EOF
+           END-IF
+           DISPLAY "Report Generation Complete. Records: "
+                   WS-REPORT-COUNT
+           .
+
+       WRITE-AUDIT-LOG.
+           ACCEPT WS-AUDIT-DATE-RAW FROM DATE YYYYMMDD
+           ACCEPT WS-AUDIT-TIME-RAW FROM TIME
+           STRING WS-AUDIT-DATE-RAW(1:4) "-" WS-AUDIT-DATE-RAW(5:2)
+                  "-" WS-AUDIT-DATE-RAW(7:2) DELIMITED BY SIZE
+                  INTO AUDIT-DATE
+           MOVE WS-AUDIT-TIME-RAW TO AUDIT-TIME
+           MOVE "APPOINTMENTS" TO AUDIT-PROGRAM
+           MOVE WS-AUDIT-ACTION TO AUDIT-ACTION
+           MOVE WS-AUDIT-ENTITY-ID TO AUDIT-ENTITY-ID
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF WS-AUDIT-STATUS = "35"
+               CLOSE AUDIT-LOG-FILE
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF
+           WRITE AUDIT-LOG-RECORD
+           CLOSE AUDIT-LOG-FILE
+           .
+
+       BACKUP-APPOINTMENT-FILE.
+           OPEN INPUT APPOINTMENT-FILE
+           OPEN OUTPUT APPOINTMENT-BACKUP-FILE
+           IF WS-APPOINTMENT-FILE-STATUS NOT = "35"
+               MOVE "N" TO WS-EOF
+               PERFORM UNTIL WS-EOF = "Y"
+                   READ APPOINTMENT-FILE INTO APPOINTMENT-RECORD
+                       AT END
+                           MOVE "Y" TO WS-EOF
+                       NOT AT END
+                           MOVE APPOINTMENT-RECORD TO
+                               APPOINTMENT-BACKUP-RECORD
+                           WRITE APPOINTMENT-BACKUP-RECORD
+                   END-READ
+               END-PERFORM
+           END-IF
            CLOSE APPOINTMENT-FILE
+           CLOSE APPOINTMENT-BACKUP-FILE
            MOVE "N" TO WS-EOF
-           DISPLAY "Report Generation Complete."
            .
        END PROGRAM APPOINTMENTS.
