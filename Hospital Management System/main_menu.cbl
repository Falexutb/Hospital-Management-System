@@ -11,21 +11,61 @@
        CONFIGURATION SECTION.
        SOURCE-COMPUTER. IBM-370.
        OBJECT-COMPUTER. IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * Read-only view onto USER-FILE (owned by ACCESS-CONTROL) used
+      * to authenticate before the main menu is shown.
+           SELECT USER-FILE ASSIGN TO "/data\users.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-USER-FILE-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  USER-FILE.
+       01  USER-RECORD.
+           05  USER-ID              PIC 9(8).
+           05  USERNAME             PIC X(20).
+           05  ROLE                 PIC X(3).
+           05  USER-PASSWORD        PIC X(20).
+
        WORKING-STORAGE SECTION.
        77  WS-EOF                   PIC X VALUE "N".
        77  USER-CHOICE              PIC 9.
+       77  WS-CURRENT-ROLE          PIC X(3).
+       77  WS-USER-FILE-STATUS      PIC XX VALUE "00".
+       77  WS-LOGIN-EOF             PIC X VALUE "N".
+       77  WS-LOGIN-USERNAME        PIC X(20).
+       77  WS-LOGIN-PASSWORD        PIC X(20).
+       77  WS-LOGIN-VALID-FLAG      PIC X VALUE "N".
+       77  WS-LOGIN-ATTEMPTS        PIC 9 VALUE 0.
+       77  WS-PW-IDX                PIC 9(4).
+       77  WS-CHAR-VAL              PIC 9(5).
+       78  WS-PW-SHIFT              VALUE 3.
 
        PROCEDURE DIVISION.
        0000-MAIN-PROCEDURE.
+           PERFORM UNTIL WS-LOGIN-VALID-FLAG = "Y" OR
+                         WS-LOGIN-ATTEMPTS >= 3
+               PERFORM LOGIN
+               ADD 1 TO WS-LOGIN-ATTEMPTS
+               IF WS-LOGIN-VALID-FLAG = "N"
+                   DISPLAY "Invalid username or password."
+               END-IF
+           END-PERFORM
+           IF WS-LOGIN-VALID-FLAG = "N"
+               DISPLAY "Too many failed login attempts. Exiting."
+               STOP RUN
+           END-IF
            PERFORM UNTIL WS-EOF = "Y"
                DISPLAY "Health Care System Main Menu"
                DISPLAY "1. Patient Records Management"
                DISPLAY "2. Appointment Scheduling"
                DISPLAY "3. Billing and Payments"
                DISPLAY "4. Access Control"
-               DISPLAY "5. Exit"
+               DISPLAY "5. Doctor Records Management"
+               DISPLAY "6. Insurance Claims Management"
+               DISPLAY "7. Admissions / Bed Management"
+               DISPLAY "8. Exit"
                ACCEPT USER-CHOICE
                EVALUATE USER-CHOICE
                    WHEN 1
@@ -35,11 +75,63 @@
                    WHEN 3
                        CALL 'SYSTEM' USING 'billing.exe'
                    WHEN 4
-                       CALL 'SYSTEM' USING 'access_control.exe'
+                       IF WS-CURRENT-ROLE = "Adm"
+                           CALL 'SYSTEM' USING 'access_control.exe'
+                       ELSE
+                           DISPLAY "Access Denied. Access Control "
+                                   "is restricted to Adm role."
+                       END-IF
                    WHEN 5
+                       CALL 'SYSTEM' USING 'doctor_records.exe'
+                   WHEN 6
+                       CALL 'SYSTEM' USING 'insurance_claims.exe'
+                   WHEN 7
+                       CALL 'SYSTEM' USING 'admissions.exe'
+                   WHEN 8
                        MOVE "Y" TO WS-EOF
                    WHEN OTHER
                        DISPLAY "Invalid choice"
                END-EVALUATE
            END-PERFORM
            STOP RUN.
+
+       LOGIN.
+           DISPLAY "Enter Username: "
+           ACCEPT WS-LOGIN-USERNAME
+           DISPLAY "Enter Password: "
+           ACCEPT WS-LOGIN-PASSWORD
+           PERFORM ENCRYPT-PASSWORD
+           MOVE "N" TO WS-LOGIN-VALID-FLAG
+           MOVE "N" TO WS-LOGIN-EOF
+           OPEN INPUT USER-FILE
+           IF WS-USER-FILE-STATUS NOT = "35"
+               PERFORM UNTIL WS-LOGIN-EOF = "Y"
+                   READ USER-FILE INTO USER-RECORD
+                       AT END
+                           MOVE "Y" TO WS-LOGIN-EOF
+                       NOT AT END
+                           IF USERNAME = WS-LOGIN-USERNAME AND
+                              USER-PASSWORD = WS-LOGIN-PASSWORD
+                               MOVE "Y" TO WS-LOGIN-VALID-FLAG
+                               MOVE ROLE TO WS-CURRENT-ROLE
+                           END-IF
+                   END-READ
+               END-PERFORM
+           END-IF
+           CLOSE USER-FILE
+           .
+
+       ENCRYPT-PASSWORD.
+           PERFORM VARYING WS-PW-IDX FROM 1 BY 1 UNTIL WS-PW-IDX > 20
+               IF WS-LOGIN-PASSWORD(WS-PW-IDX:1) NOT = SPACE
+                   COMPUTE WS-CHAR-VAL =
+                       FUNCTION ORD(WS-LOGIN-PASSWORD(WS-PW-IDX:1))
+                       + WS-PW-SHIFT
+                   IF WS-CHAR-VAL > 256
+                       SUBTRACT 256 FROM WS-CHAR-VAL
+                   END-IF
+                   MOVE FUNCTION CHAR(WS-CHAR-VAL) TO
+                       WS-LOGIN-PASSWORD(WS-PW-IDX:1)
+               END-IF
+           END-PERFORM
+           .
