@@ -0,0 +1,143 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Batch reconciliation of completed appointments against
+      *          billing records
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONCILIATION.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT APPOINTMENT-FILE ASSIGN TO "/data\appoint.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-APPOINTMENT-STATUS.
+           SELECT BILLING-FILE ASSIGN TO "/data\billing.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BILLING-STATUS.
+           SELECT REPORT-FILE ASSIGN TO
+               "/data/reconciliation_report.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+      * Read-only view onto APPOINTMENT-FILE (owned by APPOINTMENTS).
+       FD  APPOINTMENT-FILE.
+       01  APPOINTMENT-RECORD.
+           05  AR-APPOINTMENT-ID     PIC 9(8).
+           05  AR-PATIENT-ID         PIC 9(8).
+           05  AR-DOCTOR-ID          PIC 9(8).
+           05  AR-APPT-DATE          PIC X(10).
+           05  AR-APPT-TIME          PIC X(5).
+           05  AR-APPT-STATUS        PIC X(10).
+
+      * Read-only view onto BILLING-FILE (owned by BILLING).
+       FD  BILLING-FILE.
+       01  BILLING-RECORD.
+           05  BR-BILLING-ID         PIC 9(8).
+           05  BR-PATIENT-ID         PIC 9(8).
+           05  BR-AMOUNT             PIC 9(8)V99.
+           05  BR-BILLING-DATE       PIC X(10).
+           05  BR-AMOUNT-PAID        PIC 9(8)V99.
+           05  BR-PAYMENT-STATUS     PIC X(10).
+
+       FD  REPORT-FILE.
+       01  REPORT-LINE               PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77  WS-APPOINTMENT-STATUS     PIC XX VALUE "00".
+       77  WS-BILLING-STATUS         PIC XX VALUE "00".
+       77  WS-APPT-EOF               PIC X VALUE "N".
+       77  WS-BILL-EOF               PIC X VALUE "N".
+       77  WS-MATCH-FLAG             PIC X VALUE "N".
+       77  WS-CHECKED-COUNT          PIC 9(8) VALUE 0.
+       77  WS-MATCHED-COUNT          PIC 9(8) VALUE 0.
+       77  WS-MISSING-COUNT          PIC 9(8) VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCEDURE.
+           DISPLAY "Appointment / Billing Reconciliation"
+           DISPLAY "====================================="
+           OPEN INPUT APPOINTMENT-FILE
+           IF WS-APPOINTMENT-STATUS = "35"
+               DISPLAY "No appointment records on file."
+               CLOSE APPOINTMENT-FILE
+           ELSE
+               OPEN OUTPUT REPORT-FILE
+               MOVE "Appointment / Billing Reconciliation Report"
+                   TO REPORT-LINE
+               WRITE REPORT-LINE
+               PERFORM UNTIL WS-APPT-EOF = "Y"
+                   READ APPOINTMENT-FILE INTO APPOINTMENT-RECORD
+                       AT END
+                           MOVE "Y" TO WS-APPT-EOF
+                       NOT AT END
+                           IF AR-APPT-STATUS = "Completed"
+                               ADD 1 TO WS-CHECKED-COUNT
+                               PERFORM CHECK-BILLING-MATCH
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE APPOINTMENT-FILE
+               STRING "Completed Appointments Checked: "
+                   DELIMITED BY SIZE
+                   WS-CHECKED-COUNT DELIMITED BY SIZE
+                   INTO REPORT-LINE
+               WRITE REPORT-LINE
+               STRING "Matched to Billing: " DELIMITED BY SIZE
+                   WS-MATCHED-COUNT DELIMITED BY SIZE
+                   INTO REPORT-LINE
+               WRITE REPORT-LINE
+               STRING "Missing Billing Records: " DELIMITED BY SIZE
+                   WS-MISSING-COUNT DELIMITED BY SIZE
+                   INTO REPORT-LINE
+               WRITE REPORT-LINE
+               CLOSE REPORT-FILE
+               DISPLAY "Completed Appointments Checked: "
+                       WS-CHECKED-COUNT
+               DISPLAY "Matched to Billing: " WS-MATCHED-COUNT
+               DISPLAY "Missing Billing Records: " WS-MISSING-COUNT
+               DISPLAY "Report written to "
+                       "/data/reconciliation_report.txt"
+           END-IF
+           STOP RUN.
+
+       CHECK-BILLING-MATCH.
+           MOVE "N" TO WS-MATCH-FLAG
+           MOVE "N" TO WS-BILL-EOF
+           OPEN INPUT BILLING-FILE
+           IF WS-BILLING-STATUS NOT = "35"
+               PERFORM UNTIL WS-BILL-EOF = "Y"
+                   READ BILLING-FILE INTO BILLING-RECORD
+                       AT END
+                           MOVE "Y" TO WS-BILL-EOF
+                       NOT AT END
+                           IF BR-PATIENT-ID = AR-PATIENT-ID AND
+                              BR-BILLING-DATE = AR-APPT-DATE
+                               MOVE "Y" TO WS-MATCH-FLAG
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE BILLING-FILE
+           END-IF
+           IF WS-MATCH-FLAG = "Y"
+               ADD 1 TO WS-MATCHED-COUNT
+           ELSE
+               ADD 1 TO WS-MISSING-COUNT
+               DISPLAY "Missing Billing: Appointment "
+                       AR-APPOINTMENT-ID " Patient " AR-PATIENT-ID
+                       " Date " AR-APPT-DATE
+               STRING "Missing Billing: Appointment "
+                   DELIMITED BY SIZE
+                   AR-APPOINTMENT-ID DELIMITED BY SIZE
+                   " Patient " DELIMITED BY SIZE
+                   AR-PATIENT-ID DELIMITED BY SIZE
+                   " Date " DELIMITED BY SIZE
+                   AR-APPT-DATE DELIMITED BY SIZE
+                   INTO REPORT-LINE
+               WRITE REPORT-LINE
+           END-IF
+           .
+       END PROGRAM RECONCILIATION.
